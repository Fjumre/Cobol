@@ -13,6 +13,67 @@ FILE-CONTROL.
         ASSIGN TO "Statistik.txt"
         ORGANIZATION IS LINE SEQUENTIAL.
 
+    SELECT KundeOverflowFil
+        ASSIGN TO "KundeOverflow.txt"
+        ORGANIZATION IS LINE SEQUENTIAL.
+
+    SELECT ButikOverflowFil
+        ASSIGN TO "ButikOverflow.txt"
+        ORGANIZATION IS LINE SEQUENTIAL.
+
+    *> Butiksnavne udelukket af den printede butiksstatistik/top-N pga.
+    *> dårlig navnekvalitet (tomt, cifferstart, bindestregstart eller
+    *> ciffer i navnet) - adskilt fra ButikOverflowFil, som kun dækker
+    *> butikker der ikke var plads til i BUTIK-TABEL
+    SELECT ButikKvalitetFil
+        ASSIGN TO "ButikKvalitet.txt"
+        ORGANIZATION IS LINE SEQUENTIAL.
+
+    SELECT Valutafil
+        ASSIGN TO "Valutakurser.txt"
+        ORGANIZATION IS LINE SEQUENTIAL.
+
+    SELECT ValutaExceptionFil
+        ASSIGN TO "ValutaExceptions.txt"
+        ORGANIZATION IS LINE SEQUENTIAL.
+
+    SELECT TransTypeExceptionFil
+        ASSIGN TO "TransTypeExceptions.txt"
+        ORGANIZATION IS LINE SEQUENTIAL.
+
+    *> Genkendte dubletter (samme TRANS-REFERENCE genindlæst) - samme
+    *> filnavn som OPGAVE10 bruger til sin kontobundne dublet-log
+    SELECT DuplikatFil
+        ASSIGN TO "Duplikater.txt"
+        ORGANIZATION IS LINE SEQUENTIAL.
+
+    *> Samme måned-/butik-/valutastatistik som Statistik.txt, men i
+    *> kommasepareret form til direkte indlæsning i regneark
+    SELECT UdFilCSV
+        ASSIGN TO "StatistikCSV.txt"
+        ORGANIZATION IS LINE SEQUENTIAL.
+
+    *> Checkpoint/restart: hvor mange Transfil-poster der allerede var
+    *> indregnet i tabellerne, sidst kørslen blev standset midtvejs
+    SELECT CheckpointFil
+        ASSIGN TO "Opgave11.ckp"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-CKP-STATUS.
+
+    *> Valgfri åbningsindbetaling pr. konto - samme fil som OPGAVE10
+    *> bruger til at fastsætte en nyoprettet kundes startsaldo
+    SELECT KontoAabningFil
+        ASSIGN TO "KontoAabning.txt"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-AABNING-STATUS.
+
+    *> Valgfri styring af hvor mange kunder/butikker top-listerne skal
+    *> vise. Findes filen ikke, bruges de hidtidige faste tal 3 og 5
+    SELECT TopNKonfigFil
+        ASSIGN TO "TopNKonfig.txt"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-TOPN-STATUS.
+
 DATA DIVISION.
 FILE SECTION.
 
@@ -21,17 +82,138 @@ FD Transfil.
 01 TRANS-REC REDEFINES RAW-TRANS.
    COPY "TRANSAKTIONER.cpy".
 
+FD Valutafil.
+01 RAW-VALUTA        PIC X(20).
+01 VALUTAKURS-REC REDEFINES RAW-VALUTA.
+   COPY "VALUTAKURS.cpy".
+
 FD UdFil.
 01 OUT-REC.
    02 OUT-TEXT       PIC X(200).
 
+FD UdFilCSV.
+01 OUT-CSV-REC.
+   02 OUT-CSV-TEXT   PIC X(200).
+
+FD KundeOverflowFil.
+01 OVERFLOW-REC.
+   02 OVERFLOW-TEXT  PIC X(100).
+
+FD ValutaExceptionFil.
+01 VALUTA-EXCEPTION-REC.
+   02 VALUTA-EXCEPTION-TEXT PIC X(100).
+
+FD ButikOverflowFil.
+01 BUTIK-OVERFLOW-REC.
+   02 BUTIK-OVERFLOW-TEXT PIC X(100).
+
+FD ButikKvalitetFil.
+01 BUTIK-KVALITET-REC.
+   02 BUTIK-KVALITET-TEXT PIC X(100).
+
+FD TransTypeExceptionFil.
+01 TRANSTYPE-EXCEPTION-REC.
+   02 TRANSTYPE-EXCEPTION-TEXT PIC X(100).
+
+FD DuplikatFil.
+01 DUPLIKAT-REC.
+   02 DUPLIKAT-TEXT PIC X(100).
+
+FD CheckpointFil.
+01 CHECKPOINT-REC.
+   02 CKP-RECORDS-READ PIC 9(9).
+
+FD KontoAabningFil.
+01 RAW-AABNING PIC X(37).     *> 14+8+15 = 37
+01 AABNING-REC REDEFINES RAW-AABNING.
+   COPY "KONTOAABNING.cpy".
+
+FD TopNKonfigFil.
+01 TOPN-KONFIG-REC.
+   02 TOPN-KUNDER-INP    PIC X(2).
+   02 FILLER             PIC X(1).
+   02 TOPN-BUTIKKER-INP  PIC X(2).
+
 WORKING-STORAGE SECTION.
 
 01 EOF-TRANS         PIC X VALUE "N".
-
-*> Startsaldo i DKK (pr. kunde)
+01 EOF-VALUTA        PIC X VALUE "N".
+
+*> Checkpoint/restart for Transfil-gennemløbet. Da alle tabeller
+*> (kunder, butikker, måneder) opbygges i ét sammenhængende gennemløb
+*> uden naturlige delgrænser, gemmes kun antal indlæste poster - ved
+*> en genstart genopbygges tabellerne ved stille at genbehandle de
+*> poster, der lå før checkpointet (WS-REPLAY-MODE = "Y"), uden at
+*> overflow-/exception-filerne får deres linjer med to gange.
+01 WS-CKP-STATUS       PIC XX VALUE SPACES.
+01 WS-RECORDS-READ     PIC 9(9) VALUE 0.
+01 WS-RESTART-COUNT    PIC 9(9) VALUE 0.
+01 WS-REPLAY-MODE      PIC X VALUE "N".
+01 CHECKPOINT-INTERVAL PIC 9(9) VALUE 5000.
+01 WS-CKP-QUOT         PIC 9(9) VALUE 0.
+01 WS-CKP-REM          PIC 9(9) VALUE 0.
+
+*> Kørslens samlede varighed - kun start- og sluttidspunkt inden for
+*> samme døgn understøttes præcist, en kørsel der krydser midnat
+*> tæller med et helt døgns sekunder ekstra
+01 WS-KOERSEL-START    PIC 9(6) VALUE 0.
+01 WS-KOERSEL-SLUT     PIC 9(6) VALUE 0.
+01 WS-START-SEK        PIC 9(8) VALUE 0.
+01 WS-SLUT-SEK         PIC 9(8) VALUE 0.
+01 WS-ELAPSED-SEK      PIC 9(8) VALUE 0.
+01 WS-ELAPSED-EDIT     PIC ZZZZZZ9.
+
+*> Startsaldo i DKK (pr. kunde). Bruges kun som absolut sidste udvej,
+*> hvis den konto, der udløser en ny kundepost, ikke har nogen
+*> registreret åbningsindbetaling i KontoAabning.txt
 01 START-SALDO-DKK   PIC S9(13)V99 VALUE 50000.00.
 
+*> Array til åbningsindbetalinger (KontoAabning.txt) - valgfri fil,
+*> samme layout og opslagslogik som OPGAVE10
+01 WS-AABNING-STATUS   PIC XX   VALUE SPACES.
+01 EOF-AABNING         PIC X    VALUE "N".
+01 ANTAL-AABNINGER     PIC 9(5) VALUE 0.
+01 IDX-AABNING         PIC 9(5) VALUE 0.
+01 MAX-AABNINGER       PIC 9(5) VALUE 50000.
+01 WS-AABNING-FUNDET   PIC X    VALUE "N".
+01 WS-AABNINGSBELOB-NUM PIC S9(13)V99 VALUE 0.
+
+01 AABNING-TABEL.
+   02 AABNING-POST OCCURS 50000 TIMES.
+      03 T-AB-KONTO-ID  PIC X(14).
+      03 T-AB-BELOB     PIC S9(13)V99.
+
+*> Array til valutakurser (Valutakurser.txt)
+01 ANTAL-VALUTAKURSER PIC 9(5) VALUE 0.
+01 IDX-VALUTA         PIC 9(5) VALUE 0.
+
+01 VALUTA-TABEL.
+   02 VALUTA-POST OCCURS 2000 TIMES.
+      03 VT-VALUTAKODE     PIC X(3).
+      03 VT-EFFEKTIV-DATO  PIC X(8).
+      03 VT-KURS           PIC 9(5)V9999.
+
+*> Til opslag af kurs for én transaktion
+01 WS-TRANS-DATO      PIC X(8).
+01 WS-KURS-FUNDET     PIC X VALUE "N".
+01 WS-KURS            PIC 9(5)V9999.
+01 WS-BEST-DATO       PIC X(8) VALUE LOW-VALUES.
+
+*> -------------------------------------------------
+*>  Dublet-tabel (TRANS-REFERENCE) - OPGAVE11 grupperer ikke
+*>  transaktionerne pr. konto som OPGAVE10, så tabellen dækker hele
+*>  filen under ét i stedet for at blive nulstillet pr. konto. Er
+*>  tabellen fuld, behandles transaktionen som hidtil (bedste forsøg
+*>  - ingen falsk-positiv dublet-markering), samme princip som
+*>  OPGAVE10's TJEK-DUPLIKAT
+*> -------------------------------------------------
+01 MAX-TRANS-REF      PIC 9(6)  VALUE 200000.
+01 ANTAL-TRANS-REF    PIC 9(6)  VALUE 0.
+01 IDX-TRANS-REF      PIC 9(6).
+01 WS-ER-DUPLIKAT     PIC X     VALUE "N".
+01 TRANS-REF-TABEL.
+   02 TRANS-REF-POST OCCURS 200000 TIMES PIC X(20).
+
 *> -------------------------------------------------
 *>  Kundetabel (CPR = kunde-id)
 *> -------------------------------------------------
@@ -39,32 +221,76 @@ WORKING-STORAGE SECTION.
 01 IDX-KUNDE         PIC 9(5) VALUE 0.
 01 LOOP-KUNDE        PIC 9(5) VALUE 0.
 
+01 MAX-KUNDER        PIC 9(5) VALUE 50000.
+01 ANTAL-KUNDE-OVERFLOW PIC 9(5) VALUE 0.
+
 01 KUNDE-TABEL.
-   02 KUNDE-POST OCCURS 15000 TIMES.
+   02 KUNDE-POST OCCURS 50000 TIMES.
       03 K-CPR      PIC X(15).
       03 K-NAVN     PIC X(30).
       03 K-SALDO    PIC S9(13)V99.
 
-*> Top 3 kunders index
-01 BEST1-IDX         PIC 9(5) VALUE 0.
-01 BEST2-IDX         PIC 9(5) VALUE 0.
-01 BEST3-IDX         PIC 9(5) VALUE 0.
+*> Antal kunder/butikker top-listerne skal vise - hentes fra en evt.
+*> TopNKonfig.txt, ellers de hidtidige faste tal 3 og 5
+01 WS-TOPN-STATUS     PIC XX   VALUE SPACES.
+01 MAX-TOP-N          PIC 99   VALUE 20.
+01 WS-TOP-KUNDER-N    PIC 99   VALUE 3.
+01 WS-TOP-BUTIKKER-N  PIC 99   VALUE 5.
+01 WS-RANK-EDIT       PIC Z9.
+
+*> Top-N kunders index (ind i KUNDE-TABEL)
+01 TOP-KUNDE-IDX      OCCURS 20 PIC 9(5) VALUE 0.
+01 RANK-KUNDE         PIC 99 VALUE 0.
+01 BEST-KUNDE-IDX     PIC 9(5) VALUE 0.
+01 BEST-KUNDE-SALDO   PIC S9(13)V99 VALUE 0.
+01 ALREADY-USED-K     PIC X VALUE "N".
+01 LOOP-KUNDE-J       PIC 99 VALUE 0.
 
 *> -------------------------------------------------
-*>  Månedsstatistik
+*>  Månedsstatistik – pr. år+måned, ikke bare måned,
+*>  så flere års transaktioner ikke bliver slået sammen
 *> -------------------------------------------------
-01 MND-IN.
-   02 MND-IN-BELØB   OCCURS 12 PIC S9(15)V99 VALUE 0.
-01 MND-UD.
-   02 MND-UD-BELØB   OCCURS 12 PIC S9(15)V99 VALUE 0.
-
 01 MND-STR          PIC X(2).
 01 MND-INDEX        PIC 99.
-
-*> Mest anvendte transaktionstype pr. måned
-01 MND-TYPE-IND   OCCURS 12 PIC 9(9)     VALUE 0.
-01 MND-TYPE-UDB   OCCURS 12 PIC 9(9)     VALUE 0.
-01 MND-TYPE-OVF   OCCURS 12 PIC 9(9)     VALUE 0.
+01 AAR-STR          PIC X(4).
+
+01 MAX-MAANEDER      PIC 9(4) VALUE 600.
+01 ANTAL-MAANEDER    PIC 9(4) VALUE 0.
+01 IDX-MAANED        PIC 9(4) VALUE 0.
+01 LOOP-MAANED       PIC 9(4) VALUE 0.
+01 LOOP-MAANED-J     PIC 9(4) VALUE 0.
+
+01 MAANED-TABEL.
+   02 MAANED-POST OCCURS 600 TIMES.
+      03 MD-AAR        PIC X(4).
+      03 MD-MND        PIC 99.
+      03 MD-IN-BELØB   PIC S9(15)V99 VALUE 0.
+      03 MD-UD-BELØB   PIC S9(15)V99 VALUE 0.
+      03 MD-TYPE-IND   PIC 9(9)      VALUE 0.
+      03 MD-TYPE-UDB   PIC 9(9)      VALUE 0.
+      03 MD-TYPE-OVF   PIC 9(9)      VALUE 0.
+      03 MD-TYPE-UKD   PIC 9(9)      VALUE 0.
+      03 MD-TYPE-GEBYR PIC 9(9)      VALUE 0.
+      03 MD-TYPE-RENTE PIC 9(9)      VALUE 0.
+      03 MD-USD-DKK    PIC S9(15)V99 VALUE 0.
+      03 MD-EUR-DKK    PIC S9(15)V99 VALUE 0.
+      03 MD-DKK-DKK    PIC S9(15)V99 VALUE 0.
+
+*> Til udveksling af én måned-post ved sortering
+01 SWAP-MAANED-POST.
+   02 SWAP-AAR        PIC X(4).
+   02 SWAP-MND        PIC 99.
+   02 SWAP-IN-BELØB   PIC S9(15)V99.
+   02 SWAP-UD-BELØB   PIC S9(15)V99.
+   02 SWAP-TYPE-IND   PIC 9(9).
+   02 SWAP-TYPE-UDB   PIC 9(9).
+   02 SWAP-TYPE-OVF   PIC 9(9).
+   02 SWAP-TYPE-UKD   PIC 9(9).
+   02 SWAP-TYPE-GEBYR PIC 9(9).
+   02 SWAP-TYPE-RENTE PIC 9(9).
+   02 SWAP-USD-DKK    PIC S9(15)V99.
+   02 SWAP-EUR-DKK    PIC S9(15)V99.
+   02 SWAP-DKK-DKK    PIC S9(15)V99.
 
 01 WS-TYPE-STR    PIC X(20).
 01 TYPE-MAX       PIC 9(9).
@@ -86,6 +312,7 @@ WORKING-STORAGE SECTION.
    02 MND11         PIC X(9) VALUE "November".
    02 MND12         PIC X(9) VALUE "December".
 01 WS-MND-NAVN      PIC X(9).
+01 WS-MND-AAR-NAVN  PIC X(14).
 
 *> -------------------------------------------------
 *>  Butik-statistik
@@ -96,20 +323,48 @@ WORKING-STORAGE SECTION.
 01 WS-BUTIK-NAVN   PIC X(35).
 01 WS-DIGIT-COUNT PIC 9(4) VALUE 0.
 
+01 MAX-BUTIKKER      PIC 9(4) VALUE 5000.
+01 ANTAL-BUTIK-OVERFLOW PIC 9(4) VALUE 0.
+
+*> Distinkte butiksnavne udeladt af statistikken pga. tabelbegrænsning,
+*> til brug i den samlede rapport (ButikOverflow.txt logger derimod én
+*> linje pr. udeladt transaktion)
+01 ANTAL-BUTIK-UDELADT  PIC 9(4) VALUE 0.
+01 MAX-BUTIK-UDELADT    PIC 9(4) VALUE 500.
+01 IDX-BUTIK-UDELADT    PIC 9(4) VALUE 0.
+
+01 BUTIK-UDELADT-TABEL.
+   02 BUTIK-UDELADT-POST OCCURS 500 TIMES.
+      03 BU-NAVN PIC X(35).
+
+*> Distinkte butiksnavne udelukket af den printede butiksstatistik/
+*> top-N pga. navnekvalitet (se SKRIV-BUTIK-STATISTIK/REGISTRER-
+*> BUTIK-KVALITET) - en transaktions omsætning tælles stadig med i
+*> B-OMS-NUM, kun navnet udelades af rapporten
+01 ANTAL-BUTIK-KVALITET  PIC 9(4) VALUE 0.
+01 MAX-BUTIK-KVALITET    PIC 9(4) VALUE 500.
+01 IDX-BUTIK-KVALITET    PIC 9(4) VALUE 0.
+01 WS-KVALITET-AARSAG    PIC X(30).
+
+01 BUTIK-KVALITET-TABEL.
+   02 BUTIK-KVALITET-POST OCCURS 500 TIMES.
+      03 BK-NAVN   PIC X(35).
+      03 BK-AARSAG PIC X(30).
+
 01 BUTIK-TABEL.
-   02 BUTIK-POST OCCURS 500 TIMES.
+   02 BUTIK-POST OCCURS 5000 TIMES.
       03 B-NAVN    PIC X(35).
       03 B-ANTAL   PIC 9(9).
       03 B-OMS-NUM PIC S9(15)V99.
 
-*> Top 5 butikker (index ind i BUTIK-TABEL)
-01 TOP-BUTIK-IDX     OCCURS 5 PIC 9(4) VALUE 0.
-01 RANK-BUTIK        PIC 9 VALUE 0.
+*> Top-N butikker (index ind i BUTIK-TABEL)
+01 TOP-BUTIK-IDX     OCCURS 20 PIC 9(4) VALUE 0.
+01 RANK-BUTIK        PIC 99 VALUE 0.
 01 BEST-BUTIK-IDX    PIC 9(4) VALUE 0.
 01 BEST-OMS          PIC S9(15)V99 VALUE 0.
 01 ALREADY-USED      PIC X VALUE "N".
-01 LOOP-RANK         PIC 9 VALUE 0.
-01 LOOP-J            PIC 9 VALUE 0.
+01 LOOP-RANK         PIC 99 VALUE 0.
+01 LOOP-J            PIC 99 VALUE 0.
 
 *> -------------------------------------------------
 *>  Beløb / formatering
@@ -134,10 +389,82 @@ WORKING-STORAGE SECTION.
 *> Ekstra formattering til valuta-tabel
 01 NUM-EDIT3      PIC ZZ,ZZZ,ZZZ,ZZ9.99.
 
+*> Arkivering af denne kørsels Statistik.txt i en tidsstemplet
+*> undermappe, uden at fjerne den "aktuelle" fil
+01 WS-ARKIV-STAMP PIC X(14).
+01 WS-ARKIV-CMD   PIC X(200).
+
+*> Til CSV-eksport af statistikken (uden tusindtalsseparator, så
+*> Excel læser tallene direkte som tal)
+01 CSV-NUM-EDIT   PIC -(17)9.99.
+01 CSV-CNT-EDIT   PIC -(9)9.
+01 CSV-AAR-EDIT   PIC 9(4).
+01 CSV-MND-EDIT   PIC 99.
+01 WS-CSV-VAL1    PIC X(20).
+01 WS-CSV-VAL2    PIC X(20).
+01 WS-CSV-VAL3    PIC X(20).
+
 *> =================================================
 PROCEDURE DIVISION.
+    *> Kørslens starttidspunkt, til brug i køresammendraget nederst i
+    *> Statistik.txt (se SKRIV-KOERSEL-SAMMENDRAG)
+    MOVE FUNCTION CURRENT-DATE(9:6) TO WS-KOERSEL-START
+
+    *> 0) Læs alle valutakurser ind i array
+    OPEN INPUT Valutafil
+
+    MOVE "N" TO EOF-VALUTA
+    PERFORM UNTIL EOF-VALUTA = "Y"
+        READ Valutafil
+            AT END
+                MOVE "Y" TO EOF-VALUTA
+            NOT AT END
+                IF ANTAL-VALUTAKURSER < 2000
+                    ADD 1 TO ANTAL-VALUTAKURSER
+                    MOVE VK-VALUTAKODE    OF VALUTAKURS-REC
+                        TO VT-VALUTAKODE    (ANTAL-VALUTAKURSER)
+                    MOVE VK-EFFEKTIV-DATO OF VALUTAKURS-REC
+                        TO VT-EFFEKTIV-DATO (ANTAL-VALUTAKURSER)
+                    MOVE VK-KURS          OF VALUTAKURS-REC
+                        TO VT-KURS          (ANTAL-VALUTAKURSER)
+                END-IF
+        END-READ
+    END-PERFORM
+
+    CLOSE Valutafil
+
+    *> Læs evt. åbningsindbetalinger ind i array
+    PERFORM LAES-AABNINGER
+
+    *> Skal top-listerne vise et andet antal end de hidtidige 3/5?
+    PERFORM LAES-TOPN-KONFIG
+
+    *> Er dette en genstart efter en tidligere afbrudt kørsel?
+    PERFORM LAES-CHECKPOINT
+
     OPEN INPUT  Transfil
          OUTPUT UdFil
+         OUTPUT UdFilCSV
+         OUTPUT ButikKvalitetFil
+
+    *> Ved en genstart er linjerne allerede skrevet til overflow-/
+    *> exception-filerne for poster før checkpointet - de linjer må
+    *> ikke gå tabt ved at åbne filerne med OUTPUT (som ville
+    *> nulstille dem), så en genstart fortsætter dem med EXTEND. En
+    *> frisk kørsel (intet checkpoint) åbner dem som hidtil med OUTPUT
+    IF WS-RESTART-COUNT > 0
+        OPEN EXTEND KundeOverflowFil
+             EXTEND ButikOverflowFil
+             EXTEND ValutaExceptionFil
+             EXTEND TransTypeExceptionFil
+             EXTEND DuplikatFil
+    ELSE
+        OPEN OUTPUT KundeOverflowFil
+             OUTPUT ButikOverflowFil
+             OUTPUT ValutaExceptionFil
+             OUTPUT TransTypeExceptionFil
+             OUTPUT DuplikatFil
+    END-IF
 
     MOVE "N" TO EOF-TRANS
 
@@ -146,41 +473,253 @@ PROCEDURE DIVISION.
             AT END
                 MOVE "Y" TO EOF-TRANS
             NOT AT END
+                ADD 1 TO WS-RECORDS-READ
+                IF WS-RECORDS-READ <= WS-RESTART-COUNT
+                    MOVE "Y" TO WS-REPLAY-MODE
+                ELSE
+                    MOVE "N" TO WS-REPLAY-MODE
+                END-IF
                 PERFORM BEHANDL-TRANS
+                PERFORM MAYBE-CHECKPOINT
         END-READ
     END-PERFORM
 
-    PERFORM BEREGN-TOP-3-KUNDER
-    PERFORM BEREGN-TOP-5-BUTIKKER
+    PERFORM BEREGN-TOP-KUNDER
+    PERFORM BEREGN-TOP-BUTIKKER
+    PERFORM SORT-MAANEDER
 
-    PERFORM SKRIV-TOP-3-KUNDER
+    PERFORM SKRIV-TOP-KUNDER
     PERFORM SKRIV-MND-STATISTIK
     PERFORM SKRIV-MND-TYPE-STAT
     PERFORM SKRIV-BUTIK-STATISTIK
-    PERFORM SKRIV-TOP-5-BUTIKKER
+    PERFORM SKRIV-TOP-BUTIKKER
+    PERFORM SKRIV-BUTIK-UDELADT-STATISTIK
+    PERFORM SKRIV-BUTIK-KVALITET-RAPPORT
     PERFORM SKRIV-MND-VALUTA-TABEL
+    PERFORM SKRIV-STATISTIK-CSV
+    PERFORM SKRIV-KOERSEL-SAMMENDRAG
+
+    CLOSE Transfil UdFil UdFilCSV KundeOverflowFil ButikOverflowFil
+          ValutaExceptionFil TransTypeExceptionFil ButikKvalitetFil
+          DuplikatFil
+
+    *> Hele kørslen er gennemført uden afbrydelse - nulstil
+    *> checkpointet, så en efterfølgende kørsel starter forfra
+    PERFORM SLET-CHECKPOINT
+
+    *> Arkiver denne kørsels Statistik.txt i en tidsstemplet undermappe
+    PERFORM ARKIVER-STATISTIK
 
-    CLOSE Transfil UdFil
     STOP RUN.
 
+*>--------------------------------------------------
+*>  LAES-CHECKPOINT – læs et evt. checkpoint fra en tidligere,
+*>  afbrudt kørsel
+*>--------------------------------------------------
+LAES-CHECKPOINT.
+    MOVE 0 TO WS-RESTART-COUNT
+    OPEN INPUT CheckpointFil
+    IF WS-CKP-STATUS = "00"
+        READ CheckpointFil
+            AT END
+                CONTINUE
+            NOT AT END
+                MOVE CKP-RECORDS-READ TO WS-RESTART-COUNT
+        END-READ
+        CLOSE CheckpointFil
+        IF WS-RESTART-COUNT > 0
+            DISPLAY "Genstart fundet - genopbygger tabeller for de foerste "
+                    WS-RESTART-COUNT " transaktioner"
+        END-IF
+    END-IF
+    .
+
+*>--------------------------------------------------
+*>  MAYBE-CHECKPOINT – skriv et nyt checkpoint for hver
+*>  CHECKPOINT-INTERVAL indlæste transaktioner
+*>--------------------------------------------------
+MAYBE-CHECKPOINT.
+    DIVIDE WS-RECORDS-READ BY CHECKPOINT-INTERVAL
+        GIVING WS-CKP-QUOT REMAINDER WS-CKP-REM
+    IF WS-CKP-REM = 0
+        MOVE WS-RECORDS-READ TO CKP-RECORDS-READ
+        OPEN OUTPUT CheckpointFil
+        WRITE CHECKPOINT-REC
+        CLOSE CheckpointFil
+    END-IF
+    .
+
+*>--------------------------------------------------
+*>  SLET-CHECKPOINT – nulstil checkpointet ved en fuldført kørsel
+*>--------------------------------------------------
+SLET-CHECKPOINT.
+    MOVE 0 TO CKP-RECORDS-READ
+    OPEN OUTPUT CheckpointFil
+    WRITE CHECKPOINT-REC
+    CLOSE CheckpointFil
+    .
+
+*>--------------------------------------------------
+*>  ARKIVER-STATISTIK – kopiér denne kørsels Statistik.txt til en
+*>  tidsstemplet undermappe under Arkiv/, så den ikke overskrives
+*>  af næste kørsel. Den "aktuelle" fil i arbejdsmappen røres ikke
+*>--------------------------------------------------
+ARKIVER-STATISTIK.
+    MOVE FUNCTION CURRENT-DATE(1:14) TO WS-ARKIV-STAMP
+    MOVE SPACES TO WS-ARKIV-CMD
+    STRING
+        "mkdir -p Arkiv/Opgave11_"       DELIMITED BY SIZE
+        WS-ARKIV-STAMP                   DELIMITED BY SIZE
+        " && cp Statistik.txt StatistikCSV.txt Arkiv/Opgave11_" DELIMITED BY SIZE
+        WS-ARKIV-STAMP                   DELIMITED BY SIZE
+        "/ 2>/dev/null"                  DELIMITED BY SIZE
+    INTO WS-ARKIV-CMD
+    END-STRING
+    CALL "SYSTEM" USING WS-ARKIV-CMD
+    .
+
+*>--------------------------------------------------
+*>  LAES-AABNINGER – læs en evt. KontoAabning.txt med den reelle
+*>  åbningsindbetaling pr. konto. Findes filen ikke, forbliver
+*>  ANTAL-AABNINGER 0, og FIND-AABNINGSBELOB finder da intet, så
+*>  FIND-ELLER-OPRET-KUNDE falder tilbage til START-SALDO-DKK
+*>--------------------------------------------------
+LAES-AABNINGER.
+    OPEN INPUT KontoAabningFil
+    IF WS-AABNING-STATUS = "00"
+        PERFORM UNTIL EOF-AABNING = "Y"
+            READ KontoAabningFil
+                AT END
+                    MOVE "Y" TO EOF-AABNING
+                NOT AT END
+                    IF ANTAL-AABNINGER < MAX-AABNINGER
+                        ADD 1 TO ANTAL-AABNINGER
+                        MOVE KA-KONTO-ID OF AABNING-REC
+                            TO T-AB-KONTO-ID (ANTAL-AABNINGER)
+                        MOVE FUNCTION NUMVAL(KA-AABNINGSBELOB OF AABNING-REC)
+                            TO T-AB-BELOB    (ANTAL-AABNINGER)
+                    END-IF
+            END-READ
+        END-PERFORM
+        CLOSE KontoAabningFil
+    END-IF
+    .
+
+*>--------------------------------------------------
+*>  FIND-AABNINGSBELOB – slå den aktuelle transaktions KONTO-ID op
+*>  i AABNING-TABEL
+*>--------------------------------------------------
+FIND-AABNINGSBELOB.
+    MOVE "N" TO WS-AABNING-FUNDET
+    MOVE 1   TO IDX-AABNING
+    PERFORM UNTIL IDX-AABNING > ANTAL-AABNINGER
+        IF T-AB-KONTO-ID(IDX-AABNING) = KONTO-ID
+            MOVE "J"                    TO WS-AABNING-FUNDET
+            MOVE T-AB-BELOB(IDX-AABNING) TO WS-AABNINGSBELOB-NUM
+            EXIT PERFORM
+        END-IF
+        ADD 1 TO IDX-AABNING
+    END-PERFORM
+    .
+
+*>--------------------------------------------------
+*>  LAES-TOPN-KONFIG – læs en evt. TopNKonfig.txt med det ønskede
+*>  antal kunder/butikker i top-listerne. Findes filen ikke, eller er
+*>  et felt tomt/ugyldigt, bibeholdes standardværdien for det felt
+*>--------------------------------------------------
+LAES-TOPN-KONFIG.
+    OPEN INPUT TopNKonfigFil
+    IF WS-TOPN-STATUS = "00"
+        READ TopNKonfigFil
+            AT END
+                CONTINUE
+            NOT AT END
+                IF TOPN-KUNDER-INP IS NUMERIC AND TOPN-KUNDER-INP > 0
+                    MOVE TOPN-KUNDER-INP TO WS-TOP-KUNDER-N
+                END-IF
+                IF TOPN-BUTIKKER-INP IS NUMERIC AND TOPN-BUTIKKER-INP > 0
+                    MOVE TOPN-BUTIKKER-INP TO WS-TOP-BUTIKKER-N
+                END-IF
+        END-READ
+        CLOSE TopNKonfigFil
+        IF WS-TOP-KUNDER-N > MAX-TOP-N
+            MOVE MAX-TOP-N TO WS-TOP-KUNDER-N
+        END-IF
+        IF WS-TOP-BUTIKKER-N > MAX-TOP-N
+            MOVE MAX-TOP-N TO WS-TOP-BUTIKKER-N
+        END-IF
+        DISPLAY "TopNKonfig.txt fundet - top " WS-TOP-KUNDER-N
+                " kunder, top " WS-TOP-BUTIKKER-N " butikker"
+    END-IF
+    .
+
 *>--------------------------------------------------
 *>  BEHANDL-TRANS – én linje fra Transaktioner.txt
 *>--------------------------------------------------
 BEHANDL-TRANS.
-    *> 1) Kunde (CPR) – find eller opret med startsaldo
-    PERFORM FIND-ELLER-OPRET-KUNDE
+    *> 0) Er denne transaktion allerede set (samme TRANS-REFERENCE
+    *> genindlæst/reprocesseret)?
+    PERFORM TJEK-DUPLIKAT
+    IF WS-ER-DUPLIKAT = "N"
+        *> 1) Kunde (CPR) – find eller opret med startsaldo
+        PERFORM FIND-ELLER-OPRET-KUNDE
+
+        *> 2) Konverter beløb til DKK
+        PERFORM CONVERT-TO-DKK
+
+        *> 3) Opdater kundens saldo (kun hvis der var plads i kunde-tabellen)
+        IF IDX-KUNDE > 0
+            ADD BELØB-DKK-NUM TO K-SALDO(IDX-KUNDE)
+        END-IF
 
-    *> 2) Konverter beløb til DKK
-    PERFORM CONVERT-TO-DKK
+        *> 4) Månedsstatistik
+        PERFORM OPDATER-MND-STAT
 
-    *> 3) Opdater kundens saldo
-    ADD BELØB-DKK-NUM TO K-SALDO(IDX-KUNDE)
+        *> 5) Butik-statistik
+        PERFORM OPDATER-BUTIK-STAT
+    END-IF
+    .
 
-    *> 4) Månedsstatistik
-    PERFORM OPDATER-MND-STAT
+*>-----------------------------------------------------------------
+*>  TJEK-DUPLIKAT – opdager, om denne transaktion (identificeret ved
+*>  TRANS-REFERENCE) allerede er behandlet. Modsat OPGAVE10 grupperes
+*>  transaktionerne her ikke pr. konto, så tabellen dækker hele
+*>  Transaktioner.txt under ét
+*>-----------------------------------------------------------------
+TJEK-DUPLIKAT.
+    MOVE "N" TO WS-ER-DUPLIKAT
+    MOVE 1   TO IDX-TRANS-REF
+    PERFORM UNTIL IDX-TRANS-REF > ANTAL-TRANS-REF
+        IF TRANS-REF-POST(IDX-TRANS-REF) = TRANS-REFERENCE
+            MOVE "Y" TO WS-ER-DUPLIKAT
+            PERFORM SKRIV-DUPLIKAT-LINJE
+            MOVE ANTAL-TRANS-REF TO IDX-TRANS-REF
+        END-IF
+        ADD 1 TO IDX-TRANS-REF
+    END-PERFORM
+
+    IF WS-ER-DUPLIKAT = "N" AND ANTAL-TRANS-REF < MAX-TRANS-REF
+        ADD 1 TO ANTAL-TRANS-REF
+        MOVE TRANS-REFERENCE TO TRANS-REF-POST(ANTAL-TRANS-REF)
+    END-IF
+    .
 
-    *> 5) Butik-statistik
-    PERFORM OPDATER-BUTIK-STAT
+*>-----------------------------------------------------------------
+*>  SKRIV-DUPLIKAT-LINJE – log én genkendt dublet-transaktion. Ved en
+*>  genstart blev linjen allerede skrevet af den afbrudte kørsel -
+*>  under replay (se WS-REPLAY-MODE) skrives den derfor ikke igen
+*>-----------------------------------------------------------------
+SKRIV-DUPLIKAT-LINJE.
+    IF WS-REPLAY-MODE = "N"
+        MOVE SPACES TO DUPLIKAT-TEXT
+        STRING
+            "Dublet - reference "                DELIMITED BY SIZE
+            FUNCTION TRIM(TRANS-REFERENCE)       DELIMITED BY SIZE
+            " ikke medregnet igen"               DELIMITED BY SIZE
+        INTO DUPLIKAT-TEXT
+        END-STRING
+        WRITE DUPLIKAT-REC
+    END-IF
     .
 
 *>--------------------------------------------------
@@ -194,28 +733,58 @@ FIND-ELLER-OPRET-KUNDE.
     END-PERFORM
 
     IF IDX-KUNDE > ANTAL-KUNDER
-        *> Ny kunde – men pas på max 15000
-        IF ANTAL-KUNDER < 15000
+        *> Ny kunde – men pas på max MAX-KUNDER
+        IF ANTAL-KUNDER < MAX-KUNDER
             ADD 1 TO ANTAL-KUNDER
             MOVE ANTAL-KUNDER   TO IDX-KUNDE
             MOVE CPR            TO K-CPR  (IDX-KUNDE)
             MOVE NAVN           TO K-NAVN (IDX-KUNDE)
-            MOVE START-SALDO-DKK TO K-SALDO(IDX-KUNDE)
+            *> Kundens startsaldo følger den konto, hvis transaktion
+            *> udløser oprettelsen - den reelle åbningsindbetaling,
+            *> hvis den findes, ellers det gamle faste standardbeløb
+            PERFORM FIND-AABNINGSBELOB
+            IF WS-AABNING-FUNDET = "J"
+                MOVE WS-AABNINGSBELOB-NUM TO K-SALDO(IDX-KUNDE)
+            ELSE
+                MOVE START-SALDO-DKK TO K-SALDO(IDX-KUNDE)
+            END-IF
         ELSE
-            *> Vi har ikke plads til flere – brug sidste plads som "overflow"
-            MOVE 15000 TO IDX-KUNDE
-            *> (valgfrit) DISPLAY en advarsel:
-            *> DISPLAY "ADVARSEL: For mange kunder, resterende samles i indeks 15000".
+            *> Tabellen er fuld – kunden kan ikke rummes uden at
+            *> risikere at blive slået sammen med en anden i top-3.
+            *> Skriv den til en exception-fil i stedet for at overskrive
+            *> indeks MAX-KUNDER, og spring kundens transaktion over.
+            PERFORM SKRIV-KUNDE-OVERFLOW
+            MOVE 0 TO IDX-KUNDE
         END-IF
     END-IF
     .
 
+*>--------------------------------------------------
+*>  SKRIV-KUNDE-OVERFLOW – logger kunder der ikke er plads til
+*>--------------------------------------------------
+SKRIV-KUNDE-OVERFLOW.
+    IF WS-REPLAY-MODE = "N"
+        ADD 1 TO ANTAL-KUNDE-OVERFLOW
+        MOVE SPACES TO OVERFLOW-TEXT
+        STRING
+            "Kunde-tabel fuld - CPR "  DELIMITED BY SIZE
+            FUNCTION TRIM(CPR)         DELIMITED BY SIZE
+            " ("                       DELIMITED BY SIZE
+            FUNCTION TRIM(NAVN)        DELIMITED BY SIZE
+            ") ikke medtaget"          DELIMITED BY SIZE
+        INTO OVERFLOW-TEXT
+        END-STRING
+        WRITE OVERFLOW-REC
+    END-IF
+    .
+
 
 *>--------------------------------------------------
 *>  OPDATER-MND-STAT – ind/udbetaling pr. måned
 *>--------------------------------------------------
 OPDATER-MND-STAT.
     *> TIDSPUNKT: YYYY-MM-DD-...
+    MOVE TIDSPUNKT(1:4) TO AAR-STR
     MOVE TIDSPUNKT(6:2) TO MND-STR
 
     EVALUATE MND-STR
@@ -234,42 +803,107 @@ OPDATER-MND-STAT.
         WHEN OTHER MOVE 1 TO MND-INDEX
     END-EVALUATE
 
-    *> 1) Indbetaling / udbetaling pr. måned (som før)
-    IF BELØB-DKK-NUM > 0
-        ADD BELØB-DKK-NUM TO MND-IN-BELØB(MND-INDEX)
-    ELSE
-        ADD BELØB-DKK-NUM TO MND-UD-BELØB(MND-INDEX)
+    *> Find eller opret år+måned-posten i MAANED-TABEL
+    PERFORM FIND-ELLER-OPRET-MAANED
+
+    IF IDX-MAANED > 0
+        *> 1) Indbetaling / udbetaling pr. år+måned (som før)
+        IF BELØB-DKK-NUM > 0
+            ADD BELØB-DKK-NUM TO MD-IN-BELØB(IDX-MAANED)
+        ELSE
+            ADD BELØB-DKK-NUM TO MD-UD-BELØB(IDX-MAANED)
+        END-IF
+
+        *> 2) Mest anvendte transaktionstype pr. år+måned
+        MOVE FUNCTION TRIM(TRANSAKTIONSTYPE) TO WS-TYPE-STR
+
+        EVALUATE WS-TYPE-STR
+            WHEN "Indbetaling"
+                ADD 1 TO MD-TYPE-IND(IDX-MAANED)
+            WHEN "Udbetaling"
+                ADD 1 TO MD-TYPE-UDB(IDX-MAANED)
+            WHEN "Overførsel"
+                ADD 1 TO MD-TYPE-OVF(IDX-MAANED)
+            WHEN "Gebyr"
+                ADD 1 TO MD-TYPE-GEBYR(IDX-MAANED)
+            WHEN "Rente"
+                ADD 1 TO MD-TYPE-RENTE(IDX-MAANED)
+            WHEN OTHER
+                *> Ukendt transaktionstype - log til exceptions i
+                *> stedet for stiltiende at bogføre den som Overførsel
+                ADD 1 TO MD-TYPE-UKD(IDX-MAANED)
+                PERFORM SKRIV-TRANSTYPE-EXCEPTION
+        END-EVALUATE
+
+        *> 3) Valuta-omsætning pr. år+måned (USD/EUR/DKK) – i DKK
+        MOVE BELØB-DKK-NUM TO TEMP-DKK
+        IF TEMP-DKK < 0
+            COMPUTE TEMP-DKK = -TEMP-DKK
+        END-IF
+
+        EVALUATE FUNCTION TRIM(VALUTA)
+            WHEN "USD"
+                ADD TEMP-DKK TO MD-USD-DKK(IDX-MAANED)
+            WHEN "EUR"
+                ADD TEMP-DKK TO MD-EUR-DKK(IDX-MAANED)
+            WHEN OTHER
+                ADD TEMP-DKK TO MD-DKK-DKK(IDX-MAANED)
+        END-EVALUATE
     END-IF
+    .
 
-    *> 2) Mest anvendte transaktionstype pr. måned
-    MOVE FUNCTION TRIM(TRANSAKTIONSTYPE) TO WS-TYPE-STR
-
-    EVALUATE WS-TYPE-STR
-        WHEN "Indbetaling"
-            ADD 1 TO MND-TYPE-IND(MND-INDEX)
-        WHEN "Udbetaling"
-            ADD 1 TO MND-TYPE-UDB(MND-INDEX)
-        WHEN "Overførsel"
-            ADD 1 TO MND-TYPE-OVF(MND-INDEX)
-        WHEN OTHER
-            *> Hvis noget andet dukker op, regn det som Overførsel
-            ADD 1 TO MND-TYPE-OVF(MND-INDEX)
-    END-EVALUATE
+*>--------------------------------------------------
+*>  FIND-ELLER-OPRET-MAANED – via år+måned
+*>--------------------------------------------------
+FIND-ELLER-OPRET-MAANED.
+    MOVE 1 TO IDX-MAANED
+    PERFORM UNTIL IDX-MAANED > ANTAL-MAANEDER
+               OR (MD-AAR(IDX-MAANED) = AAR-STR
+                   AND MD-MND(IDX-MAANED) = MND-INDEX)
+        ADD 1 TO IDX-MAANED
+    END-PERFORM
 
-    *> 3) Valuta-omsætning pr. måned (USD/EUR/DKK) – i DKK
-    MOVE BELØB-DKK-NUM TO TEMP-DKK
-    IF TEMP-DKK < 0
-        COMPUTE TEMP-DKK = -TEMP-DKK
+    IF IDX-MAANED > ANTAL-MAANEDER
+        *> Ny år+måned – men pas på max MAX-MAANEDER
+        IF ANTAL-MAANEDER < MAX-MAANEDER
+            ADD 1 TO ANTAL-MAANEDER
+            MOVE ANTAL-MAANEDER TO IDX-MAANED
+            MOVE AAR-STR        TO MD-AAR(IDX-MAANED)
+            MOVE MND-INDEX      TO MD-MND(IDX-MAANED)
+        ELSE
+            *> Praktisk talt umuligt (>600 forskellige år+måneder) -
+            *> spring denne transaktions månedsstatistik over
+            MOVE 0 TO IDX-MAANED
+        END-IF
     END-IF
+    .
 
-    EVALUATE FUNCTION TRIM(VALUTA)
-        WHEN "USD"
-            ADD TEMP-DKK TO MND-USD-DKK(MND-INDEX)
-        WHEN "EUR"
-            ADD TEMP-DKK TO MND-EUR-DKK(MND-INDEX)
-        WHEN OTHER
-            ADD TEMP-DKK TO MND-DKK-DKK(MND-INDEX)
-    END-EVALUATE
+*>--------------------------------------------------
+*>  SORT-MAANEDER – sorterer MAANED-TABEL stigende på år+måned
+*>--------------------------------------------------
+SORT-MAANEDER.
+    MOVE 1 TO LOOP-MAANED
+    PERFORM UNTIL LOOP-MAANED >= ANTAL-MAANEDER
+        MOVE LOOP-MAANED TO IDX-MAANED
+        MOVE LOOP-MAANED TO LOOP-MAANED-J
+        ADD 1 TO LOOP-MAANED-J
+        PERFORM UNTIL LOOP-MAANED-J > ANTAL-MAANEDER
+            IF MD-AAR(LOOP-MAANED-J) < MD-AAR(IDX-MAANED)
+               OR (MD-AAR(LOOP-MAANED-J) = MD-AAR(IDX-MAANED)
+                   AND MD-MND(LOOP-MAANED-J) < MD-MND(IDX-MAANED))
+                MOVE LOOP-MAANED-J TO IDX-MAANED
+            END-IF
+            ADD 1 TO LOOP-MAANED-J
+        END-PERFORM
+
+        IF IDX-MAANED NOT = LOOP-MAANED
+            MOVE MAANED-POST(LOOP-MAANED) TO SWAP-MAANED-POST
+            MOVE MAANED-POST(IDX-MAANED)  TO MAANED-POST(LOOP-MAANED)
+            MOVE SWAP-MAANED-POST         TO MAANED-POST(IDX-MAANED)
+        END-IF
+
+        ADD 1 TO LOOP-MAANED
+    END-PERFORM
     .
 
 
@@ -279,13 +913,15 @@ OPDATER-MND-STAT.
 OPDATER-BUTIK-STAT.
     PERFORM FIND-ELLER-OPRET-BUTIK
 
-    ADD 1 TO B-ANTAL(IDX-BUTIK)
+    IF IDX-BUTIK > 0
+        ADD 1 TO B-ANTAL(IDX-BUTIK)
 
-    *> omsætning = absolut værdi af beløb i DKK
-    IF BELØB-DKK-NUM < 0
-        COMPUTE BELØB-DKK-NUM = -BELØB-DKK-NUM
+        *> omsætning = absolut værdi af beløb i DKK
+        IF BELØB-DKK-NUM < 0
+            COMPUTE BELØB-DKK-NUM = -BELØB-DKK-NUM
+        END-IF
+        ADD BELØB-DKK-NUM TO B-OMS-NUM(IDX-BUTIK)
     END-IF
-    ADD BELØB-DKK-NUM TO B-OMS-NUM(IDX-BUTIK)
     .
 
 *>--------------------------------------------------
@@ -299,21 +935,94 @@ FIND-ELLER-OPRET-BUTIK.
     END-PERFORM
 
     IF IDX-BUTIK > ANTAL-BUTIKKER
-        *> Ny butik – men max 500
-        IF ANTAL-BUTIKKER < 500
+        *> Ny butik – men max MAX-BUTIKKER
+        IF ANTAL-BUTIKKER < MAX-BUTIKKER
             ADD 1 TO ANTAL-BUTIKKER
             MOVE ANTAL-BUTIKKER TO IDX-BUTIK
             MOVE BUTIK          TO B-NAVN(IDX-BUTIK)
             MOVE 0              TO B-ANTAL(IDX-BUTIK)
             MOVE 0              TO B-OMS-NUM(IDX-BUTIK)
         ELSE
-            *> Overflow-butik – saml resten i indeks 500
-            MOVE 500 TO IDX-BUTIK
-            *> (valgfrit) DISPLAY "ADVARSEL: For mange butikker, resterende samles i indeks 500".
+            *> Tabellen er fuld – log butikken i stedet for at slå den
+            *> sammen med en anden i indeks MAX-BUTIKKER.
+            PERFORM SKRIV-BUTIK-OVERFLOW
+            MOVE 0 TO IDX-BUTIK
         END-IF
     END-IF
     .
 
+*>--------------------------------------------------
+*>  SKRIV-BUTIK-OVERFLOW – logger butikker der ikke er plads til
+*>--------------------------------------------------
+SKRIV-BUTIK-OVERFLOW.
+    IF WS-REPLAY-MODE = "N"
+        ADD 1 TO ANTAL-BUTIK-OVERFLOW
+        MOVE SPACES TO BUTIK-OVERFLOW-TEXT
+        STRING
+            "Butik-tabel fuld - butik "  DELIMITED BY SIZE
+            FUNCTION TRIM(BUTIK)         DELIMITED BY SIZE
+            " ikke medtaget"             DELIMITED BY SIZE
+        INTO BUTIK-OVERFLOW-TEXT
+        END-STRING
+        WRITE BUTIK-OVERFLOW-REC
+    END-IF
+
+    *> Husk butiksnavnet (kun én gang pr. navn), til den samlede
+    *> "udeladt af statistikken"-oversigt der genopbygges i hukommelsen
+    *> ved hvert gennemløb - i modsætning til overflow-linjen ovenfor
+    *> må dette IKKE gates af replay-mode, ellers mangler en genstartet
+    *> kørsel de butikker der først blev udeladt før checkpointet
+    PERFORM REGISTRER-BUTIK-UDELADT
+    .
+
+*>--------------------------------------------------
+*>  REGISTRER-BUTIK-UDELADT – tilføj BUTIK til listen over udeladte
+*>  butiksnavne, hvis den ikke allerede står der
+*>--------------------------------------------------
+REGISTRER-BUTIK-UDELADT.
+    MOVE 1 TO IDX-BUTIK-UDELADT
+    PERFORM UNTIL IDX-BUTIK-UDELADT > ANTAL-BUTIK-UDELADT
+               OR BU-NAVN(IDX-BUTIK-UDELADT) = BUTIK
+        ADD 1 TO IDX-BUTIK-UDELADT
+    END-PERFORM
+
+    IF IDX-BUTIK-UDELADT > ANTAL-BUTIK-UDELADT
+       AND ANTAL-BUTIK-UDELADT < MAX-BUTIK-UDELADT
+        ADD 1 TO ANTAL-BUTIK-UDELADT
+        MOVE BUTIK TO BU-NAVN(ANTAL-BUTIK-UDELADT)
+    END-IF
+    .
+
+
+*>--------------------------------------------------
+*>  FIND-VALUTAKURS – slå transaktionens dato + valuta op i
+*>  VALUTA-TABEL og find den nyeste kurs, der var gældende den dag
+*>--------------------------------------------------
+FIND-VALUTAKURS.
+    MOVE "N"        TO WS-KURS-FUNDET
+    MOVE LOW-VALUES TO WS-BEST-DATO
+    MOVE 0          TO WS-KURS
+
+    *> TIDSPUNKT er "YYYY-MM-DD..." -> byg YYYYMMDD til sammenligning
+    STRING
+        TIDSPUNKT(1:4) DELIMITED BY SIZE
+        TIDSPUNKT(6:2) DELIMITED BY SIZE
+        TIDSPUNKT(9:2) DELIMITED BY SIZE
+    INTO WS-TRANS-DATO
+    END-STRING
+
+    MOVE 1 TO IDX-VALUTA
+    PERFORM UNTIL IDX-VALUTA > ANTAL-VALUTAKURSER
+        IF VT-VALUTAKODE(IDX-VALUTA) = WS-VALUTA-CODE
+           AND VT-EFFEKTIV-DATO(IDX-VALUTA) <= WS-TRANS-DATO
+           AND VT-EFFEKTIV-DATO(IDX-VALUTA) >= WS-BEST-DATO
+            MOVE VT-EFFEKTIV-DATO(IDX-VALUTA) TO WS-BEST-DATO
+            MOVE VT-KURS(IDX-VALUTA)          TO WS-KURS
+            MOVE "Y"                          TO WS-KURS-FUNDET
+        END-IF
+        ADD 1 TO IDX-VALUTA
+    END-PERFORM
+    .
 
 *>--------------------------------------------------
 *>  CONVERT-TO-DKK – beløb + valuta -> DKK
@@ -333,64 +1042,134 @@ CONVERT-TO-DKK.
         MOVE WS-VALUTA-TRIM TO WS-VALUTA-CODE
     END-IF
 
-    EVALUATE WS-VALUTA-CODE
-        WHEN "USD"
-            COMPUTE BELØB-DKK-NUM = BELØB-NUM * 6.8
-        WHEN "EUR"
-            COMPUTE BELØB-DKK-NUM = BELØB-NUM * 7.5
-        WHEN OTHER
-            MOVE BELØB-NUM TO BELØB-DKK-NUM
-    END-EVALUATE
+    *> Slå den kurs op der var gældende på transaktionsdatoen
+    PERFORM FIND-VALUTAKURS
+
+    IF WS-KURS-FUNDET = "Y"
+        COMPUTE BELØB-DKK-NUM = BELØB-NUM * WS-KURS
+    ELSE
+        *> Ingen kurs fundet i Valutakurser.txt - brug fast kurs som
+        *> reserveløsning for de valutaer vi handler med i forvejen
+        EVALUATE WS-VALUTA-CODE
+            WHEN "USD"
+                COMPUTE BELØB-DKK-NUM = BELØB-NUM * 6.8
+            WHEN "EUR"
+                COMPUTE BELØB-DKK-NUM = BELØB-NUM * 7.5
+            WHEN "GBP"
+                COMPUTE BELØB-DKK-NUM = BELØB-NUM * 8.7
+            WHEN "SEK"
+                COMPUTE BELØB-DKK-NUM = BELØB-NUM * 0.65
+            WHEN "NOK"
+                COMPUTE BELØB-DKK-NUM = BELØB-NUM * 0.64
+            WHEN "CHF"
+                COMPUTE BELØB-DKK-NUM = BELØB-NUM * 7.8
+            WHEN "DKK"
+            WHEN SPACES
+                MOVE BELØB-NUM TO BELØB-DKK-NUM
+            WHEN OTHER
+                *> Ukendt valutakode - log til exceptions i stedet for
+                *> stiltiende at antage DKK. Beløbet holdes ude af de
+                *> efterfølgende DKK-totaler ved at sætte det til 0
+                PERFORM SKRIV-VALUTA-EXCEPTION
+                MOVE 0 TO BELØB-DKK-NUM
+        END-EVALUATE
+    END-IF
     .
 
 *>--------------------------------------------------
-*>  BEREGN-TOP-3-KUNDER – baseret på K-SALDO
+*>  SKRIV-VALUTA-EXCEPTION – ukendt valutakode på en transaktion
 *>--------------------------------------------------
-BEREGN-TOP-3-KUNDER.
-    MOVE 0 TO BEST1-IDX BEST2-IDX BEST3-IDX
-
-    MOVE 1 TO LOOP-KUNDE
-    PERFORM UNTIL LOOP-KUNDE > ANTAL-KUNDER
+SKRIV-VALUTA-EXCEPTION.
+    IF WS-REPLAY-MODE = "N"
+        MOVE SPACES TO VALUTA-EXCEPTION-TEXT
+        STRING
+            "Ukendt valutakode '"     DELIMITED BY SIZE
+            WS-VALUTA-CODE            DELIMITED BY SIZE
+            "' - CPR "                DELIMITED BY SIZE
+            FUNCTION TRIM(CPR)        DELIMITED BY SIZE
+            " ikke konverteret"       DELIMITED BY SIZE
+        INTO VALUTA-EXCEPTION-TEXT
+        END-STRING
+        WRITE VALUTA-EXCEPTION-REC
+    END-IF
+    .
 
-        *> Indsæt i 1. plads?
-        IF BEST1-IDX = 0
-           OR K-SALDO(LOOP-KUNDE) > K-SALDO(BEST1-IDX)
-            MOVE BEST2-IDX  TO BEST3-IDX
-            MOVE BEST1-IDX  TO BEST2-IDX
-            MOVE LOOP-KUNDE TO BEST1-IDX
+*>--------------------------------------------------
+*>  SKRIV-TRANSTYPE-EXCEPTION – ukendt transaktionstype
+*>--------------------------------------------------
+SKRIV-TRANSTYPE-EXCEPTION.
+    IF WS-REPLAY-MODE = "N"
+        MOVE SPACES TO TRANSTYPE-EXCEPTION-TEXT
+        STRING
+            "Ukendt transaktionstype '"        DELIMITED BY SIZE
+            WS-TYPE-STR                        DELIMITED BY SIZE
+            "' - CPR "                         DELIMITED BY SIZE
+            FUNCTION TRIM(CPR)                 DELIMITED BY SIZE
+            " ikke talt med i type-statistikken" DELIMITED BY SIZE
+        INTO TRANSTYPE-EXCEPTION-TEXT
+        END-STRING
+        WRITE TRANSTYPE-EXCEPTION-REC
+    END-IF
+    .
 
-        *> Ellers i 2. plads?
-        ELSE
-            IF BEST2-IDX = 0
-               OR K-SALDO(LOOP-KUNDE) > K-SALDO(BEST2-IDX)
-                MOVE BEST2-IDX  TO BEST3-IDX
-                MOVE LOOP-KUNDE TO BEST2-IDX
+*>--------------------------------------------------
+*>  BEREGN-TOP-KUNDER – de WS-TOP-KUNDER-N kunder med højeste saldo,
+*>  samme select-højeste-endnu-ubrugte fremgangsmåde som
+*>  BEREGN-TOP-BUTIKKER
+*>--------------------------------------------------
+BEREGN-TOP-KUNDER.
+    MOVE 1 TO RANK-KUNDE
+    PERFORM UNTIL RANK-KUNDE > MAX-TOP-N
+        MOVE 0 TO TOP-KUNDE-IDX(RANK-KUNDE)
+        ADD 1 TO RANK-KUNDE
+    END-PERFORM
 
-        *> Ellers i 3. plads?
-            ELSE
-                IF BEST3-IDX = 0
-                   OR K-SALDO(LOOP-KUNDE) > K-SALDO(BEST3-IDX)
-                    MOVE LOOP-KUNDE TO BEST3-IDX
+    MOVE 1 TO RANK-KUNDE
+    PERFORM UNTIL RANK-KUNDE > WS-TOP-KUNDER-N OR RANK-KUNDE > ANTAL-KUNDER
+        MOVE 0 TO BEST-KUNDE-IDX
+        MOVE 0 TO BEST-KUNDE-SALDO
+
+        MOVE 1 TO LOOP-KUNDE
+        PERFORM UNTIL LOOP-KUNDE > ANTAL-KUNDER
+            MOVE "N" TO ALREADY-USED-K
+            MOVE 1   TO LOOP-KUNDE-J
+            PERFORM UNTIL LOOP-KUNDE-J > WS-TOP-KUNDER-N
+                IF TOP-KUNDE-IDX(LOOP-KUNDE-J) = LOOP-KUNDE
+                    MOVE "Y" TO ALREADY-USED-K
                 END-IF
+                ADD 1 TO LOOP-KUNDE-J
+            END-PERFORM
+
+            IF ALREADY-USED-K = "N"
+               AND (BEST-KUNDE-IDX = 0
+                    OR K-SALDO(LOOP-KUNDE) > BEST-KUNDE-SALDO)
+                MOVE K-SALDO(LOOP-KUNDE) TO BEST-KUNDE-SALDO
+                MOVE LOOP-KUNDE          TO BEST-KUNDE-IDX
             END-IF
+
+            ADD 1 TO LOOP-KUNDE
+        END-PERFORM
+
+        IF BEST-KUNDE-IDX > 0
+            MOVE BEST-KUNDE-IDX TO TOP-KUNDE-IDX(RANK-KUNDE)
         END-IF
 
-        ADD 1 TO LOOP-KUNDE
+        ADD 1 TO RANK-KUNDE
     END-PERFORM
     .
 
 *>--------------------------------------------------
-*>  BEREGN-TOP-5-BUTIKKER – på B-OMS-NUM (omsætning)
+*>  BEREGN-TOP-BUTIKKER – på B-OMS-NUM (omsætning)
 *>--------------------------------------------------
-BEREGN-TOP-5-BUTIKKER.
-    MOVE 0 TO TOP-BUTIK-IDX(1)
-    MOVE 0 TO TOP-BUTIK-IDX(2)
-    MOVE 0 TO TOP-BUTIK-IDX(3)
-    MOVE 0 TO TOP-BUTIK-IDX(4)
-    MOVE 0 TO TOP-BUTIK-IDX(5)
+BEREGN-TOP-BUTIKKER.
+    MOVE 1 TO RANK-BUTIK
+    PERFORM UNTIL RANK-BUTIK > MAX-TOP-N
+        MOVE 0 TO TOP-BUTIK-IDX(RANK-BUTIK)
+        ADD 1 TO RANK-BUTIK
+    END-PERFORM
 
     MOVE 1 TO RANK-BUTIK
-    PERFORM UNTIL RANK-BUTIK > 5 OR RANK-BUTIK > ANTAL-BUTIKKER
+    PERFORM UNTIL RANK-BUTIK > WS-TOP-BUTIKKER-N OR RANK-BUTIK > ANTAL-BUTIKKER
         MOVE 0             TO BEST-BUTIK-IDX
         MOVE 0             TO BEST-OMS
 
@@ -398,7 +1177,7 @@ BEREGN-TOP-5-BUTIKKER.
         PERFORM UNTIL LOOP-BUTIK > ANTAL-BUTIKKER
             MOVE "N" TO ALREADY-USED
             MOVE 1   TO LOOP-J
-            PERFORM UNTIL LOOP-J > 5
+            PERFORM UNTIL LOOP-J > WS-TOP-BUTIKKER-N
                 IF TOP-BUTIK-IDX(LOOP-J) = LOOP-BUTIK
                     MOVE "Y" TO ALREADY-USED
                 END-IF
@@ -408,12 +1187,29 @@ BEREGN-TOP-5-BUTIKKER.
             *> Trim navnet én gang til WS-BUTIK-NAVN
             MOVE FUNCTION TRIM(B-NAVN(LOOP-BUTIK)) TO WS-BUTIK-NAVN
 
+            *> Samme navnekvalitets-test som SKRIV-BUTIK-STATISTIK
+            *> bruger, så en butik ikke kan stå udeladt af statistikken
+            *> og alligevel optræde i top-N-rangeringen
+            MOVE 0 TO WS-DIGIT-COUNT
+            INSPECT WS-BUTIK-NAVN
+               TALLYING WS-DIGIT-COUNT
+                 FOR ALL "0" "1" "2" "3" "4" "5" "6" "7" "8" "9"
+
+            *> En butik der aldrig kan vælges til top-N pga. navne-
+            *> kvalitet logges, uanset om den er den bedste lige nu -
+            *> REGISTRER-BUTIK-KVALITET dedupliker pr. navn, så
+            *> gentagne kald pr. rangtrin er uskadelige
+            IF WS-BUTIK-NAVN = SPACES
+               OR WS-DIGIT-COUNT NOT = 0
+               OR WS-BUTIK-NAVN(1:1) IS NOT ALPHABETIC
+                PERFORM REGISTRER-BUTIK-KVALITET
+            END-IF
+
             IF ALREADY-USED = "N"
                AND B-OMS-NUM(LOOP-BUTIK) > BEST-OMS
                AND WS-BUTIK-NAVN NOT = SPACES
-               AND WS-BUTIK-NAVN(1:1) NOT = "2"
-               AND WS-BUTIK-NAVN(1:1) NOT = "0"
-               AND WS-BUTIK-NAVN(1:1) NOT = "-"
+               AND WS-DIGIT-COUNT = 0
+               AND WS-BUTIK-NAVN(1:1) IS ALPHABETIC
             THEN
                 MOVE B-OMS-NUM(LOOP-BUTIK) TO BEST-OMS
                 MOVE LOOP-BUTIK            TO BEST-BUTIK-IDX
@@ -431,75 +1227,40 @@ BEREGN-TOP-5-BUTIKKER.
     .
 
 *>--------------------------------------------------
-*>  SKRIV-TOP-3-KUNDER
+*>  SKRIV-TOP-KUNDER
 *>--------------------------------------------------
-SKRIV-TOP-3-KUNDER.
-    MOVE SPACES TO OUT-TEXT
-    STRING "Top 3 kunder med højeste saldo:"
-        DELIMITED BY SIZE
-    INTO OUT-TEXT
-    END-STRING
-    WRITE OUT-REC
-
-    PERFORM SKRIV-EN-TOP-KUNDE-1
-    PERFORM SKRIV-EN-TOP-KUNDE-2
-    PERFORM SKRIV-EN-TOP-KUNDE-3
-
-    MOVE SPACES TO OUT-TEXT
-    WRITE OUT-REC
-    .
-
-SKRIV-EN-TOP-KUNDE-1.
-    IF BEST1-IDX = 0
-        EXIT PARAGRAPH
-    END-IF
-    MOVE K-SALDO(BEST1-IDX) TO SALDO-EDIT
+SKRIV-TOP-KUNDER.
+    MOVE WS-TOP-KUNDER-N TO WS-RANK-EDIT
     MOVE SPACES TO OUT-TEXT
     STRING
-        " Kunde-ID: "  DELIMITED BY SIZE
-        K-CPR(BEST1-IDX) DELIMITED BY SIZE
-        ", Navn: "     DELIMITED BY SIZE
-        K-NAVN(BEST1-IDX) DELIMITED BY SIZE
-        ", Saldo: "    DELIMITED BY SIZE
-        SALDO-EDIT     DELIMITED BY SIZE
-        " DKK"
-        DELIMITED BY SIZE
+        "Top " DELIMITED BY SIZE
+        FUNCTION TRIM(WS-RANK-EDIT) DELIMITED BY SIZE
+        " kunder med højeste saldo:" DELIMITED BY SIZE
     INTO OUT-TEXT
     END-STRING
     WRITE OUT-REC
-    .
 
-SKRIV-EN-TOP-KUNDE-2.
-    IF BEST2-IDX = 0
-        EXIT PARAGRAPH
-    END-IF
-    MOVE K-SALDO(BEST2-IDX) TO SALDO-EDIT
+    MOVE 1 TO LOOP-RANK
+    PERFORM UNTIL LOOP-RANK > WS-TOP-KUNDER-N
+        PERFORM SKRIV-EN-TOP-KUNDE
+        ADD 1 TO LOOP-RANK
+    END-PERFORM
+
     MOVE SPACES TO OUT-TEXT
-    STRING
-        " Kunde-ID: "  DELIMITED BY SIZE
-        K-CPR(BEST2-IDX) DELIMITED BY SIZE
-        ", Navn: "     DELIMITED BY SIZE
-        K-NAVN(BEST2-IDX) DELIMITED BY SIZE
-        ", Saldo: "    DELIMITED BY SIZE
-        SALDO-EDIT     DELIMITED BY SIZE
-        " DKK"
-        DELIMITED BY SIZE
-    INTO OUT-TEXT
-    END-STRING
     WRITE OUT-REC
     .
 
-SKRIV-EN-TOP-KUNDE-3.
-    IF BEST3-IDX = 0
+SKRIV-EN-TOP-KUNDE.
+    IF TOP-KUNDE-IDX(LOOP-RANK) = 0
         EXIT PARAGRAPH
     END-IF
-    MOVE K-SALDO(BEST3-IDX) TO SALDO-EDIT
+    MOVE K-SALDO(TOP-KUNDE-IDX(LOOP-RANK)) TO SALDO-EDIT
     MOVE SPACES TO OUT-TEXT
     STRING
         " Kunde-ID: "  DELIMITED BY SIZE
-        K-CPR(BEST3-IDX) DELIMITED BY SIZE
+        K-CPR(TOP-KUNDE-IDX(LOOP-RANK)) DELIMITED BY SIZE
         ", Navn: "     DELIMITED BY SIZE
-        K-NAVN(BEST3-IDX) DELIMITED BY SIZE
+        K-NAVN(TOP-KUNDE-IDX(LOOP-RANK)) DELIMITED BY SIZE
         ", Saldo: "    DELIMITED BY SIZE
         SALDO-EDIT     DELIMITED BY SIZE
         " DKK"
@@ -515,50 +1276,65 @@ SKRIV-EN-TOP-KUNDE-3.
 SKRIV-MND-STATISTIK.
     MOVE SPACES TO OUT-TEXT
     STRING
-        "Måned       Indbetalinger (DKK)   Udbetalinger (DKK)"
+        "Måned            Indbetalinger (DKK)   Udbetalinger (DKK)"
         DELIMITED BY SIZE
     INTO OUT-TEXT
     END-STRING
     WRITE OUT-REC
 
-    MOVE 1 TO MND-INDEX
-    PERFORM UNTIL MND-INDEX > 12
-        EVALUATE MND-INDEX
-            WHEN 1  MOVE MND1  TO WS-MND-NAVN
-            WHEN 2  MOVE MND2  TO WS-MND-NAVN
-            WHEN 3  MOVE MND3  TO WS-MND-NAVN
-            WHEN 4  MOVE MND4  TO WS-MND-NAVN
-            WHEN 5  MOVE MND5  TO WS-MND-NAVN
-            WHEN 6  MOVE MND6  TO WS-MND-NAVN
-            WHEN 7  MOVE MND7  TO WS-MND-NAVN
-            WHEN 8  MOVE MND8  TO WS-MND-NAVN
-            WHEN 9  MOVE MND9  TO WS-MND-NAVN
-            WHEN 10 MOVE MND10 TO WS-MND-NAVN
-            WHEN 11 MOVE MND11 TO WS-MND-NAVN
-            WHEN 12 MOVE MND12 TO WS-MND-NAVN
-        END-EVALUATE
+    MOVE 1 TO IDX-MAANED
+    PERFORM UNTIL IDX-MAANED > ANTAL-MAANEDER
+        PERFORM FORMATER-MND-AAR-NAVN
 
-        MOVE MND-IN-BELØB(MND-INDEX) TO NUM-EDIT1
-        MOVE MND-UD-BELØB(MND-INDEX) TO NUM-EDIT2
+        MOVE MD-IN-BELØB(IDX-MAANED) TO NUM-EDIT1
+        MOVE MD-UD-BELØB(IDX-MAANED) TO NUM-EDIT2
 
         MOVE SPACES TO OUT-TEXT
         STRING
-            WS-MND-NAVN DELIMITED BY SIZE
-            " "         DELIMITED BY SIZE
-            NUM-EDIT1   DELIMITED BY SIZE
-            "   "       DELIMITED BY SIZE
-            NUM-EDIT2   DELIMITED BY SIZE
+            WS-MND-AAR-NAVN DELIMITED BY SIZE
+            " "             DELIMITED BY SIZE
+            NUM-EDIT1       DELIMITED BY SIZE
+            "   "           DELIMITED BY SIZE
+            NUM-EDIT2       DELIMITED BY SIZE
         INTO OUT-TEXT
         END-STRING
         WRITE OUT-REC
 
-        ADD 1 TO MND-INDEX
+        ADD 1 TO IDX-MAANED
     END-PERFORM
 
     MOVE SPACES TO OUT-TEXT
     WRITE OUT-REC
     .
 
+*>--------------------------------------------------
+*>  FORMATER-MND-AAR-NAVN – "Månednavn ÅÅÅÅ" for MAANED-POST(IDX-MAANED)
+*>--------------------------------------------------
+FORMATER-MND-AAR-NAVN.
+    EVALUATE MD-MND(IDX-MAANED)
+        WHEN 1  MOVE MND1  TO WS-MND-NAVN
+        WHEN 2  MOVE MND2  TO WS-MND-NAVN
+        WHEN 3  MOVE MND3  TO WS-MND-NAVN
+        WHEN 4  MOVE MND4  TO WS-MND-NAVN
+        WHEN 5  MOVE MND5  TO WS-MND-NAVN
+        WHEN 6  MOVE MND6  TO WS-MND-NAVN
+        WHEN 7  MOVE MND7  TO WS-MND-NAVN
+        WHEN 8  MOVE MND8  TO WS-MND-NAVN
+        WHEN 9  MOVE MND9  TO WS-MND-NAVN
+        WHEN 10 MOVE MND10 TO WS-MND-NAVN
+        WHEN 11 MOVE MND11 TO WS-MND-NAVN
+        WHEN 12 MOVE MND12 TO WS-MND-NAVN
+    END-EVALUATE
+
+    MOVE SPACES TO WS-MND-AAR-NAVN
+    STRING
+        FUNCTION TRIM(WS-MND-NAVN) DELIMITED BY SIZE
+        " "                        DELIMITED BY SIZE
+        MD-AAR(IDX-MAANED)         DELIMITED BY SIZE
+    INTO WS-MND-AAR-NAVN
+    END-STRING
+    .
+
 *>--------------------------------------------------
 *>  SKRIV-MND-TYPE-STAT – mest anvendte type pr. måned
 *>--------------------------------------------------
@@ -573,60 +1349,62 @@ SKRIV-MND-TYPE-STAT.
 
     MOVE SPACES TO OUT-TEXT
     STRING
-        "Måned       Type"
+        "Måned            Type"
         DELIMITED BY SIZE
     INTO OUT-TEXT
     END-STRING
     WRITE OUT-REC
 
-    MOVE 1 TO MND-INDEX
-    PERFORM UNTIL MND-INDEX > 12
-
-        *> Vælg månednavn
-        EVALUATE MND-INDEX
-            WHEN 1  MOVE MND1  TO WS-MND-NAVN
-            WHEN 2  MOVE MND2  TO WS-MND-NAVN
-            WHEN 3  MOVE MND3  TO WS-MND-NAVN
-            WHEN 4  MOVE MND4  TO WS-MND-NAVN
-            WHEN 5  MOVE MND5  TO WS-MND-NAVN
-            WHEN 6  MOVE MND6  TO WS-MND-NAVN
-            WHEN 7  MOVE MND7  TO WS-MND-NAVN
-            WHEN 8  MOVE MND8  TO WS-MND-NAVN
-            WHEN 9  MOVE MND9  TO WS-MND-NAVN
-            WHEN 10 MOVE MND10 TO WS-MND-NAVN
-            WHEN 11 MOVE MND11 TO WS-MND-NAVN
-            WHEN 12 MOVE MND12 TO WS-MND-NAVN
-        END-EVALUATE
+    MOVE 1 TO IDX-MAANED
+    PERFORM UNTIL IDX-MAANED > ANTAL-MAANEDER
+
+        *> Vælg månednavn + år
+        PERFORM FORMATER-MND-AAR-NAVN
 
         *> Find hvilken type der er størst
         MOVE 0          TO TYPE-MAX
         MOVE SPACES     TO TYPE-NAVN
 
-        IF MND-TYPE-IND(MND-INDEX) > TYPE-MAX
-            MOVE MND-TYPE-IND(MND-INDEX) TO TYPE-MAX
+        IF MD-TYPE-IND(IDX-MAANED) > TYPE-MAX
+            MOVE MD-TYPE-IND(IDX-MAANED) TO TYPE-MAX
             MOVE "Indbetaling"           TO TYPE-NAVN
         END-IF
 
-        IF MND-TYPE-UDB(MND-INDEX) > TYPE-MAX
-            MOVE MND-TYPE-UDB(MND-INDEX) TO TYPE-MAX
+        IF MD-TYPE-UDB(IDX-MAANED) > TYPE-MAX
+            MOVE MD-TYPE-UDB(IDX-MAANED) TO TYPE-MAX
             MOVE "Udbetaling"            TO TYPE-NAVN
         END-IF
 
-        IF MND-TYPE-OVF(MND-INDEX) > TYPE-MAX
-            MOVE MND-TYPE-OVF(MND-INDEX) TO TYPE-MAX
+        IF MD-TYPE-OVF(IDX-MAANED) > TYPE-MAX
+            MOVE MD-TYPE-OVF(IDX-MAANED) TO TYPE-MAX
             MOVE "Overførsel"            TO TYPE-NAVN
         END-IF
 
+        IF MD-TYPE-GEBYR(IDX-MAANED) > TYPE-MAX
+            MOVE MD-TYPE-GEBYR(IDX-MAANED) TO TYPE-MAX
+            MOVE "Gebyr"                  TO TYPE-NAVN
+        END-IF
+
+        IF MD-TYPE-RENTE(IDX-MAANED) > TYPE-MAX
+            MOVE MD-TYPE-RENTE(IDX-MAANED) TO TYPE-MAX
+            MOVE "Rente"                  TO TYPE-NAVN
+        END-IF
+
+        IF MD-TYPE-UKD(IDX-MAANED) > TYPE-MAX
+            MOVE MD-TYPE-UKD(IDX-MAANED) TO TYPE-MAX
+            MOVE "Ukendt"                TO TYPE-NAVN
+        END-IF
+
         MOVE SPACES TO OUT-TEXT
         STRING
-            WS-MND-NAVN DELIMITED BY SIZE
-            "   "       DELIMITED BY SIZE
-            TYPE-NAVN   DELIMITED BY SIZE
+            WS-MND-AAR-NAVN DELIMITED BY SIZE
+            "   "           DELIMITED BY SIZE
+            TYPE-NAVN       DELIMITED BY SIZE
         INTO OUT-TEXT
         END-STRING
         WRITE OUT-REC
 
-        ADD 1 TO MND-INDEX
+        ADD 1 TO IDX-MAANED
     END-PERFORM
 
     MOVE SPACES TO OUT-TEXT
@@ -647,47 +1425,34 @@ SKRIV-MND-VALUTA-TABEL.
 
     MOVE SPACES TO OUT-TEXT
     STRING
-        "Måned      USD (DKK)        EUR (DKK)        DKK (DKK)"
+        "Måned            USD (DKK)        EUR (DKK)        DKK (DKK)"
         DELIMITED BY SIZE
     INTO OUT-TEXT
     END-STRING
     WRITE OUT-REC
 
-    MOVE 1 TO MND-INDEX
-    PERFORM UNTIL MND-INDEX > 12
-        EVALUATE MND-INDEX
-            WHEN 1  MOVE MND1  TO WS-MND-NAVN
-            WHEN 2  MOVE MND2  TO WS-MND-NAVN
-            WHEN 3  MOVE MND3  TO WS-MND-NAVN
-            WHEN 4  MOVE MND4  TO WS-MND-NAVN
-            WHEN 5  MOVE MND5  TO WS-MND-NAVN
-            WHEN 6  MOVE MND6  TO WS-MND-NAVN
-            WHEN 7  MOVE MND7  TO WS-MND-NAVN
-            WHEN 8  MOVE MND8  TO WS-MND-NAVN
-            WHEN 9  MOVE MND9  TO WS-MND-NAVN
-            WHEN 10 MOVE MND10 TO WS-MND-NAVN
-            WHEN 11 MOVE MND11 TO WS-MND-NAVN
-            WHEN 12 MOVE MND12 TO WS-MND-NAVN
-        END-EVALUATE
+    MOVE 1 TO IDX-MAANED
+    PERFORM UNTIL IDX-MAANED > ANTAL-MAANEDER
+        PERFORM FORMATER-MND-AAR-NAVN
 
-        MOVE MND-USD-DKK(MND-INDEX) TO NUM-EDIT1
-        MOVE MND-EUR-DKK(MND-INDEX) TO NUM-EDIT2
-        MOVE MND-DKK-DKK(MND-INDEX) TO NUM-EDIT3
+        MOVE MD-USD-DKK(IDX-MAANED) TO NUM-EDIT1
+        MOVE MD-EUR-DKK(IDX-MAANED) TO NUM-EDIT2
+        MOVE MD-DKK-DKK(IDX-MAANED) TO NUM-EDIT3
 
         MOVE SPACES TO OUT-TEXT
         STRING
-            WS-MND-NAVN DELIMITED BY SIZE
-            "   "       DELIMITED BY SIZE
-            NUM-EDIT1   DELIMITED BY SIZE
-            "   "       DELIMITED BY SIZE
-            NUM-EDIT2   DELIMITED BY SIZE
-            "   "       DELIMITED BY SIZE
-            NUM-EDIT3   DELIMITED BY SIZE
+            WS-MND-AAR-NAVN DELIMITED BY SIZE
+            "   "           DELIMITED BY SIZE
+            NUM-EDIT1       DELIMITED BY SIZE
+            "   "           DELIMITED BY SIZE
+            NUM-EDIT2       DELIMITED BY SIZE
+            "   "           DELIMITED BY SIZE
+            NUM-EDIT3       DELIMITED BY SIZE
         INTO OUT-TEXT
         END-STRING
         WRITE OUT-REC
 
-        ADD 1 TO MND-INDEX
+        ADD 1 TO IDX-MAANED
     END-PERFORM
 
     MOVE SPACES TO OUT-TEXT
@@ -733,6 +1498,10 @@ SKRIV-BUTIK-STATISTIK.
             INTO OUT-TEXT
             END-STRING
             WRITE OUT-REC
+        ELSE
+            IF B-ANTAL(LOOP-BUTIK) > 0
+                PERFORM REGISTRER-BUTIK-KVALITET
+            END-IF
         END-IF
 
         ADD 1 TO LOOP-BUTIK
@@ -742,22 +1511,105 @@ SKRIV-BUTIK-STATISTIK.
     WRITE OUT-REC
     .
 
+*>--------------------------------------------------
+*>  REGISTRER-BUTIK-KVALITET – log og husk et butiksnavn der blev
+*>  udelukket af butiksstatistikken/top-N pga. navnekvalitet, sammen
+*>  med årsagen (hvert navn logges/huskes kun én gang)
+*>--------------------------------------------------
+REGISTRER-BUTIK-KVALITET.
+    IF WS-BUTIK-NAVN = SPACES
+        MOVE "Tomt butiksnavn" TO WS-KVALITET-AARSAG
+    ELSE
+        IF WS-BUTIK-NAVN(1:1) = "-"
+            MOVE "Starter med bindestreg" TO WS-KVALITET-AARSAG
+        ELSE
+            IF WS-BUTIK-NAVN(1:1) IS NUMERIC
+                MOVE "Starter med ciffer" TO WS-KVALITET-AARSAG
+            ELSE
+                IF WS-BUTIK-NAVN(1:1) IS NOT ALPHABETIC
+                    MOVE "Starter med ugyldigt tegn" TO WS-KVALITET-AARSAG
+                ELSE
+                    MOVE "Indeholder ciffer" TO WS-KVALITET-AARSAG
+                END-IF
+            END-IF
+        END-IF
+    END-IF
+
+    MOVE 1 TO IDX-BUTIK-KVALITET
+    PERFORM UNTIL IDX-BUTIK-KVALITET > ANTAL-BUTIK-KVALITET
+               OR BK-NAVN(IDX-BUTIK-KVALITET) = WS-BUTIK-NAVN
+        ADD 1 TO IDX-BUTIK-KVALITET
+    END-PERFORM
+
+    IF IDX-BUTIK-KVALITET > ANTAL-BUTIK-KVALITET
+       AND ANTAL-BUTIK-KVALITET < MAX-BUTIK-KVALITET
+        ADD 1 TO ANTAL-BUTIK-KVALITET
+        MOVE WS-BUTIK-NAVN     TO BK-NAVN(ANTAL-BUTIK-KVALITET)
+        MOVE WS-KVALITET-AARSAG TO BK-AARSAG(ANTAL-BUTIK-KVALITET)
+
+        MOVE SPACES TO BUTIK-KVALITET-TEXT
+        STRING
+            WS-BUTIK-NAVN(1:20)            DELIMITED BY SIZE
+            " - "                          DELIMITED BY SIZE
+            FUNCTION TRIM(WS-KVALITET-AARSAG) DELIMITED BY SIZE
+        INTO BUTIK-KVALITET-TEXT
+        END-STRING
+        WRITE BUTIK-KVALITET-REC
+    END-IF
+    .
+
+*>--------------------------------------------------
+*>  SKRIV-BUTIK-KVALITET-RAPPORT – hvilke butiksnavne blev udeladt af
+*>  den printede statistik pga. navnekvalitet, og hvorfor (se også
+*>  ButikKvalitet.txt for samme liste i logform)
+*>--------------------------------------------------
+SKRIV-BUTIK-KVALITET-RAPPORT.
+    IF ANTAL-BUTIK-KVALITET > 0
+        MOVE SPACES TO OUT-TEXT
+        STRING
+            "Butikker udeladt af statistikken (navnekvalitet):"
+            DELIMITED BY SIZE
+        INTO OUT-TEXT
+        END-STRING
+        WRITE OUT-REC
+
+        MOVE 1 TO IDX-BUTIK-KVALITET
+        PERFORM UNTIL IDX-BUTIK-KVALITET > ANTAL-BUTIK-KVALITET
+            MOVE SPACES TO OUT-TEXT
+            STRING
+                " "                                       DELIMITED BY SIZE
+                FUNCTION TRIM(BK-NAVN(IDX-BUTIK-KVALITET)) DELIMITED BY SIZE
+                " - "                                      DELIMITED BY SIZE
+                FUNCTION TRIM(BK-AARSAG(IDX-BUTIK-KVALITET)) DELIMITED BY SIZE
+            INTO OUT-TEXT
+            END-STRING
+            WRITE OUT-REC
+            ADD 1 TO IDX-BUTIK-KVALITET
+        END-PERFORM
+
+        MOVE SPACES TO OUT-TEXT
+        WRITE OUT-REC
+    END-IF
+    .
+
 
 
 *>--------------------------------------------------
-*>  SKRIV-TOP-5-BUTIKKER – på omsætning
+*>  SKRIV-TOP-BUTIKKER – på omsætning
 *>--------------------------------------------------
-SKRIV-TOP-5-BUTIKKER.
+SKRIV-TOP-BUTIKKER.
+    MOVE WS-TOP-BUTIKKER-N TO WS-RANK-EDIT
     MOVE SPACES TO OUT-TEXT
     STRING
-        "Top 5 butikker med højeste omsætning (DKK):"
-        DELIMITED BY SIZE
+        "Top "                                    DELIMITED BY SIZE
+        FUNCTION TRIM(WS-RANK-EDIT)                DELIMITED BY SIZE
+        " butikker med højeste omsætning (DKK):"   DELIMITED BY SIZE
     INTO OUT-TEXT
     END-STRING
     WRITE OUT-REC
 
     MOVE 1 TO LOOP-RANK
-    PERFORM UNTIL LOOP-RANK > 5
+    PERFORM UNTIL LOOP-RANK > WS-TOP-BUTIKKER-N
         IF TOP-BUTIK-IDX(LOOP-RANK) > 0
             MOVE B-OMS-NUM(TOP-BUTIK-IDX(LOOP-RANK)) TO NUM-EDIT1
 
@@ -779,4 +1631,265 @@ SKRIV-TOP-5-BUTIKKER.
     MOVE SPACES TO OUT-TEXT
     WRITE OUT-REC
     .
+
+*>--------------------------------------------------
+*>  SKRIV-BUTIK-UDELADT-STATISTIK – hvilke butiksnavne blev udeladt
+*>  af statistikken pga. tabelbegrænsning (se også ButikOverflow.txt
+*>  for én linje pr. udeladt transaktion)
+*>--------------------------------------------------
+SKRIV-BUTIK-UDELADT-STATISTIK.
+    IF ANTAL-BUTIK-UDELADT > 0
+        MOVE SPACES TO OUT-TEXT
+        STRING
+            "Butikker udeladt af statistikken (butik-tabel fuld):"
+            DELIMITED BY SIZE
+        INTO OUT-TEXT
+        END-STRING
+        WRITE OUT-REC
+
+        MOVE 1 TO IDX-BUTIK-UDELADT
+        PERFORM UNTIL IDX-BUTIK-UDELADT > ANTAL-BUTIK-UDELADT
+            MOVE SPACES TO OUT-TEXT
+            STRING
+                " "                                     DELIMITED BY SIZE
+                FUNCTION TRIM(BU-NAVN(IDX-BUTIK-UDELADT)) DELIMITED BY SIZE
+            INTO OUT-TEXT
+            END-STRING
+            WRITE OUT-REC
+            ADD 1 TO IDX-BUTIK-UDELADT
+        END-PERFORM
+
+        MOVE SPACES TO OUT-TEXT
+        WRITE OUT-REC
+    END-IF
+    .
+
+*>-----------------------------------------------------------------
+*>  SKRIV-KOERSEL-SAMMENDRAG – batchvinduets varighed og postantal,
+*>  tilføjet nederst i Statistik.txt
+*>-----------------------------------------------------------------
+SKRIV-KOERSEL-SAMMENDRAG.
+    MOVE FUNCTION CURRENT-DATE(9:6) TO WS-KOERSEL-SLUT
+
+    COMPUTE WS-START-SEK =
+        FUNCTION NUMVAL(WS-KOERSEL-START(1:2)) * 3600
+        + FUNCTION NUMVAL(WS-KOERSEL-START(3:2)) * 60
+        + FUNCTION NUMVAL(WS-KOERSEL-START(5:2))
+    COMPUTE WS-SLUT-SEK =
+        FUNCTION NUMVAL(WS-KOERSEL-SLUT(1:2)) * 3600
+        + FUNCTION NUMVAL(WS-KOERSEL-SLUT(3:2)) * 60
+        + FUNCTION NUMVAL(WS-KOERSEL-SLUT(5:2))
+
+    IF WS-SLUT-SEK >= WS-START-SEK
+        COMPUTE WS-ELAPSED-SEK = WS-SLUT-SEK - WS-START-SEK
+    ELSE
+        COMPUTE WS-ELAPSED-SEK = WS-SLUT-SEK - WS-START-SEK + 86400
+    END-IF
+    MOVE WS-ELAPSED-SEK TO WS-ELAPSED-EDIT
+
+    MOVE SPACES TO OUT-TEXT
+    WRITE OUT-REC
+
+    MOVE SPACES TO OUT-TEXT
+    STRING
+        "Koerslens varighed (sekunder): "  DELIMITED BY SIZE
+        FUNCTION TRIM(WS-ELAPSED-EDIT)     DELIMITED BY SIZE
+    INTO OUT-TEXT
+    END-STRING
+    WRITE OUT-REC
+
+    MOVE SPACES TO OUT-TEXT
+    STRING
+        "Antal transaktionslinjer laest: "  DELIMITED BY SIZE
+        FUNCTION TRIM(WS-RECORDS-READ)      DELIMITED BY SIZE
+    INTO OUT-TEXT
+    END-STRING
+    WRITE OUT-REC
+
+    MOVE SPACES TO OUT-TEXT
+    STRING
+        "Antal kunder oprettet: "      DELIMITED BY SIZE
+        FUNCTION TRIM(ANTAL-KUNDER)    DELIMITED BY SIZE
+    INTO OUT-TEXT
+    END-STRING
+    WRITE OUT-REC
+    .
+
+*>--------------------------------------------------
+*>  SKRIV-STATISTIK-CSV – samme måned-/butik-/valutastatistik som
+*>  Statistik.txt, som kommaseparerede sektioner så finans kan åbne
+*>  filen direkte i regneark uden at genopbygge felterne fra prosaen.
+*>  Hver sektion har sin egen kolonneoverskrift, mærket med sektionens
+*>  navn i første kolonne, så sektionerne kan filtreres fra hinanden
+*>--------------------------------------------------
+SKRIV-STATISTIK-CSV.
+    *> Sektion 1: måned-statistik (indbetalinger/udbetalinger)
+    MOVE "Sektion,Aar,Maaned,Indbetalinger_DKK,Udbetalinger_DKK"
+      TO OUT-CSV-TEXT
+    WRITE OUT-CSV-REC
+
+    MOVE 1 TO IDX-MAANED
+    PERFORM UNTIL IDX-MAANED > ANTAL-MAANEDER
+        MOVE MD-AAR(IDX-MAANED) TO CSV-AAR-EDIT
+        MOVE MD-MND(IDX-MAANED) TO CSV-MND-EDIT
+        MOVE MD-IN-BELØB(IDX-MAANED) TO CSV-NUM-EDIT
+        MOVE FUNCTION TRIM(CSV-NUM-EDIT) TO WS-CSV-VAL1
+        MOVE MD-UD-BELØB(IDX-MAANED) TO CSV-NUM-EDIT
+        MOVE FUNCTION TRIM(CSV-NUM-EDIT) TO WS-CSV-VAL2
+
+        MOVE SPACES TO OUT-CSV-TEXT
+        STRING
+            "Maaned,"                    DELIMITED BY SIZE
+            CSV-AAR-EDIT   DELIMITED BY SIZE
+            ","                          DELIMITED BY SIZE
+            CSV-MND-EDIT   DELIMITED BY SIZE
+            ","                          DELIMITED BY SIZE
+            WS-CSV-VAL1                  DELIMITED BY SIZE
+            ","                          DELIMITED BY SIZE
+            WS-CSV-VAL2                  DELIMITED BY SIZE
+        INTO OUT-CSV-TEXT
+        END-STRING
+        WRITE OUT-CSV-REC
+        ADD 1 TO IDX-MAANED
+    END-PERFORM
+
+    *> Sektion 2: mest anvendte transaktionstype pr. måned
+    MOVE "Sektion,Aar,Maaned,Type" TO OUT-CSV-TEXT
+    WRITE OUT-CSV-REC
+
+    MOVE 1 TO IDX-MAANED
+    PERFORM UNTIL IDX-MAANED > ANTAL-MAANEDER
+        MOVE 0      TO TYPE-MAX
+        MOVE SPACES TO TYPE-NAVN
+
+        IF MD-TYPE-IND(IDX-MAANED) > TYPE-MAX
+            MOVE MD-TYPE-IND(IDX-MAANED) TO TYPE-MAX
+            MOVE "Indbetaling"           TO TYPE-NAVN
+        END-IF
+        IF MD-TYPE-UDB(IDX-MAANED) > TYPE-MAX
+            MOVE MD-TYPE-UDB(IDX-MAANED) TO TYPE-MAX
+            MOVE "Udbetaling"            TO TYPE-NAVN
+        END-IF
+        IF MD-TYPE-OVF(IDX-MAANED) > TYPE-MAX
+            MOVE MD-TYPE-OVF(IDX-MAANED) TO TYPE-MAX
+            MOVE "Overførsel"            TO TYPE-NAVN
+        END-IF
+        IF MD-TYPE-GEBYR(IDX-MAANED) > TYPE-MAX
+            MOVE MD-TYPE-GEBYR(IDX-MAANED) TO TYPE-MAX
+            MOVE "Gebyr"                  TO TYPE-NAVN
+        END-IF
+        IF MD-TYPE-RENTE(IDX-MAANED) > TYPE-MAX
+            MOVE MD-TYPE-RENTE(IDX-MAANED) TO TYPE-MAX
+            MOVE "Rente"                  TO TYPE-NAVN
+        END-IF
+        IF MD-TYPE-UKD(IDX-MAANED) > TYPE-MAX
+            MOVE MD-TYPE-UKD(IDX-MAANED) TO TYPE-MAX
+            MOVE "Ukendt"                TO TYPE-NAVN
+        END-IF
+
+        MOVE MD-AAR(IDX-MAANED) TO CSV-AAR-EDIT
+        MOVE MD-MND(IDX-MAANED) TO CSV-MND-EDIT
+
+        MOVE SPACES TO OUT-CSV-TEXT
+        STRING
+            "MaanedType,"          DELIMITED BY SIZE
+            CSV-AAR-EDIT           DELIMITED BY SIZE
+            ","                    DELIMITED BY SIZE
+            CSV-MND-EDIT           DELIMITED BY SIZE
+            ","                    DELIMITED BY SIZE
+            FUNCTION TRIM(TYPE-NAVN) DELIMITED BY SIZE
+        INTO OUT-CSV-TEXT
+        END-STRING
+        WRITE OUT-CSV-REC
+        ADD 1 TO IDX-MAANED
+    END-PERFORM
+
+    *> Sektion 3: butiksstatistik (samme udelukkelser som Statistik.txt)
+    MOVE "Sektion,Butik,AntalTransaktioner" TO OUT-CSV-TEXT
+    WRITE OUT-CSV-REC
+
+    MOVE 1 TO LOOP-BUTIK
+    PERFORM UNTIL LOOP-BUTIK > ANTAL-BUTIKKER
+        MOVE FUNCTION TRIM(B-NAVN(LOOP-BUTIK)) TO WS-BUTIK-NAVN
+        MOVE 0 TO WS-DIGIT-COUNT
+        INSPECT WS-BUTIK-NAVN
+           TALLYING WS-DIGIT-COUNT
+             FOR ALL "0" "1" "2" "3" "4" "5" "6" "7" "8" "9"
+
+        IF WS-BUTIK-NAVN NOT = SPACES
+           AND B-ANTAL(LOOP-BUTIK) > 0
+           AND WS-DIGIT-COUNT = 0
+           AND WS-BUTIK-NAVN(1:1) IS ALPHABETIC
+        THEN
+            MOVE B-ANTAL(LOOP-BUTIK) TO CSV-CNT-EDIT
+            MOVE SPACES TO OUT-CSV-TEXT
+            STRING
+                "Butik,"                        DELIMITED BY SIZE
+                WS-BUTIK-NAVN                   DELIMITED BY SIZE
+                ","                             DELIMITED BY SIZE
+                FUNCTION TRIM(CSV-CNT-EDIT)     DELIMITED BY SIZE
+            INTO OUT-CSV-TEXT
+            END-STRING
+            WRITE OUT-CSV-REC
+        END-IF
+        ADD 1 TO LOOP-BUTIK
+    END-PERFORM
+
+    *> Sektion 4: top-N butikker på omsætning
+    MOVE "Sektion,Rang,Butik,Omsaetning_DKK" TO OUT-CSV-TEXT
+    WRITE OUT-CSV-REC
+
+    MOVE 1 TO LOOP-RANK
+    PERFORM UNTIL LOOP-RANK > WS-TOP-BUTIKKER-N
+        IF TOP-BUTIK-IDX(LOOP-RANK) > 0
+            MOVE B-OMS-NUM(TOP-BUTIK-IDX(LOOP-RANK)) TO CSV-NUM-EDIT
+            MOVE LOOP-RANK                TO WS-RANK-EDIT
+            MOVE SPACES TO OUT-CSV-TEXT
+            STRING
+                "TopButik,"                                   DELIMITED BY SIZE
+                FUNCTION TRIM(WS-RANK-EDIT)                    DELIMITED BY SIZE
+                ","                                            DELIMITED BY SIZE
+                FUNCTION TRIM(B-NAVN(TOP-BUTIK-IDX(LOOP-RANK))) DELIMITED BY SIZE
+                ","                                            DELIMITED BY SIZE
+                FUNCTION TRIM(CSV-NUM-EDIT)                    DELIMITED BY SIZE
+            INTO OUT-CSV-TEXT
+            END-STRING
+            WRITE OUT-CSV-REC
+        END-IF
+        ADD 1 TO LOOP-RANK
+    END-PERFORM
+
+    *> Sektion 5: valutaomsætning pr. måned
+    MOVE "Sektion,Aar,Maaned,USD_DKK,EUR_DKK,DKK_DKK" TO OUT-CSV-TEXT
+    WRITE OUT-CSV-REC
+
+    MOVE 1 TO IDX-MAANED
+    PERFORM UNTIL IDX-MAANED > ANTAL-MAANEDER
+        MOVE MD-AAR(IDX-MAANED) TO CSV-AAR-EDIT
+        MOVE MD-MND(IDX-MAANED) TO CSV-MND-EDIT
+        MOVE MD-USD-DKK(IDX-MAANED) TO CSV-NUM-EDIT
+        MOVE FUNCTION TRIM(CSV-NUM-EDIT) TO WS-CSV-VAL1
+        MOVE MD-EUR-DKK(IDX-MAANED) TO CSV-NUM-EDIT
+        MOVE FUNCTION TRIM(CSV-NUM-EDIT) TO WS-CSV-VAL2
+        MOVE MD-DKK-DKK(IDX-MAANED) TO CSV-NUM-EDIT
+        MOVE FUNCTION TRIM(CSV-NUM-EDIT) TO WS-CSV-VAL3
+
+        MOVE SPACES TO OUT-CSV-TEXT
+        STRING
+            "MaanedValuta,"        DELIMITED BY SIZE
+            CSV-AAR-EDIT           DELIMITED BY SIZE
+            ","                    DELIMITED BY SIZE
+            CSV-MND-EDIT           DELIMITED BY SIZE
+            ","                    DELIMITED BY SIZE
+            WS-CSV-VAL1            DELIMITED BY SIZE
+            ","                    DELIMITED BY SIZE
+            WS-CSV-VAL2            DELIMITED BY SIZE
+            ","                    DELIMITED BY SIZE
+            WS-CSV-VAL3            DELIMITED BY SIZE
+        INTO OUT-CSV-TEXT
+        END-STRING
+        WRITE OUT-CSV-REC
+        ADD 1 TO IDX-MAANED
+    END-PERFORM
+    .
 END PROGRAM OPGAVE11.

@@ -8,6 +8,9 @@ FILE-CONTROL.
     SELECT Bankfil ASSIGN TO "Banker.txt"
         ORGANIZATION IS LINE SEQUENTIAL.
 
+    SELECT SqlFil ASSIGN TO "load_banker.sql"
+        ORGANIZATION IS LINE SEQUENTIAL.
+
 DATA DIVISION.
 FILE SECTION.
 FD Bankfil.
@@ -20,12 +23,19 @@ FD Bankfil.
    02 TELEFON       PIC X(15).
    02 EMAIL         PIC X(30).
 
+*> SqlFil holds the generated INSERT statements. It is handed to
+*> sqlite3 on standard input, so no bank data ever appears on the
+*> shell command line and there is no risk of a bank field breaking
+*> out of the shell's quoting.
+FD SqlFil.
+01 SQL-REC.
+   02 SQL-TEXT      PIC X(500).
+
 WORKING-STORAGE SECTION.
 01 EOF-BANK     PIC X VALUE "N".
 
-
-*> Command buffer to call sqlite3
-01 CMD-LINE     PIC X(400).
+*> Command buffer to call sqlite3 - fixed text only, no data
+01 CMD-LINE     PIC X(80) VALUE "sqlite3 bank.db < load_banker.sql".
 
 *> Trimmed fields
 01 T-REG-NR       PIC X(10).
@@ -34,9 +44,41 @@ WORKING-STORAGE SECTION.
 01 T-TELEFON      PIC X(30).
 01 T-EMAIL        PIC X(60).
 
+*> SQL-escaped fields (embedded quotes doubled per SQL literal rules)
+01 T-REG-NR-ESC     PIC X(20).
+01 T-BANKNAVN-ESC   PIC X(80).
+01 T-BANKADR-ESC    PIC X(160).
+01 T-TELEFON-ESC    PIC X(60).
+01 T-EMAIL-ESC      PIC X(120).
+
+*> Generic single-quote-doubling escape working fields
+01 WS-ESC-IN      PIC X(160).
+01 WS-ESC-OUT     PIC X(320).
+01 WS-ESC-LEN     PIC 9(3).
+01 WS-ESC-OUTLEN  PIC 9(3).
+01 WS-ESC-I       PIC 9(3).
+01 WS-ESC-C       PIC X.
+
 PROCEDURE DIVISION.
 
-    OPEN INPUT Bankfil
+    OPEN INPUT  Bankfil
+    OPEN OUTPUT SqlFil
+
+    *> Fuld synkronisering: alle registreringsnumre fra denne kørsel
+    *> samles i en stagingtabel, så banker der er udgået af Banker.txt
+    *> kan slettes fra bank.db bagefter, ikke kun opdateres/indsættes
+    MOVE SPACES TO SQL-TEXT
+    STRING "DROP TABLE IF EXISTS banker_sync_staging;" DELIMITED BY SIZE
+        INTO SQL-TEXT
+    END-STRING
+    WRITE SQL-REC
+
+    MOVE SPACES TO SQL-TEXT
+    STRING "CREATE TABLE banker_sync_staging (reg_nr TEXT);"
+        DELIMITED BY SIZE
+        INTO SQL-TEXT
+    END-STRING
+    WRITE SQL-REC
 
     PERFORM UNTIL EOF-BANK = "Y"
         READ Bankfil
@@ -45,15 +87,35 @@ PROCEDURE DIVISION.
         END-READ
     END-PERFORM
 
-    CLOSE Bankfil
+    *> Alle nuværende registreringsnumre er nu i stagingtabellen -
+    *> slet de banker i bank.db, der ikke længere findes i Banker.txt
+    MOVE SPACES TO SQL-TEXT
+    STRING
+        "DELETE FROM banker WHERE reg_nr NOT IN "
+        "(SELECT reg_nr FROM banker_sync_staging);"
+        DELIMITED BY SIZE
+        INTO SQL-TEXT
+    END-STRING
+    WRITE SQL-REC
+
+    MOVE SPACES TO SQL-TEXT
+    STRING "DROP TABLE banker_sync_staging;" DELIMITED BY SIZE
+        INTO SQL-TEXT
+    END-STRING
+    WRITE SQL-REC
+
+    CLOSE Bankfil SqlFil
+
+    *> Alle INSERT-sætninger er nu skrevet til load_banker.sql -
+    *> kør dem samlet igennem sqlite3 via standard input
+    DISPLAY "CMD: [" CMD-LINE "]".
+    CALL "SYSTEM" USING CMD-LINE.
+
     STOP RUN.
 
 BEHANDL-BANK-REC.
 
     INSPECT RAW-BANK REPLACING ALL X"00" BY SPACES.
-    INSPECT T-BANKNAVN REPLACING ALL X"22" BY X"27".
-    INSPECT T-BANKADR  REPLACING ALL X"22" BY X"27".
-    INSPECT T-EMAIL    REPLACING ALL X"22" BY X"27".
 
     MOVE FUNCTION TRIM(REG-NR)      TO T-REG-NR
     MOVE FUNCTION TRIM(BANKNAVN)    TO T-BANKNAVN
@@ -65,28 +127,83 @@ BEHANDL-BANK-REC.
         EXIT PARAGRAPH
     END-IF
 
-            MOVE SPACES TO CMD-LINE
-      
+    MOVE T-REG-NR   TO WS-ESC-IN
+    PERFORM ESCAPE-QUOTES
+    MOVE WS-ESC-OUT TO T-REG-NR-ESC
+
+    MOVE T-BANKNAVN TO WS-ESC-IN
+    PERFORM ESCAPE-QUOTES
+    MOVE WS-ESC-OUT TO T-BANKNAVN-ESC
+
+    MOVE T-BANKADR  TO WS-ESC-IN
+    PERFORM ESCAPE-QUOTES
+    MOVE WS-ESC-OUT TO T-BANKADR-ESC
+
+    MOVE T-TELEFON  TO WS-ESC-IN
+    PERFORM ESCAPE-QUOTES
+    MOVE WS-ESC-OUT TO T-TELEFON-ESC
+
+    MOVE T-EMAIL    TO WS-ESC-IN
+    PERFORM ESCAPE-QUOTES
+    MOVE WS-ESC-OUT TO T-EMAIL-ESC
+
+    MOVE SPACES TO SQL-TEXT
 
     STRING
-        "sqlite3 bank.db " 
-        X"22"   *> opening "
         "INSERT INTO banker (reg_nr, banknavn, bankadresse, telefon, email) "
-        "VALUES ('" T-REG-NR "', '" T-BANKNAVN "', '" T-BANKADR "', '" 
-                   T-TELEFON "', '" T-EMAIL "')" 
-        " ON CONFLICT(reg_nr) DO UPDATE SET "
+        "VALUES ('"    DELIMITED BY SIZE
+        T-REG-NR-ESC   DELIMITED BY SIZE
+        "', '"         DELIMITED BY SIZE
+        T-BANKNAVN-ESC DELIMITED BY SIZE
+        "', '"         DELIMITED BY SIZE
+        T-BANKADR-ESC  DELIMITED BY SIZE
+        "', '"         DELIMITED BY SIZE
+        T-TELEFON-ESC  DELIMITED BY SIZE
+        "', '"         DELIMITED BY SIZE
+        T-EMAIL-ESC    DELIMITED BY SIZE
+        "') "          DELIMITED BY SIZE
+        "ON CONFLICT(reg_nr) DO UPDATE SET "
         "banknavn = excluded.banknavn, "
         "bankadresse = excluded.bankadresse, "
         "telefon = excluded.telefon, "
         "email = excluded.email;"
-        X"22"   *> closing "
         DELIMITED BY SIZE
-        INTO CMD-LINE
-    END-STRING.
+        INTO SQL-TEXT
+    END-STRING
 
+    WRITE SQL-REC
 
-    DISPLAY "CMD: [" CMD-LINE "]".
-    CALL "SYSTEM" USING CMD-LINE.
+    MOVE SPACES TO SQL-TEXT
+    STRING
+        "INSERT INTO banker_sync_staging (reg_nr) VALUES ('" DELIMITED BY SIZE
+        T-REG-NR-ESC                                          DELIMITED BY SIZE
+        "');"                                                 DELIMITED BY SIZE
+        INTO SQL-TEXT
+    END-STRING
+    WRITE SQL-REC
 
     EXIT PARAGRAPH.
 
+*>-----------------------------------------------------------------
+*>  ESCAPE-QUOTES – doubler alle single-quotes i WS-ESC-IN
+*>  (standard SQL-literal-escaping) og lægger resultatet i
+*>  WS-ESC-OUT, venstrejusteret med efterfølgende blanke.
+*>-----------------------------------------------------------------
+ESCAPE-QUOTES.
+    MOVE SPACES TO WS-ESC-OUT
+    MOVE 0 TO WS-ESC-OUTLEN
+    MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-ESC-IN)) TO WS-ESC-LEN
+
+    MOVE 1 TO WS-ESC-I
+    PERFORM UNTIL WS-ESC-I > WS-ESC-LEN
+        MOVE WS-ESC-IN(WS-ESC-I:1) TO WS-ESC-C
+        ADD 1 TO WS-ESC-OUTLEN
+        MOVE WS-ESC-C TO WS-ESC-OUT(WS-ESC-OUTLEN:1)
+        IF WS-ESC-C = "'"
+            ADD 1 TO WS-ESC-OUTLEN
+            MOVE "'" TO WS-ESC-OUT(WS-ESC-OUTLEN:1)
+        END-IF
+        ADD 1 TO WS-ESC-I
+    END-PERFORM
+    .
+

@@ -0,0 +1,483 @@
+>>SOURCE FORMAT FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID. KUNDE-OPSLAG.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT OpslagInputFil
+        ASSIGN TO "KundeOpslagInput.txt"
+        ORGANIZATION IS LINE SEQUENTIAL.
+
+    SELECT Kundeoplysninger
+        ASSIGN TO "Kundeoplysninger.txt"
+        ORGANIZATION IS LINE SEQUENTIAL.
+
+    SELECT Kontofil
+        ASSIGN TO "KontoOpl.txt"
+        ORGANIZATION IS LINE SEQUENTIAL.
+
+    SELECT Transfil
+        ASSIGN TO "Transaktioner.txt"
+        ORGANIZATION IS LINE SEQUENTIAL.
+
+    SELECT OpslagUdFil
+        ASSIGN TO "KundeOpslag.txt"
+        ORGANIZATION IS LINE SEQUENTIAL.
+
+    SELECT KontoOverflowFil
+        ASSIGN TO "KontoOverflow.txt"
+        ORGANIZATION IS LINE SEQUENTIAL.
+
+*> Statistik.txt (OPGAVE11's top-kunder-rangering) - valgfri; er
+*> OPGAVE11 ikke kørt endnu, findes filen ikke og rangeringen udelades
+    SELECT StatistikFil
+        ASSIGN TO "Statistik.txt"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-STAT-STATUS.
+
+DATA DIVISION.
+FILE SECTION.
+
+*> -------- OPSLAGINPUT (kunde-id der skal slås op) --------
+FD OpslagInputFil.
+01 OPSLAG-INPUT-REC.
+   02 OI-KUNDEID  PIC 9(10).
+
+*> -------- KUNDEOPLYSNINGER (kundestamdata) --------
+FD Kundeoplysninger.
+01 RAW-KUNDE PIC X(278).
+01 KUNDEOPL REDEFINES RAW-KUNDE.
+   COPY "KUNDER.cpy".
+
+*> -------- KONTOOPL (kontostamdata) --------
+FD Kontofil.
+01 RAW-KONTO PIC X(52).
+01 KONTO-REC REDEFINES RAW-KONTO.
+   COPY "KONTOOPL.cpy".
+
+*> -------- TRANSAKTIONER (kundens posteringer) --------
+FD Transfil.
+01 RAW-TRANS       PIC X(215).      *> 15+30+50+11+14+6+15+4+20+20+26 = 211
+01 TRANS-REC REDEFINES RAW-TRANS.
+   COPY "TRANSAKTIONER.cpy".
+
+FD OpslagUdFil.
+01 OPSLAG-UD-REC.
+   02 OPSLAG-UD-TEXT PIC X(200).
+
+FD KontoOverflowFil.
+01 KONTO-OVERFLOW-REC.
+   02 KONTO-OVERFLOW-TEXT PIC X(100).
+
+FD StatistikFil.
+01 STAT-LINE PIC X(200).
+
+WORKING-STORAGE SECTION.
+01 EOF-KUNDE       PIC X VALUE "N".
+01 EOF-KONTO       PIC X VALUE "N".
+01 EOF-TRANS       PIC X VALUE "N".
+01 WS-SOEGE-ID     PIC 9(10) VALUE 0.
+01 WS-KUNDE-FUNDET PIC X VALUE "N".
+
+*> Kundens egne konto-ID'er, huskes mens KontoOpl.txt læses, så
+*> Transaktioner.txt bagefter kan filtreres til kun kundens posteringer
+01 ANTAL-KUNDE-KONTI PIC 9(3) VALUE 0.
+01 IDX-KK-KONTO      PIC 9(3) VALUE 0.
+01 KUNDE-KONTO-TABEL.
+   02 KK-KONTO-ID OCCURS 100 TIMES PIC X(14).
+
+01 ANTAL-KONTO-OVERFLOW PIC 9(5) VALUE 0.
+
+*> Statistik for kundens posteringer (bruttotal, ikke valutakonverteret -
+*> se OPGAVE10/OPGAVE11 for den valutakonverterede opgørelse pr. konto)
+01 DOS-ANTAL-TRANS   PIC 9(7)       VALUE 0.
+01 DOS-BELOB-NUM     PIC S9(13)V99  VALUE 0.
+01 DOS-ANTAL-IND     PIC 9(7)       VALUE 0.
+01 DOS-BELOB-IND-NUM PIC S9(13)V99  VALUE 0.
+01 DOS-ANTAL-UD      PIC 9(7)       VALUE 0.
+01 DOS-BELOB-UD-NUM  PIC S9(13)V99  VALUE 0.
+01 DOS-BELOB-EDIT    PIC -(11)9.99.
+
+*> Rangering for kunden i OPGAVE11's top-kunder-liste (Statistik.txt).
+*> Kundeoplysninger.txt/KUNDEID og Transaktioner.txt/Statistik.txt's
+*> CPR-nøgle er to forskellige kunde-identifikationer i dette system,
+*> så opslaget her sker på navn (bedste forsøg, samme princip som
+*> andre steder i systemet hvor der ikke findes en fælles nøgle)
+01 WS-STAT-STATUS    PIC XX.
+01 EOF-STAT          PIC X     VALUE "N".
+01 WS-I-TOP-KUNDER   PIC X     VALUE "N".
+01 WS-RANK-FUNDET    PIC X     VALUE "N".
+01 WS-RANK-TAELLER   PIC 9(3)  VALUE 0.
+01 WS-KUNDE-RANK     PIC 9(3)  VALUE 0.
+01 WS-COUNT-MATCH    PIC 9(3)  VALUE 0.
+01 WS-STAT-CPR-DEL   PIC X(200).
+01 WS-STAT-NAVN      PIC X(200).
+01 WS-STAT-SALDO-DEL PIC X(200).
+
+PROCEDURE DIVISION.
+    OPEN INPUT OpslagInputFil
+    READ OpslagInputFil
+        AT END
+            MOVE 0 TO WS-SOEGE-ID
+    END-READ
+    MOVE OI-KUNDEID TO WS-SOEGE-ID
+    CLOSE OpslagInputFil
+
+    OPEN OUTPUT OpslagUdFil
+    OPEN OUTPUT KontoOverflowFil
+
+    IF WS-SOEGE-ID = 0
+        MOVE SPACES TO OPSLAG-UD-TEXT
+        STRING "Intet gyldigt kunde-ID angivet i KundeOpslagInput.txt"
+            INTO OPSLAG-UD-TEXT
+        END-STRING
+        WRITE OPSLAG-UD-REC
+        CLOSE OpslagUdFil KontoOverflowFil
+        STOP RUN
+    END-IF
+
+    OPEN INPUT Kundeoplysninger
+    PERFORM UNTIL EOF-KUNDE = "Y" OR WS-KUNDE-FUNDET = "Y"
+        READ Kundeoplysninger
+            AT END
+                MOVE "Y" TO EOF-KUNDE
+            NOT AT END
+                IF KUNDEID OF KUNDEOPL = WS-SOEGE-ID
+                    MOVE "Y" TO WS-KUNDE-FUNDET
+                    PERFORM SKRIV-KUNDE-BLOK
+                    PERFORM SKRIV-KONTI-FOR-KUNDE
+                    PERFORM SKRIV-TRANSAKTIONER-FOR-KUNDE
+                    PERFORM SKRIV-DOSSIER-STATISTIK
+                    PERFORM SKRIV-RANGERING-FOR-KUNDE
+                END-IF
+        END-READ
+    END-PERFORM
+    CLOSE Kundeoplysninger
+
+    IF WS-KUNDE-FUNDET = "N"
+        MOVE SPACES TO OPSLAG-UD-TEXT
+        STRING
+            "Kunde "                        DELIMITED BY SIZE
+            FUNCTION TRIM(WS-SOEGE-ID)       DELIMITED BY SIZE
+            " ikke fundet i Kundeoplysninger.txt" DELIMITED BY SIZE
+        INTO OPSLAG-UD-TEXT
+        END-STRING
+        WRITE OPSLAG-UD-REC
+    END-IF
+
+    CLOSE OpslagUdFil KontoOverflowFil
+    STOP RUN.
+
+*>-----------------------------------------------------------------
+*>  SKRIV-KUNDE-BLOK – stamdata for den fundne kunde
+*>-----------------------------------------------------------------
+SKRIV-KUNDE-BLOK.
+    MOVE SPACES TO OPSLAG-UD-TEXT
+    STRING "Kunde-ID: " FUNCTION TRIM(KUNDEID OF KUNDEOPL)
+        INTO OPSLAG-UD-TEXT
+    END-STRING
+    WRITE OPSLAG-UD-REC
+
+    MOVE SPACES TO OPSLAG-UD-TEXT
+    STRING "Navn: " FUNCTION TRIM(NAVN OF KUNDEOPL)
+        INTO OPSLAG-UD-TEXT
+    END-STRING
+    WRITE OPSLAG-UD-REC
+
+    MOVE SPACES TO OPSLAG-UD-TEXT
+    STRING
+        "Adresse: "
+        FUNCTION TRIM(VEJNAVN OF ADRESSE OF KUNDEOPL) " "
+        FUNCTION TRIM(HUSNR   OF ADRESSE OF KUNDEOPL)
+        INTO OPSLAG-UD-TEXT
+    END-STRING
+    WRITE OPSLAG-UD-REC
+
+    MOVE SPACES TO OPSLAG-UD-TEXT
+    STRING
+        FUNCTION TRIM(POSTNR  OF ADRESSE OF KUNDEOPL) " "
+        FUNCTION TRIM(BYNAVN  OF ADRESSE OF KUNDEOPL)
+        " (" FUNCTION TRIM(LANDKODE OF ADRESSE OF KUNDEOPL) ")"
+        INTO OPSLAG-UD-TEXT
+    END-STRING
+    WRITE OPSLAG-UD-REC
+
+    MOVE SPACES TO OPSLAG-UD-TEXT
+    STRING
+        "Kontakt: " FUNCTION TRIM(TELEFON OF KONTAKTOPL OF KUNDEOPL)
+        " / "       FUNCTION TRIM(EMAIL   OF KONTAKTOPL OF KUNDEOPL)
+        INTO OPSLAG-UD-TEXT
+    END-STRING
+    WRITE OPSLAG-UD-REC
+
+    MOVE SPACES TO OPSLAG-UD-TEXT
+    STRING
+        "Status: " KUNDE-STATUS OF KUNDEOPL
+        " (" STATUS-DATO OF KUNDEOPL ")"
+        INTO OPSLAG-UD-TEXT
+    END-STRING
+    WRITE OPSLAG-UD-REC
+    .
+
+*>-----------------------------------------------------------------
+*>  SKRIV-KONTI-FOR-KUNDE – slår kundens konti op i KontoOpl.txt
+*>-----------------------------------------------------------------
+SKRIV-KONTI-FOR-KUNDE.
+    OPEN INPUT Kontofil
+    MOVE "N" TO EOF-KONTO
+    PERFORM UNTIL EOF-KONTO = "Y"
+        READ Kontofil
+            AT END
+                MOVE "Y" TO EOF-KONTO
+            NOT AT END
+                IF KUNDE-ID OF KONTO-REC = KUNDEID OF KUNDEOPL
+                    PERFORM SKRIV-KONTO-LINJE
+                END-IF
+        END-READ
+    END-PERFORM
+    CLOSE Kontofil
+    .
+
+*>-----------------------------------------------------------------
+*>  SKRIV-KONTO-LINJE – én kontolinje for kunden
+*>-----------------------------------------------------------------
+SKRIV-KONTO-LINJE.
+    MOVE SPACES TO OPSLAG-UD-TEXT
+    STRING
+        "Konto: "
+        FUNCTION TRIM(KONTO-ID   OF KONTO-REC) "  " DELIMITED BY SIZE
+        FUNCTION TRIM(KONTO-TYPE OF KONTO-REC) "  " DELIMITED BY SIZE
+        FUNCTION TRIM(BALANCE    OF KONTO-REC) " "  DELIMITED BY SIZE
+        FUNCTION TRIM(VALUTA-KD  OF KONTO-REC)      DELIMITED BY SIZE
+    INTO OPSLAG-UD-TEXT
+    END-STRING
+    WRITE OPSLAG-UD-REC
+
+    IF ANTAL-KUNDE-KONTI < 100
+        ADD 1 TO ANTAL-KUNDE-KONTI
+        MOVE KONTO-ID OF KONTO-REC TO KK-KONTO-ID(ANTAL-KUNDE-KONTI)
+    ELSE
+        PERFORM SKRIV-KONTO-OVERFLOW
+    END-IF
+    .
+
+*>-----------------------------------------------------------------
+*>  SKRIV-KONTO-OVERFLOW – kundens konto-tabel er fuld (mere end 100
+*>  konti); kontoen tælles med i kontolisten ovenfor, men kan ikke
+*>  huskes til senere brug i FIND-KUNDE-KONTO, så dens posteringer
+*>  udelades fra transaktionslisten og statistikken - log det i
+*>  stedet for at lade det ske i stilhed
+*>-----------------------------------------------------------------
+SKRIV-KONTO-OVERFLOW.
+    ADD 1 TO ANTAL-KONTO-OVERFLOW
+    MOVE SPACES TO KONTO-OVERFLOW-TEXT
+    STRING
+        "Konto-tabel fuld for kunde "                 DELIMITED BY SIZE
+        FUNCTION TRIM(KUNDEID OF KUNDEOPL)            DELIMITED BY SIZE
+        " - konto "                                   DELIMITED BY SIZE
+        FUNCTION TRIM(KONTO-ID OF KONTO-REC)          DELIMITED BY SIZE
+        " ikke medtaget i posteringsopslag"           DELIMITED BY SIZE
+    INTO KONTO-OVERFLOW-TEXT
+    END-STRING
+    WRITE KONTO-OVERFLOW-REC
+    .
+
+*>-----------------------------------------------------------------
+*>  SKRIV-TRANSAKTIONER-FOR-KUNDE – lister alle posteringer i
+*>  Transaktioner.txt på en af kundens konti, og opsummerer dem
+*>-----------------------------------------------------------------
+SKRIV-TRANSAKTIONER-FOR-KUNDE.
+    MOVE SPACES TO OPSLAG-UD-TEXT
+    STRING "Posteringer:" INTO OPSLAG-UD-TEXT END-STRING
+    WRITE OPSLAG-UD-REC
+
+    OPEN INPUT Transfil
+    MOVE "N" TO EOF-TRANS
+    PERFORM UNTIL EOF-TRANS = "Y"
+        READ Transfil
+            AT END
+                MOVE "Y" TO EOF-TRANS
+            NOT AT END
+                PERFORM FIND-KUNDE-KONTO
+                IF IDX-KK-KONTO <= ANTAL-KUNDE-KONTI
+                    PERFORM SKRIV-TRANS-LINJE
+                    PERFORM OPDATER-DOS-STATISTIK
+                END-IF
+        END-READ
+    END-PERFORM
+    CLOSE Transfil
+    .
+
+*>-----------------------------------------------------------------
+*>  FIND-KUNDE-KONTO – er den aktuelle transaktions KONTO-ID en af
+*>  kundens egne konti?
+*>-----------------------------------------------------------------
+FIND-KUNDE-KONTO.
+    MOVE 1 TO IDX-KK-KONTO
+    PERFORM UNTIL IDX-KK-KONTO > ANTAL-KUNDE-KONTI
+               OR KK-KONTO-ID(IDX-KK-KONTO) = KONTO-ID OF TRANS-REC
+        ADD 1 TO IDX-KK-KONTO
+    END-PERFORM
+    .
+
+*>-----------------------------------------------------------------
+*>  SKRIV-TRANS-LINJE – én posteringslinje for kunden
+*>-----------------------------------------------------------------
+SKRIV-TRANS-LINJE.
+    MOVE SPACES TO OPSLAG-UD-TEXT
+    STRING
+        "  "
+        FUNCTION TRIM(TIDSPUNKT OF TRANS-REC) "  " DELIMITED BY SIZE
+        FUNCTION TRIM(KONTO-ID  OF TRANS-REC) "  " DELIMITED BY SIZE
+        FUNCTION TRIM(TRANSAKTIONSTYPE OF TRANS-REC) "  " DELIMITED BY SIZE
+        FUNCTION TRIM(BELØB-TEXT OF TRANS-REC) " " DELIMITED BY SIZE
+        FUNCTION TRIM(VALUTA    OF TRANS-REC) "  " DELIMITED BY SIZE
+        FUNCTION TRIM(BUTIK     OF TRANS-REC)      DELIMITED BY SIZE
+    INTO OPSLAG-UD-TEXT
+    END-STRING
+    WRITE OPSLAG-UD-REC
+    .
+
+*>-----------------------------------------------------------------
+*>  OPDATER-DOS-STATISTIK – tæller kundens posteringer op i brutto
+*>-----------------------------------------------------------------
+OPDATER-DOS-STATISTIK.
+    MOVE FUNCTION NUMVAL(BELØB-TEXT OF TRANS-REC) TO DOS-BELOB-NUM
+    ADD 1             TO DOS-ANTAL-TRANS
+    IF DOS-BELOB-NUM > 0
+        ADD 1             TO DOS-ANTAL-IND
+        ADD DOS-BELOB-NUM TO DOS-BELOB-IND-NUM
+    ELSE
+        ADD 1             TO DOS-ANTAL-UD
+        ADD DOS-BELOB-NUM TO DOS-BELOB-UD-NUM
+    END-IF
+    .
+
+*>-----------------------------------------------------------------
+*>  SKRIV-DOSSIER-STATISTIK – kort opsummering af kundens posteringer.
+*>  Beløbene er brutto i hver posterings egen valuta, ikke omregnet
+*>  til DKK - se OPGAVE10/OPGAVE11 for den valutakonverterede saldo
+*>-----------------------------------------------------------------
+SKRIV-DOSSIER-STATISTIK.
+    MOVE SPACES TO OPSLAG-UD-TEXT
+    STRING "Statistik:" INTO OPSLAG-UD-TEXT END-STRING
+    WRITE OPSLAG-UD-REC
+
+    MOVE SPACES TO OPSLAG-UD-TEXT
+    STRING
+        "  Antal posteringer i alt: "
+        FUNCTION TRIM(DOS-ANTAL-TRANS) DELIMITED BY SIZE
+    INTO OPSLAG-UD-TEXT
+    END-STRING
+    WRITE OPSLAG-UD-REC
+
+    MOVE DOS-BELOB-IND-NUM TO DOS-BELOB-EDIT
+    MOVE SPACES TO OPSLAG-UD-TEXT
+    STRING
+        "  Indbetalt (brutto, egen valuta): " DELIMITED BY SIZE
+        FUNCTION TRIM(DOS-BELOB-EDIT)         DELIMITED BY SIZE
+        " ("                                  DELIMITED BY SIZE
+        FUNCTION TRIM(DOS-ANTAL-IND)          DELIMITED BY SIZE
+        " posteringer)"                       DELIMITED BY SIZE
+    INTO OPSLAG-UD-TEXT
+    END-STRING
+    WRITE OPSLAG-UD-REC
+
+    MOVE DOS-BELOB-UD-NUM TO DOS-BELOB-EDIT
+    MOVE SPACES TO OPSLAG-UD-TEXT
+    STRING
+        "  Udbetalt (brutto, egen valuta):  " DELIMITED BY SIZE
+        FUNCTION TRIM(DOS-BELOB-EDIT)         DELIMITED BY SIZE
+        " ("                                  DELIMITED BY SIZE
+        FUNCTION TRIM(DOS-ANTAL-UD)           DELIMITED BY SIZE
+        " posteringer)"                       DELIMITED BY SIZE
+    INTO OPSLAG-UD-TEXT
+    END-STRING
+    WRITE OPSLAG-UD-REC
+    .
+
+*>-----------------------------------------------------------------
+*>  SKRIV-RANGERING-FOR-KUNDE – kundens placering i OPGAVE11's
+*>  top-kunder-rangering (Statistik.txt). Statistik.txt er valgfri -
+*>  er OPGAVE11 ikke kørt endnu, findes filen ikke, og rangeringen
+*>  udelades fra dossieret uden fejl
+*>-----------------------------------------------------------------
+SKRIV-RANGERING-FOR-KUNDE.
+    OPEN INPUT StatistikFil
+    IF WS-STAT-STATUS = "00"
+        MOVE "N" TO EOF-STAT
+        MOVE "N" TO WS-I-TOP-KUNDER
+        MOVE "N" TO WS-RANK-FUNDET
+        MOVE 0   TO WS-RANK-TAELLER
+        PERFORM UNTIL EOF-STAT = "Y"
+            READ StatistikFil
+                AT END
+                    MOVE "Y" TO EOF-STAT
+                NOT AT END
+                    PERFORM BEHANDL-STAT-LINJE
+            END-READ
+        END-PERFORM
+        CLOSE StatistikFil
+
+        MOVE SPACES TO OPSLAG-UD-TEXT
+        IF WS-RANK-FUNDET = "Y"
+            STRING
+                "Rangering: nr. "           DELIMITED BY SIZE
+                FUNCTION TRIM(WS-KUNDE-RANK) DELIMITED BY SIZE
+                " i Statistik.txt's top-kunder (højeste saldo)"
+                DELIMITED BY SIZE
+            INTO OPSLAG-UD-TEXT
+            END-STRING
+        ELSE
+            STRING
+                "Rangering: optræder ikke i Statistik.txt's top-kunder"
+                DELIMITED BY SIZE
+            INTO OPSLAG-UD-TEXT
+            END-STRING
+        END-IF
+        WRITE OPSLAG-UD-REC
+    END-IF
+    .
+
+*>-----------------------------------------------------------------
+*>  BEHANDL-STAT-LINJE – genkender start/slut på top-kunder-sektionen
+*>  i Statistik.txt og tæller rangen op for hver kundelinje deri
+*>-----------------------------------------------------------------
+BEHANDL-STAT-LINJE.
+    MOVE 0 TO WS-COUNT-MATCH
+    INSPECT STAT-LINE TALLYING WS-COUNT-MATCH
+        FOR ALL "kunder med højeste saldo"
+    IF WS-COUNT-MATCH > 0
+        MOVE "Y" TO WS-I-TOP-KUNDER
+        MOVE 0   TO WS-RANK-TAELLER
+    ELSE
+        IF WS-I-TOP-KUNDER = "Y"
+            IF STAT-LINE(1:11) = " Kunde-ID: "
+                ADD 1 TO WS-RANK-TAELLER
+                PERFORM TJEK-STAT-NAVN
+            ELSE
+                IF STAT-LINE = SPACES
+                    MOVE "N" TO WS-I-TOP-KUNDER
+                END-IF
+            END-IF
+        END-IF
+    END-IF
+    .
+
+*>-----------------------------------------------------------------
+*>  TJEK-STAT-NAVN – udtrækker navnet fra en top-kunder-linje og
+*>  sammenligner det med den fundne kundes navn
+*>-----------------------------------------------------------------
+TJEK-STAT-NAVN.
+    UNSTRING STAT-LINE
+        DELIMITED BY ", Navn: " OR ", Saldo: "
+        INTO WS-STAT-CPR-DEL WS-STAT-NAVN WS-STAT-SALDO-DEL
+    END-UNSTRING
+    IF WS-RANK-FUNDET = "N"
+            AND FUNCTION TRIM(WS-STAT-NAVN) = FUNCTION TRIM(NAVN OF KUNDEOPL)
+        MOVE "Y"             TO WS-RANK-FUNDET
+        MOVE WS-RANK-TAELLER TO WS-KUNDE-RANK
+    END-IF
+    .
+END PROGRAM KUNDE-OPSLAG.

@@ -0,0 +1,29 @@
+      *>----------------------------------------------------------------
+      *>  KUNDER.cpy  -  record layout for Kundeoplysninger.txt (customer
+      *>  master).  Shared by OPGAVE5, OPGAVE6, OPGAVE7 and OPGAVE8.
+      *>----------------------------------------------------------------
+      02 KUNDEID       PIC 9(10).
+      02 FORNAVN       PIC X(20).
+      02 EFTERNAVN     PIC X(20).
+      02 NAVN          PIC X(41).
+      02 ADRESSE.
+         03 VEJNAVN    PIC X(35).
+         03 HUSNR      PIC X(6).
+         03 ETAGE      PIC X(3).
+         03 SIDE       PIC X(3).
+         03 BYNAVN     PIC X(35).
+         03 POSTNR     PIC 9(4).
+         03 LANDKODE   PIC X(2).
+      02 KONTOOPL.
+         03 KONTONUMMER PIC X(30).
+         03 BALANCE     PIC S9(7)V99.
+         03 VALUTAKODE  PIC X(3).
+      02 KONTAKTOPL.
+         03 TELEFON    PIC X(18).
+         03 EMAIL      PIC X(30).
+      *> Effektiv status - hvornår kunden blev aktiv/lukket/slettet
+      02 KUNDE-STATUS  PIC X(1).
+         88 STATUS-AKTIV   VALUE "A".
+         88 STATUS-LUKKET  VALUE "L".
+         88 STATUS-SLETTET VALUE "S".
+      02 STATUS-DATO   PIC X(8).

@@ -0,0 +1,10 @@
+      *>----------------------------------------------------------------
+      *>  BANKGRUPPE.cpy  -  record layout for BankGruppe.txt, the
+      *>  optional mapping of a correspondent bank (REG-NR) to its
+      *>  ejer/moderinstitut and geografiske region. Banker.txt itself
+      *>  carries no such reference, so this is kept as a separate
+      *>  lookup file rather than widening the shared bank master.
+      *>----------------------------------------------------------------
+      02 BG-REG-NR         PIC X(4).
+      02 BG-MODERINSTITUT  PIC X(30).
+      02 BG-REGION         PIC X(20).

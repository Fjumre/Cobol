@@ -0,0 +1,9 @@
+      *>----------------------------------------------------------------
+      *>  POSTNRBY.cpy  -  record layout for PostnrBynavn.txt, den
+      *>  valgfrie opslagsfil der parrer et dansk postnummer med dets
+      *>  officielle bynavn. Findes filen ikke, springes BYNAVN-tjekket
+      *>  i VALIDER-ADRESSE over, og kun selve postnummerintervallet
+      *>  valideres, som hidtil.
+      *>----------------------------------------------------------------
+      02 PB-POSTNR          PIC 9(4).
+      02 PB-BYNAVN          PIC X(35).

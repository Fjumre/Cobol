@@ -0,0 +1,17 @@
+      *>----------------------------------------------------------------
+      *>  KUNDEOPDATERING.cpy  -  record layout for KundeOpdatering.txt,
+      *>  the input to OPDATER-KUNDE. One line per customer whose
+      *>  address/contact details should change. Any field left blank
+      *>  (spaces, or 0000 for postnr) is left unchanged on the customer -
+      *>  this is a partial update, not a full replace
+      *>----------------------------------------------------------------
+      02 KO-KUNDEID       PIC 9(10).
+      02 KO-VEJNAVN       PIC X(35).
+      02 KO-HUSNR         PIC X(6).
+      02 KO-ETAGE         PIC X(3).
+      02 KO-SIDE          PIC X(3).
+      02 KO-BYNAVN        PIC X(35).
+      02 KO-POSTNR        PIC 9(4).
+      02 KO-LANDKODE      PIC X(2).
+      02 KO-TELEFON       PIC X(18).
+      02 KO-EMAIL         PIC X(30).

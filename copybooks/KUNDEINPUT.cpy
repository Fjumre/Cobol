@@ -0,0 +1,24 @@
+      *>----------------------------------------------------------------
+      *>  KUNDEINPUT.cpy  -  record layout for KundeInput.txt, the raw
+      *>  intake feed that OPGAVE5 loads into the Kundeoplysninger.txt
+      *>  customer master.  Same fields as KUNDER.cpy, minus the NAVN
+      *>  field (OPGAVE5 derives NAVN itself from FORNAVN/EFTERNAVN).
+      *>----------------------------------------------------------------
+      02 KI-KUNDEID       PIC 9(10).
+      02 KI-FORNAVN       PIC X(20).
+      02 KI-EFTERNAVN     PIC X(20).
+      02 KI-ADRESSE.
+         03 KI-VEJNAVN    PIC X(35).
+         03 KI-HUSNR      PIC X(6).
+         03 KI-ETAGE      PIC X(3).
+         03 KI-SIDE       PIC X(3).
+         03 KI-BYNAVN     PIC X(35).
+         03 KI-POSTNR     PIC 9(4).
+         03 KI-LANDKODE   PIC X(2).
+      02 KI-KONTOOPL.
+         03 KI-KONTONUMMER PIC X(30).
+         03 KI-BALANCE     PIC S9(7)V99.
+         03 KI-VALUTAKODE  PIC X(3).
+      02 KI-KONTAKTOPL.
+         03 KI-TELEFON    PIC X(18).
+         03 KI-EMAIL      PIC X(30).

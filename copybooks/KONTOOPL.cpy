@@ -0,0 +1,10 @@
+      *>----------------------------------------------------------------
+      *>  KONTOOPL.cpy  -  record layout for KontoOpl.txt (account
+      *>  master).  Shared by OPGAVE8 and OPGAVE10.
+      *>----------------------------------------------------------------
+      02 KONTO-ID       PIC X(14).
+      02 KUNDE-ID       PIC X(10).
+      02 KONTO-TYPE     PIC X(10).
+      02 BALANCE        PIC S9(11)V99.
+      02 VALUTA-KD      PIC X(3).
+      02 FILLER         PIC X(2).

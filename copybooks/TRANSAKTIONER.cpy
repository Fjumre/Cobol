@@ -0,0 +1,16 @@
+      *>----------------------------------------------------------------
+      *>  TRANSAKTIONER.cpy  -  record layout for Transaktioner.txt.
+      *>  Shared by OPGAVE10 and OPGAVE11.
+      *>----------------------------------------------------------------
+      02 CPR                PIC X(15).
+      02 NAVN               PIC X(30).
+      02 ADRESSE            PIC X(50).
+      02 TRANSAKTIONSTYPE   PIC X(11).
+      02 KONTO-ID           PIC X(14).
+      02 REG-NR             PIC X(6).
+      02 BELØB-TEXT         PIC X(15).
+      02 VALUTA             PIC X(4).
+      02 BUTIK              PIC X(20).
+      02 TRANS-REFERENCE    PIC X(20).
+      02 TIDSPUNKT          PIC X(26).
+      02 FILLER             PIC X(4).

@@ -0,0 +1,10 @@
+      *>----------------------------------------------------------------
+      *>  KONTOAABNING.cpy  -  record layout for KontoAabning.txt, the
+      *>  real opening-deposit amount posted the day each account was
+      *>  opened.  Shared by OPGAVE10 and OPGAVE11, which look up a
+      *>  KONTO-ID here instead of assuming every account started life
+      *>  with the same flat placeholder balance.
+      *>----------------------------------------------------------------
+      02 KA-KONTO-ID        PIC X(14).
+      02 KA-AABNINGSDATO    PIC X(8).
+      02 KA-AABNINGSBELOB   PIC X(15).

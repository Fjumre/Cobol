@@ -0,0 +1,10 @@
+      *>----------------------------------------------------------------
+      *>  VALUTAKURS.cpy  -  record layout for Valutakurser.txt (exchange
+      *>  rate table, keyed by currency code + effective date).  Rate is
+      *>  "1 unit of VK-VALUTAKODE = VK-KURS DKK", effective from
+      *>  VK-EFFEKTIV-DATO (YYYYMMDD) until superseded by a later dated
+      *>  row for the same currency.  Shared by OPGAVE10 and OPGAVE11.
+      *>----------------------------------------------------------------
+      02 VK-VALUTAKODE      PIC X(3).
+      02 VK-EFFEKTIV-DATO   PIC X(8).
+      02 VK-KURS            PIC 9(5)V9999.

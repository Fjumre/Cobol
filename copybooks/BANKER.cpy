@@ -0,0 +1,9 @@
+      *>----------------------------------------------------------------
+      *>  BANKER.cpy  -  record layout for Banker.txt (correspondent
+      *>  bank master).  Shared by OPGAVE10 and LOAD-BANKER.
+      *>----------------------------------------------------------------
+      02 REG-NR        PIC X(4).
+      02 BANKNAVN      PIC X(30).
+      02 BANKADRESSE   PIC X(51).
+      02 TELEFON       PIC X(15).
+      02 EMAIL         PIC X(30).

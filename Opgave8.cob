@@ -17,12 +17,28 @@ FILE-CONTROL.
         ASSIGN TO "KundeoplysningerOut.txt"
         ORGANIZATION IS LINE SEQUENTIAL.
 
+    SELECT KontoOverflowFil
+        ASSIGN TO "KontoOverflow.txt"
+        ORGANIZATION IS LINE SEQUENTIAL.
+
+    *> Kunder uden konti og konti uden nogen matchende kunde - fanges
+    *> i dag hverken ved en tom kontoliste eller slet ingen udskrift
+    SELECT OrphanFil
+        ASSIGN TO "OrphanRapport.txt"
+        ORGANIZATION IS LINE SEQUENTIAL.
+
+    *> Samme kunde/konto-oplysninger som en kolonneopdelt CSV til
+    *> regneark/import, ved siden af det fritekst-udseende ovenfor
+    SELECT KundeKontoCsvFil
+        ASSIGN TO "KundeKontoCSV.txt"
+        ORGANIZATION IS LINE SEQUENTIAL.
+
 DATA DIVISION.
 
 FILE SECTION.
 
 FD Kundefil.
-01 RAW-KUNDE PIC X(269).
+01 RAW-KUNDE PIC X(278).
 01 KUNDEOPL REDEFINES RAW-KUNDE.
    COPY "KUNDER.cpy".
 
@@ -35,14 +51,108 @@ FD UdFil.
 01 UDLINJE.
    02 OUT-TEXT PIC X(200).
 
+FD KontoOverflowFil.
+01 KONTO-OVERFLOW-REC.
+   02 KONTO-OVERFLOW-TEXT PIC X(100).
+
+FD OrphanFil.
+01 ORPHAN-REC.
+   02 ORPHAN-TEXT PIC X(100).
+
+FD KundeKontoCsvFil.
+01 KUNDE-KONTO-CSV-REC.
+   02 KUNDE-KONTO-CSV-TEXT PIC X(150).
+
 WORKING-STORAGE SECTION.
 01 EOF-KUNDE   PIC X VALUE "N".
 01 EOF-KONTO   PIC X VALUE "N".
 
+*> Array til konti (indlæses én gang, i stedet for at genåbne
+*> Kontofil for hver enkelt kunde)
+01 ANTAL-KONTI          PIC 9(5) VALUE 0.
+01 IDX-KONTO            PIC 9(5) VALUE 0.
+01 MAX-KONTI            PIC 9(5) VALUE 50000.
+01 ANTAL-KONTO-OVERFLOW PIC 9(5) VALUE 0.
+
+01 KONTO-TABEL.
+   02 KONTO-POST OCCURS 50000 TIMES.
+      03 T-KONTO-ID     PIC X(14).
+      03 T-KUNDE-ID     PIC X(10).
+      03 T-KONTO-TYPE   PIC X(10).
+      03 T-BALANCE      PIC S9(11)V99.
+      03 T-VALUTA-KD    PIC X(3).
+      *> Sat til "J", hvis kontoen matcher mindst én kunde i
+      *> Kundeoplysninger.txt - bruges til orphan-rapporten
+      03 T-MATCHED      PIC X VALUE "N".
+
+01 WS-ANTAL-KONTI-KUNDE PIC 9(5) VALUE 0.
+
+*> Kunde-id'er set hidtil i Kundeoplysninger.txt - bruges til at
+*> opdage dubletter (samme kunde-id optræder mere end én gang)
+01 ANTAL-KUNDER-SET PIC 9(5) VALUE 0.
+01 IDX-KUNDE-SET    PIC 9(5) VALUE 0.
+01 MAX-KUNDER-SET   PIC 9(5) VALUE 50000.
+01 WS-DUBLET-FUNDET PIC X    VALUE "N".
+
+01 KUNDEID-TABEL.
+   02 KUNDEID-POST OCCURS 50000 TIMES.
+      03 T-SEEN-KUNDEID PIC 9(10).
+
+01 WS-ANTAL-KUNDER-BEHANDLET PIC 9(7) VALUE 0.
+
+*> Kørslens samlede varighed - kun start- og sluttidspunkt inden for
+*> samme døgn understøttes præcist, en kørsel der krydser midnat
+*> tæller med et helt døgns sekunder ekstra
+01 WS-KOERSEL-START  PIC 9(6) VALUE 0.
+01 WS-KOERSEL-SLUT   PIC 9(6) VALUE 0.
+01 WS-START-SEK      PIC 9(8) VALUE 0.
+01 WS-SLUT-SEK       PIC 9(8) VALUE 0.
+01 WS-ELAPSED-SEK    PIC 9(8) VALUE 0.
+01 WS-ELAPSED-EDIT   PIC ZZZZZZ9.
+
 PROCEDURE DIVISION.
+    *> Kørslens starttidspunkt, til brug i køresammendraget nederst i
+    *> OrphanRapport.txt (se SKRIV-KOERSEL-SAMMENDRAG)
+    MOVE FUNCTION CURRENT-DATE(9:6) TO WS-KOERSEL-START
+
     OPEN INPUT  Kundefil
-         INPUT  Kontofil
          OUTPUT UdFil
+         OUTPUT OrphanFil
+         OUTPUT KundeKontoCsvFil
+
+    MOVE SPACES TO KUNDE-KONTO-CSV-TEXT
+    STRING
+        "KundeID,Fornavn,Efternavn,KontoID,KontoType,Balance,ValutaKode"
+        DELIMITED BY SIZE
+    INTO KUNDE-KONTO-CSV-TEXT
+    END-STRING
+    WRITE KUNDE-KONTO-CSV-REC
+
+    *> ==============================================
+    *> LÆS ALLE KONTI IND I ARRAY (én gang)
+    *> ==============================================
+    OPEN INPUT  Kontofil
+    OPEN OUTPUT KontoOverflowFil
+
+    PERFORM UNTIL EOF-KONTO = "Y"
+        READ Kontofil
+            AT END
+                MOVE "Y" TO EOF-KONTO
+            NOT AT END
+                IF ANTAL-KONTI < MAX-KONTI
+                    ADD 1 TO ANTAL-KONTI
+                    MOVE KONTO-ID   OF KONTO-REC TO T-KONTO-ID   (ANTAL-KONTI)
+                    MOVE KUNDE-ID   OF KONTO-REC TO T-KUNDE-ID   (ANTAL-KONTI)
+                    MOVE KONTO-TYPE OF KONTO-REC TO T-KONTO-TYPE (ANTAL-KONTI)
+                    MOVE BALANCE    OF KONTO-REC TO T-BALANCE    (ANTAL-KONTI)
+                    MOVE VALUTA-KD  OF KONTO-REC TO T-VALUTA-KD  (ANTAL-KONTI)
+                ELSE
+                    PERFORM SKRIV-KONTO-OVERFLOW
+                END-IF
+        END-READ
+    END-PERFORM
+
+    CLOSE Kontofil KontoOverflowFil
 
     *> ==============================================
     *> PROCESS ALL CUSTOMERS
@@ -53,6 +163,13 @@ PROCEDURE DIVISION.
             AT END MOVE "Y" TO EOF-KUNDE
             NOT AT END
 
+                ADD 1 TO WS-ANTAL-KUNDER-BEHANDLET
+
+                *> -------------------------
+                *> DUBLET-TJEK PÅ KUNDE-ID
+                *> -------------------------
+                PERFORM TJEK-DUBLET-KUNDEID
+
                 *> -------------------------
                 *> OUTPUT CUSTOMER HEADER
                 *> -------------------------
@@ -61,22 +178,22 @@ PROCEDURE DIVISION.
                 *> -------------------------
                 *> PROCESS MATCHING ACCOUNTS
                 *> -------------------------
-                MOVE "N" TO EOF-KONTO
-                CLOSE Kontofil
-                OPEN INPUT Kontofil
-
-                PERFORM UNTIL EOF-KONTO = "Y"
-                    READ Kontofil
-                        AT END
-                            MOVE "Y" TO EOF-KONTO
-                        NOT AT END
-                            IF KUNDE-ID OF KONTO-REC =
-                            KUNDEID  OF KUNDEOPL
-                                PERFORM WRITE-ACCOUNT-BLOCK
-                            END-IF
-                    END-READ
+                MOVE 0 TO WS-ANTAL-KONTI-KUNDE
+                MOVE 1 TO IDX-KONTO
+                PERFORM UNTIL IDX-KONTO > ANTAL-KONTI
+                    IF T-KUNDE-ID(IDX-KONTO) = KUNDEID OF KUNDEOPL
+                        MOVE "J" TO T-MATCHED(IDX-KONTO)
+                        ADD 1 TO WS-ANTAL-KONTI-KUNDE
+                        PERFORM WRITE-ACCOUNT-BLOCK
+                        PERFORM SKRIV-KUNDE-KONTO-CSV-LINJE
+                    END-IF
+                    ADD 1 TO IDX-KONTO
                 END-PERFORM
 
+                IF WS-ANTAL-KONTI-KUNDE = 0
+                    PERFORM SKRIV-ORPHAN-KUNDE
+                    PERFORM SKRIV-KUNDE-UDEN-KONTO-CSV-LINJE
+                END-IF
 
                 *> Blank line after each customer
                 MOVE SPACES TO OUT-TEXT
@@ -85,9 +202,113 @@ PROCEDURE DIVISION.
         END-READ
     END-PERFORM
 
-    CLOSE Kundefil Kontofil UdFil
+    *> Konti, der ikke matchede nogen kunde overhovedet
+    MOVE 1 TO IDX-KONTO
+    PERFORM UNTIL IDX-KONTO > ANTAL-KONTI
+        IF T-MATCHED(IDX-KONTO) = "N"
+            PERFORM SKRIV-ORPHAN-KONTO
+        END-IF
+        ADD 1 TO IDX-KONTO
+    END-PERFORM
+
+    PERFORM SKRIV-KOERSEL-SAMMENDRAG
+
+    CLOSE Kundefil UdFil OrphanFil KundeKontoCsvFil
     STOP RUN.
 
+*> =====================================================
+*>  SKRIV-KOERSEL-SAMMENDRAG – batchvinduets varighed og postantal,
+*>  tilføjet nederst i OrphanRapport.txt
+*> =====================================================
+SKRIV-KOERSEL-SAMMENDRAG.
+    MOVE FUNCTION CURRENT-DATE(9:6) TO WS-KOERSEL-SLUT
+
+    COMPUTE WS-START-SEK =
+        FUNCTION NUMVAL(WS-KOERSEL-START(1:2)) * 3600
+        + FUNCTION NUMVAL(WS-KOERSEL-START(3:2)) * 60
+        + FUNCTION NUMVAL(WS-KOERSEL-START(5:2))
+    COMPUTE WS-SLUT-SEK =
+        FUNCTION NUMVAL(WS-KOERSEL-SLUT(1:2)) * 3600
+        + FUNCTION NUMVAL(WS-KOERSEL-SLUT(3:2)) * 60
+        + FUNCTION NUMVAL(WS-KOERSEL-SLUT(5:2))
+
+    IF WS-SLUT-SEK >= WS-START-SEK
+        COMPUTE WS-ELAPSED-SEK = WS-SLUT-SEK - WS-START-SEK
+    ELSE
+        COMPUTE WS-ELAPSED-SEK = WS-SLUT-SEK - WS-START-SEK + 86400
+    END-IF
+    MOVE WS-ELAPSED-SEK TO WS-ELAPSED-EDIT
+
+    MOVE SPACES TO ORPHAN-TEXT
+    WRITE ORPHAN-REC
+
+    MOVE SPACES TO ORPHAN-TEXT
+    STRING
+        "Koerslens varighed (sekunder): "  DELIMITED BY SIZE
+        FUNCTION TRIM(WS-ELAPSED-EDIT)     DELIMITED BY SIZE
+    INTO ORPHAN-TEXT
+    END-STRING
+    WRITE ORPHAN-REC
+
+    MOVE SPACES TO ORPHAN-TEXT
+    STRING
+        "Antal kunder behandlet: "            DELIMITED BY SIZE
+        FUNCTION TRIM(WS-ANTAL-KUNDER-BEHANDLET) DELIMITED BY SIZE
+    INTO ORPHAN-TEXT
+    END-STRING
+    WRITE ORPHAN-REC
+
+    MOVE SPACES TO ORPHAN-TEXT
+    STRING
+        "Antal konti indlaest: "     DELIMITED BY SIZE
+        FUNCTION TRIM(ANTAL-KONTI)   DELIMITED BY SIZE
+    INTO ORPHAN-TEXT
+    END-STRING
+    WRITE ORPHAN-REC
+    .
+
+*> =====================================================
+*>  SKRIV-KUNDE-KONTO-CSV-LINJE – kunde + én af kundens konti
+*> =====================================================
+SKRIV-KUNDE-KONTO-CSV-LINJE.
+    MOVE SPACES TO KUNDE-KONTO-CSV-TEXT
+    STRING
+        FUNCTION TRIM(KUNDEID   OF KUNDEOPL)      DELIMITED BY SIZE
+        ","                                        DELIMITED BY SIZE
+        FUNCTION TRIM(FORNAVN   OF KUNDEOPL)      DELIMITED BY SIZE
+        ","                                        DELIMITED BY SIZE
+        FUNCTION TRIM(EFTERNAVN OF KUNDEOPL)      DELIMITED BY SIZE
+        ","                                        DELIMITED BY SIZE
+        FUNCTION TRIM(T-KONTO-ID   (IDX-KONTO))   DELIMITED BY SIZE
+        ","                                        DELIMITED BY SIZE
+        FUNCTION TRIM(T-KONTO-TYPE (IDX-KONTO))   DELIMITED BY SIZE
+        ","                                        DELIMITED BY SIZE
+        FUNCTION TRIM(T-BALANCE    (IDX-KONTO))   DELIMITED BY SIZE
+        ","                                        DELIMITED BY SIZE
+        FUNCTION TRIM(T-VALUTA-KD  (IDX-KONTO))   DELIMITED BY SIZE
+    INTO KUNDE-KONTO-CSV-TEXT
+    END-STRING
+    WRITE KUNDE-KONTO-CSV-REC
+    .
+
+*> =====================================================
+*>  SKRIV-KUNDE-UDEN-KONTO-CSV-LINJE – kunde uden nogen konto,
+*>  kontofelterne lades tomme
+*> =====================================================
+SKRIV-KUNDE-UDEN-KONTO-CSV-LINJE.
+    MOVE SPACES TO KUNDE-KONTO-CSV-TEXT
+    STRING
+        FUNCTION TRIM(KUNDEID   OF KUNDEOPL)      DELIMITED BY SIZE
+        ","                                        DELIMITED BY SIZE
+        FUNCTION TRIM(FORNAVN   OF KUNDEOPL)      DELIMITED BY SIZE
+        ","                                        DELIMITED BY SIZE
+        FUNCTION TRIM(EFTERNAVN OF KUNDEOPL)      DELIMITED BY SIZE
+        ",,,,"                                     DELIMITED BY SIZE
+    INTO KUNDE-KONTO-CSV-TEXT
+    END-STRING
+    WRITE KUNDE-KONTO-CSV-REC
+    .
+
 *> =====================================================
 *>  WRITE CUSTOMER DATA BLOCK
 *> =====================================================
@@ -141,15 +362,111 @@ WRITE-ACCOUNT-BLOCK.
     MOVE SPACES TO OUT-TEXT
     STRING
         "Konto: "
-        FUNCTION TRIM(KONTO-ID   OF KONTO-REC) DELIMITED BY SIZE
-        "  "                                   DELIMITED BY SIZE
-        FUNCTION TRIM(KONTO-TYPE OF KONTO-REC) DELIMITED BY SIZE
-        "  "                                   DELIMITED BY SIZE
-        FUNCTION TRIM(BALANCE    OF KONTO-REC) DELIMITED BY SIZE
-        " "                                    DELIMITED BY SIZE
-        FUNCTION TRIM(VALUTA-KD  OF KONTO-REC) DELIMITED BY SIZE
+        FUNCTION TRIM(T-KONTO-ID   (IDX-KONTO)) DELIMITED BY SIZE
+        "  "                                    DELIMITED BY SIZE
+        FUNCTION TRIM(T-KONTO-TYPE (IDX-KONTO)) DELIMITED BY SIZE
+        "  "                                    DELIMITED BY SIZE
+        FUNCTION TRIM(T-BALANCE    (IDX-KONTO)) DELIMITED BY SIZE
+        " "                                     DELIMITED BY SIZE
+        FUNCTION TRIM(T-VALUTA-KD  (IDX-KONTO)) DELIMITED BY SIZE
     INTO OUT-TEXT
     END-STRING
     WRITE UDLINJE
     .
 
+*> =====================================================
+*>  TJEK-DUBLET-KUNDEID – er kunde-id'et set før i denne kørsel af
+*>  Kundeoplysninger.txt? Findes det allerede, rapporteres det som en
+*>  dublet, ellers huskes det til senere sammenligning
+*> =====================================================
+TJEK-DUBLET-KUNDEID.
+    MOVE "N" TO WS-DUBLET-FUNDET
+    MOVE 1   TO IDX-KUNDE-SET
+    PERFORM UNTIL IDX-KUNDE-SET > ANTAL-KUNDER-SET
+        IF T-SEEN-KUNDEID(IDX-KUNDE-SET) = KUNDEID OF KUNDEOPL
+            MOVE "J" TO WS-DUBLET-FUNDET
+            EXIT PERFORM
+        END-IF
+        ADD 1 TO IDX-KUNDE-SET
+    END-PERFORM
+
+    IF WS-DUBLET-FUNDET = "J"
+        PERFORM SKRIV-DUBLET-KUNDE
+    ELSE
+        IF ANTAL-KUNDER-SET < MAX-KUNDER-SET
+            ADD 1 TO ANTAL-KUNDER-SET
+            MOVE KUNDEID OF KUNDEOPL TO T-SEEN-KUNDEID(ANTAL-KUNDER-SET)
+        END-IF
+    END-IF
+    .
+
+*> =====================================================
+*>  SKRIV-DUBLET-KUNDE – kunde-id optræder mere end én gang i
+*>  Kundeoplysninger.txt
+*> =====================================================
+SKRIV-DUBLET-KUNDE.
+    MOVE SPACES TO ORPHAN-TEXT
+    STRING
+        "Dublet kunde-id "                   DELIMITED BY SIZE
+        FUNCTION TRIM(KUNDEID OF KUNDEOPL)   DELIMITED BY SIZE
+        " optræder mere end én gang i Kundeoplysninger.txt (" DELIMITED BY SIZE
+        FUNCTION TRIM(FORNAVN OF KUNDEOPL)   DELIMITED BY SIZE
+        " "                                   DELIMITED BY SIZE
+        FUNCTION TRIM(EFTERNAVN OF KUNDEOPL) DELIMITED BY SIZE
+        ")"                                   DELIMITED BY SIZE
+    INTO ORPHAN-TEXT
+    END-STRING
+    WRITE ORPHAN-REC
+    .
+
+*> =====================================================
+*>  SKRIV-ORPHAN-KUNDE – kunde uden nogen konto i KontoOpl.txt
+*> =====================================================
+SKRIV-ORPHAN-KUNDE.
+    MOVE SPACES TO ORPHAN-TEXT
+    STRING
+        "Kunde uden konti - kunde-id "        DELIMITED BY SIZE
+        FUNCTION TRIM(KUNDEID OF KUNDEOPL)    DELIMITED BY SIZE
+        " ("                                  DELIMITED BY SIZE
+        FUNCTION TRIM(FORNAVN OF KUNDEOPL)    DELIMITED BY SIZE
+        " "                                   DELIMITED BY SIZE
+        FUNCTION TRIM(EFTERNAVN OF KUNDEOPL)  DELIMITED BY SIZE
+        ")"                                   DELIMITED BY SIZE
+    INTO ORPHAN-TEXT
+    END-STRING
+    WRITE ORPHAN-REC
+    .
+
+*> =====================================================
+*>  SKRIV-ORPHAN-KONTO – konto uden nogen matchende kunde
+*> =====================================================
+SKRIV-ORPHAN-KONTO.
+    MOVE SPACES TO ORPHAN-TEXT
+    STRING
+        "Konto uden kunde - konto "            DELIMITED BY SIZE
+        FUNCTION TRIM(T-KONTO-ID(IDX-KONTO))   DELIMITED BY SIZE
+        " (kunde-id "                          DELIMITED BY SIZE
+        FUNCTION TRIM(T-KUNDE-ID(IDX-KONTO))   DELIMITED BY SIZE
+        " ikke fundet i Kundeoplysninger.txt)" DELIMITED BY SIZE
+    INTO ORPHAN-TEXT
+    END-STRING
+    WRITE ORPHAN-REC
+    .
+
+*> =====================================================
+*>  SKRIV-KONTO-OVERFLOW – KontoOpl.txt-post ud over MAX-KONTI
+*> =====================================================
+SKRIV-KONTO-OVERFLOW.
+    ADD 1 TO ANTAL-KONTO-OVERFLOW
+    MOVE SPACES TO KONTO-OVERFLOW-TEXT
+    STRING
+        "Konto-tabel fuld - konto "            DELIMITED BY SIZE
+        FUNCTION TRIM(KONTO-ID OF KONTO-REC)   DELIMITED BY SIZE
+        " (kunde "                             DELIMITED BY SIZE
+        FUNCTION TRIM(KUNDE-ID OF KONTO-REC)   DELIMITED BY SIZE
+        ") ikke medtaget"                      DELIMITED BY SIZE
+    INTO KONTO-OVERFLOW-TEXT
+    END-STRING
+    WRITE KONTO-OVERFLOW-REC
+    .
+

@@ -1,77 +1,279 @@
 >>SOURCE FORMAT FREE
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. OPGAVE5.
-       
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01  KUNDEOPL.     
-           COPY "KUNDER".
-       01  INDEX1      PIC 99 VALUE 1.
-       01  INDEX2      PIC 99 VALUE 1.
-       01  CURRENTCHAR PIC X VALUE SPACE.
-       01  PREVIOUSCHAR PIC X VALUE SPACE.
-       01  CLEANNAME   PIC X(41) VALUE SPACES.
-           
-       
-       
-
-       PROCEDURE DIVISION.
-           MOVE 1234567890            TO KUNDEID OF KUNDEOPL
-           MOVE "LARS"                TO FORNAVN OF KUNDEOPL
-           MOVE "MADSEN"              TO EFTERNAVN OF KUNDEOPL
-
-           *> Byg NAVN pænt (trim giver ingen overskydende spaces)
-           STRING
-               FUNCTION TRIM(FORNAVN OF KUNDEOPL)   DELIMITED BY SIZE
-               " "                                  DELIMITED BY SIZE
-               FUNCTION TRIM(EFTERNAVN OF KUNDEOPL) DELIMITED BY SIZE
-           INTO NAVN OF KUNDEOPL
-           END-STRING
-
-            PERFORM VARYING INDEX1 FROM 1 BY 1 UNTIL INDEX1 > LENGTH OF 
-           NAVN
-               MOVE NAVN(INDEX1:1) TO CURRENTCHAR
-               IF CURRENTCHAR NOT = " "
-               MOVE CURRENTCHAR TO CLEANNAME(INDEX2:1)
-               ADD 1 TO INDEX2
-                 ELSE
-               IF PREVIOUSCHAR NOT = SPACE AND INDEX2 > 1
-            MOVE SPACE TO CLEANNAME(INDEX2:1)
+IDENTIFICATION DIVISION.
+PROGRAM-ID. OPGAVE5.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT KundeInputFil
+        ASSIGN TO "KundeInput.txt"
+        ORGANIZATION IS LINE SEQUENTIAL.
+
+    SELECT Kundeoplysninger
+        ASSIGN TO "Kundeoplysninger.txt"
+        ORGANIZATION IS LINE SEQUENTIAL.
+
+    SELECT AdresseExceptionFil
+        ASSIGN TO "AdresseExceptions.txt"
+        ORGANIZATION IS LINE SEQUENTIAL.
+
+    SELECT PostnrByFil
+        ASSIGN TO "PostnrBynavn.txt"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-POSTNRBY-STATUS.
+
+DATA DIVISION.
+FILE SECTION.
+
+*> -------- KUNDEINPUT (rå intag-fil) --------
+FD KundeInputFil.
+01 RAW-KUNDE-INPUT     PIC X(228).
+01 KUNDE-INPUT-REC REDEFINES RAW-KUNDE-INPUT.
+   COPY "KUNDEINPUT.cpy".
+
+*> -------- KUNDEOPLYSNINGER (kundestamdata) --------
+FD Kundeoplysninger.
+01 KUNDEOPL.
+   COPY "KUNDER".
+
+FD AdresseExceptionFil.
+01 ADRESSE-EXCEPTION-REC.
+   02 ADRESSE-EXCEPTION-TEXT PIC X(100).
+
+*> -------- POSTNRBYNAVN (valgfri postnr./bynavn-opslagsfil) --------
+FD PostnrByFil.
+01 RAW-POSTNRBY PIC X(39).     *> 4+35 = 39
+01 POSTNRBY-REC REDEFINES RAW-POSTNRBY.
+   COPY "POSTNRBY.cpy".
+
+WORKING-STORAGE SECTION.
+
+01 EOF-KUNDE-INPUT  PIC X VALUE "N".
+01 ANTAL-INDLAEST   PIC 9(7) VALUE 0.
+
+*> Adressevalidering - dansk postnummer (1000-9990) når landekoden
+*> er "DK", samt et landekodefelt der overhovedet er udfyldt
+01 WS-ADRESSE-GYLDIG PIC X VALUE "Y".
+
+*> Postnr./bynavn-opslag - indlæses én gang ved start, hvis
+*> PostnrBynavn.txt findes (samme "valgfri kontrolfil"-princip som
+*> BankGruppe.txt/Valutakurser.txt). Findes filen ikke, udelades
+*> bynavnstjekket og kun postnummerintervallet valideres
+01 WS-POSTNRBY-STATUS   PIC XX.
+01 EOF-POSTNRBY         PIC X    VALUE "N".
+01 MAX-POSTNRBY         PIC 9(5) VALUE 2000.
+01 ANTAL-POSTNRBY       PIC 9(5) VALUE 0.
+01 IDX-POSTNRBY         PIC 9(5).
+01 WS-BYNAVN-FUNDET     PIC X    VALUE "N".
+01 WS-BYNAVN-FORVENTET  PIC X(35).
+
+01 POSTNRBY-TABEL.
+   02 T-PB-POST OCCURS 2000 TIMES.
+      03 T-PB-POSTNR PIC 9(4).
+      03 T-PB-BYNAVN PIC X(35).
+
+*> Til oprydning af NAVN (kollapser flere mellemrum til ét)
+01 INDEX1           PIC 99 VALUE 1.
+01 INDEX2           PIC 99 VALUE 1.
+01 CURRENTCHAR      PIC X VALUE SPACE.
+01 PREVIOUSCHAR     PIC X VALUE SPACE.
+01 CLEANNAME        PIC X(41) VALUE SPACES.
+
+PROCEDURE DIVISION.
+    PERFORM LAES-POSTNRBYNAVN
+
+    OPEN INPUT  KundeInputFil
+    OPEN EXTEND Kundeoplysninger
+    OPEN OUTPUT AdresseExceptionFil
+
+    PERFORM UNTIL EOF-KUNDE-INPUT = "Y"
+        READ KundeInputFil
+            AT END
+                MOVE "Y" TO EOF-KUNDE-INPUT
+            NOT AT END
+                *> Spring helt over tomme linjer (intet kunde-ID, intet navn)
+                IF KI-KUNDEID = 0 AND KI-FORNAVN = SPACES
+                                  AND KI-EFTERNAVN = SPACES
+                    CONTINUE
+                ELSE
+                    PERFORM BEHANDL-KUNDE-LINJE
+                END-IF
+        END-READ
+    END-PERFORM
+
+    CLOSE KundeInputFil Kundeoplysninger AdresseExceptionFil
+
+    DISPLAY "Indlæst " ANTAL-INDLAEST " kunde(r) fra KundeInput.txt til "
+            "Kundeoplysninger.txt"
+
+    STOP RUN.
+
+*>-----------------------------------------------------------------
+*>  BEHANDL-KUNDE-LINJE – bygger og skriver én kundepost ud fra
+*>  KUNDE-INPUT-REC
+*>-----------------------------------------------------------------
+BEHANDL-KUNDE-LINJE.
+    MOVE KI-KUNDEID     TO KUNDEID   OF KUNDEOPL
+    MOVE KI-FORNAVN     TO FORNAVN   OF KUNDEOPL
+    MOVE KI-EFTERNAVN   TO EFTERNAVN OF KUNDEOPL
+
+    *> Byg NAVN pænt (trim giver ingen overskydende spaces)
+    STRING
+        FUNCTION TRIM(FORNAVN OF KUNDEOPL)   DELIMITED BY SIZE
+        " "                                  DELIMITED BY SIZE
+        FUNCTION TRIM(EFTERNAVN OF KUNDEOPL) DELIMITED BY SIZE
+    INTO NAVN OF KUNDEOPL
+    END-STRING
+
+    *> Kollaps evt. dobbelte mellemrum midt i navnet
+    PERFORM BYG-CLEAN-NAVN
+    MOVE CLEANNAME TO NAVN OF KUNDEOPL
+
+    MOVE KI-VEJNAVN     TO VEJNAVN    OF ADRESSE
+    MOVE KI-HUSNR       TO HUSNR      OF ADRESSE
+    MOVE KI-ETAGE       TO ETAGE      OF ADRESSE
+    MOVE KI-SIDE        TO SIDE       OF ADRESSE
+    MOVE KI-BYNAVN      TO BYNAVN     OF ADRESSE
+    MOVE KI-POSTNR      TO POSTNR     OF ADRESSE
+    MOVE KI-LANDKODE    TO LANDKODE   OF ADRESSE
+
+    *> Valider postnummer/landekode, før posten skrives
+    PERFORM VALIDER-ADRESSE
+
+    MOVE KI-KONTONUMMER TO KONTONUMMER OF KONTOOPL
+    MOVE KI-BALANCE     TO BALANCE     OF KONTOOPL
+    MOVE KI-VALUTAKODE  TO VALUTAKODE  OF KONTOOPL
+
+    MOVE KI-TELEFON     TO TELEFON OF KONTAKTOPL
+    MOVE KI-EMAIL       TO EMAIL   OF KONTAKTOPL
+
+    *> Nye kunder oprettes som aktive med dags dato som statusdato
+    SET STATUS-AKTIV OF KUNDEOPL TO TRUE
+    MOVE FUNCTION CURRENT-DATE(1:8) TO STATUS-DATO OF KUNDEOPL
+
+    WRITE KUNDEOPL
+
+    ADD 1 TO ANTAL-INDLAEST
+    .
+
+*>-----------------------------------------------------------------
+*>  VALIDER-ADRESSE – tjekker landekode og, for danske adresser,
+*>  postnummer samt (når PostnrBynavn.txt er indlæst) at BYNAVN
+*>  stemmer overens med postnummeret. Ugyldige adresser logges til
+*>  AdresseExceptions.txt, men posten indlæses stadig (samme "log og
+*>  fortsæt"-princip som valuta-/transaktionstype-undtagelserne)
+*>-----------------------------------------------------------------
+VALIDER-ADRESSE.
+    MOVE "Y" TO WS-ADRESSE-GYLDIG
+
+    IF LANDKODE OF ADRESSE = SPACES
+            OR LANDKODE OF ADRESSE NOT ALPHABETIC
+        MOVE "N" TO WS-ADRESSE-GYLDIG
+    END-IF
+
+    IF LANDKODE OF ADRESSE = "DK"
+            AND (POSTNR OF ADRESSE < 1000 OR POSTNR OF ADRESSE > 9990)
+        MOVE "N" TO WS-ADRESSE-GYLDIG
+    END-IF
+
+    IF LANDKODE OF ADRESSE = "DK" AND ANTAL-POSTNRBY > 0
+        PERFORM FIND-POSTNRBY
+        IF WS-BYNAVN-FUNDET = "Y"
+                AND FUNCTION TRIM(WS-BYNAVN-FORVENTET) NOT =
+                    FUNCTION TRIM(BYNAVN OF ADRESSE)
+            MOVE "N" TO WS-ADRESSE-GYLDIG
+        END-IF
+    END-IF
+
+    IF WS-ADRESSE-GYLDIG = "N"
+        PERFORM SKRIV-ADRESSE-EXCEPTION
+    END-IF
+    .
+
+*>-----------------------------------------------------------------
+*>  LAES-POSTNRBYNAVN – læs en evt. PostnrBynavn.txt med hvert dansk
+*>  postnummers officielle bynavn. Findes filen ikke, forbliver
+*>  ANTAL-POSTNRBY 0, og VALIDER-ADRESSE springer bynavnstjekket over
+*>-----------------------------------------------------------------
+LAES-POSTNRBYNAVN.
+    OPEN INPUT PostnrByFil
+    IF WS-POSTNRBY-STATUS = "00"
+        MOVE "N" TO EOF-POSTNRBY
+        PERFORM UNTIL EOF-POSTNRBY = "Y"
+            READ PostnrByFil
+                AT END
+                    MOVE "Y" TO EOF-POSTNRBY
+                NOT AT END
+                    IF ANTAL-POSTNRBY < MAX-POSTNRBY
+                        ADD 1 TO ANTAL-POSTNRBY
+                        MOVE PB-POSTNR OF POSTNRBY-REC
+                            TO T-PB-POSTNR (ANTAL-POSTNRBY)
+                        MOVE PB-BYNAVN OF POSTNRBY-REC
+                            TO T-PB-BYNAVN (ANTAL-POSTNRBY)
+                    END-IF
+            END-READ
+        END-PERFORM
+        CLOSE PostnrByFil
+        DISPLAY "PostnrBynavn.txt fundet - " ANTAL-POSTNRBY
+                " postnummer/bynavn-par indlæst"
+    END-IF
+    .
+
+*>-----------------------------------------------------------------
+*>  FIND-POSTNRBY – slå POSTNR OF ADRESSE op i POSTNRBY-TABEL
+*>-----------------------------------------------------------------
+FIND-POSTNRBY.
+    MOVE "N" TO WS-BYNAVN-FUNDET
+    MOVE 1   TO IDX-POSTNRBY
+    PERFORM UNTIL IDX-POSTNRBY > ANTAL-POSTNRBY
+        IF T-PB-POSTNR(IDX-POSTNRBY) = POSTNR OF ADRESSE
+            MOVE "Y"                         TO WS-BYNAVN-FUNDET
+            MOVE T-PB-BYNAVN(IDX-POSTNRBY)    TO WS-BYNAVN-FORVENTET
+            EXIT PERFORM
+        END-IF
+        ADD 1 TO IDX-POSTNRBY
+    END-PERFORM
+    .
+
+*>-----------------------------------------------------------------
+*>  SKRIV-ADRESSE-EXCEPTION – log én kunde med ugyldig adresse
+*>-----------------------------------------------------------------
+SKRIV-ADRESSE-EXCEPTION.
+    MOVE SPACES TO ADRESSE-EXCEPTION-TEXT
+    STRING
+        "Ugyldig adresse - kunde "                  DELIMITED BY SIZE
+        FUNCTION TRIM(KUNDEID OF KUNDEOPL)          DELIMITED BY SIZE
+        ", postnr "                                  DELIMITED BY SIZE
+        POSTNR OF ADRESSE                            DELIMITED BY SIZE
+        ", landekode '"                              DELIMITED BY SIZE
+        LANDKODE OF ADRESSE                          DELIMITED BY SIZE
+        "'"                                          DELIMITED BY SIZE
+    INTO ADRESSE-EXCEPTION-TEXT
+    END-STRING
+    WRITE ADRESSE-EXCEPTION-REC
+    .
+
+*>-----------------------------------------------------------------
+*>  BYG-CLEAN-NAVN – kollapser flere på hinanden følgende mellemrum
+*>  i NAVN OF KUNDEOPL til ét enkelt mellemrum
+*>-----------------------------------------------------------------
+BYG-CLEAN-NAVN.
+    MOVE SPACES TO CLEANNAME
+    MOVE SPACE  TO PREVIOUSCHAR
+    MOVE 1 TO INDEX2
+
+    PERFORM VARYING INDEX1 FROM 1 BY 1 UNTIL INDEX1 > LENGTH OF NAVN
+        MOVE NAVN(INDEX1:1) TO CURRENTCHAR
+        IF CURRENTCHAR NOT = SPACE
+            MOVE CURRENTCHAR TO CLEANNAME(INDEX2:1)
             ADD 1 TO INDEX2
-           END-IF
-           END-IF
-           MOVE CURRENTCHAR TO PREVIOUSCHAR
-               END-PERFORM.
-               MOVE CLEANNAME TO NAVN.
-
-         
-           MOVE "DKK0000000001111111" TO KONTONUMMER OF KONTOOPL
-           MOVE 9.50                  TO BALANCE     OF KONTOOPL
-           MOVE "EUR"                 TO VALUTAKODE  OF KONTOOPL
-
-           MOVE "Hovedgade"           TO VEJNAVN     OF ADRESSE
-           MOVE "12A"                 TO HUSNR       OF ADRESSE
-           MOVE "2"                   TO ETAGE       OF ADRESSE
-           MOVE "TV"                  TO SIDE        OF ADRESSE
-           MOVE "København"           TO BYNAVN      OF ADRESSE
-           MOVE 2100                  TO POSTNR      OF ADRESSE   
-           MOVE "DK"                  TO LANDKODE    OF ADRESSE
-
-           MOVE "12345678"            TO TELEFON     OF KONTAKTOPL
-           MOVE "lars.madsen@example.com"
-                                       TO EMAIL      OF KONTAKTOPL
-           
-           
-           DISPLAY "-------------------------------".
-           DISPLAY "Kunde-ID: "                KUNDEID OF KUNDEOPL
-           DISPLAY "Navn: "                    NAVN OF KUNDEOPL
-           DISPLAY "Adresse: "                 VEJNAVN OF ADRESSE " " HUSNR OF ADRESSE
-           DISPLAY "           "               POSTNR OF ADRESSE " " BYNAVN OF ADRESSE " (" LANDKODE OF ADRESSE ")"
-           DISPLAY "Konto: "                   KONTONUMMER OF KONTOOPL
-           DISPLAY "Balance/valuta: "          BALANCE OF KONTOOPL " " VALUTAKODE OF KONTOOPL
-           DISPLAY "Kontakt: "                 TELEFON OF KONTAKTOPL " / " EMAIL OF KONTAKTOPL
-
-
-           DISPLAY "-------------------------------".
-    
-           STOP RUN.
+        ELSE
+            IF PREVIOUSCHAR NOT = SPACE AND INDEX2 > 1
+                MOVE SPACE TO CLEANNAME(INDEX2:1)
+                ADD 1 TO INDEX2
+            END-IF
+        END-IF
+        MOVE CURRENTCHAR TO PREVIOUSCHAR
+    END-PERFORM
+    .
+END PROGRAM OPGAVE5.

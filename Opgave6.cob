@@ -7,12 +7,25 @@ INPUT-OUTPUT SECTION.
 FILE-CONTROL.
     SELECT Kundeoplysninger ASSIGN TO "Kundeoplysninger.txt"
            ORGANIZATION IS LINE SEQUENTIAL.
+    SELECT Kontofil ASSIGN TO "KontoOpl.txt"
+           ORGANIZATION IS LINE SEQUENTIAL.
+    SELECT LukkedeKunderFil ASSIGN TO "LukkedeKunder.txt"
+           ORGANIZATION IS LINE SEQUENTIAL.
 
 DATA DIVISION.
 FILE SECTION.
 FD  Kundeoplysninger.
 01  KUNDEOPL.
-    COPY "KUNDER".  
+    COPY "KUNDER".
+
+FD  Kontofil.
+01  RAW-KONTO PIC X(52).
+01  KONTO-REC REDEFINES RAW-KONTO.
+    COPY "KONTOOPL.cpy".
+
+FD  LukkedeKunderFil.
+01  LUKKET-REC.
+    02 LUKKET-TEXT PIC X(100).
 
 WORKING-STORAGE SECTION.
 01  EOF-FLAG          PIC X     VALUE "N".
@@ -21,9 +34,49 @@ WORKING-STORAGE SECTION.
 01  CURRENTCHAR       PIC X     VALUE SPACE.
 01  PREVIOUSCHAR      PIC X     VALUE SPACE.
 01  CLEANNAME         PIC X(41) VALUE SPACES.
+01  ANTAL-LUKKEDE     PIC 9(7)  VALUE 0.
+
+*> Konti indlæses én gang i et array, så en lukket kundes samlede
+*> saldo på tværs af alle konti i KontoOpl.txt kan slås op uden at
+*> genåbne Kontofil for hver kunde - samme fremgangsmåde som OPGAVE8
+01  EOF-KONTO         PIC X     VALUE "N".
+01  ANTAL-KONTI       PIC 9(5)  VALUE 0.
+01  IDX-KONTO         PIC 9(5)  VALUE 0.
+01  MAX-KONTI         PIC 9(5)  VALUE 50000.
+
+01  KONTO-TABEL.
+    02 KONTO-POST OCCURS 50000 TIMES.
+       03 T-KUNDE-ID  PIC X(10).
+       03 T-BALANCE   PIC S9(11)V99.
+
+01  WS-KUNDE-SALDO    PIC S9(11)V99 VALUE 0.
 
 PROCEDURE DIVISION.
-    OPEN INPUT Kundeoplysninger
+    OPEN INPUT  Kontofil
+    PERFORM UNTIL EOF-KONTO = "Y"
+        READ Kontofil
+            AT END
+                MOVE "Y" TO EOF-KONTO
+            NOT AT END
+                IF ANTAL-KONTI < MAX-KONTI
+                    ADD 1 TO ANTAL-KONTI
+                    MOVE KUNDE-ID OF KONTO-REC TO T-KUNDE-ID (ANTAL-KONTI)
+                    MOVE BALANCE  OF KONTO-REC TO T-BALANCE  (ANTAL-KONTI)
+                END-IF
+        END-READ
+    END-PERFORM
+    CLOSE Kontofil
+
+    OPEN INPUT  Kundeoplysninger
+    OPEN OUTPUT LukkedeKunderFil
+
+    MOVE SPACES TO LUKKET-TEXT
+    STRING "Kunde-ID       Navn                                     Lukket"
+        DELIMITED BY SIZE
+    INTO LUKKET-TEXT
+    END-STRING
+    WRITE LUKKET-REC
+
     PERFORM UNTIL EOF-FLAG = "Y"
         READ Kundeoplysninger
             AT END
@@ -46,10 +99,51 @@ PROCEDURE DIVISION.
                 DISPLAY "Konto: "            KONTONUMMER OF KONTOOPL
                 DISPLAY "Balance/valuta: "   BALANCE OF KONTOOPL " " VALUTAKODE OF KONTOOPL
                 DISPLAY "Kontakt: "          TELEFON OF KONTAKTOPL " / " EMAIL OF KONTAKTOPL
+                DISPLAY "Status: "           KUNDE-STATUS OF KUNDEOPL " (" STATUS-DATO OF KUNDEOPL ")"
                 DISPLAY "-------------------------------"
+
+                IF STATUS-LUKKET OF KUNDEOPL
+                    PERFORM BEREGN-KUNDE-SALDO
+                    IF WS-KUNDE-SALDO NOT = 0
+                        PERFORM SKRIV-LUKKET-LINJE
+                    END-IF
+                END-IF
         END-READ
     END-PERFORM
 
     CLOSE Kundeoplysninger
+          LukkedeKunderFil
     STOP RUN.
+
+*>--------------------------------------------------
+*>  BEREGN-KUNDE-SALDO – summerer kundens saldo på tværs af alle
+*>  konti i KontoOpl.txt (en kunde kan have mere end én konto)
+*>--------------------------------------------------
+BEREGN-KUNDE-SALDO.
+    MOVE 0 TO WS-KUNDE-SALDO
+    MOVE 1 TO IDX-KONTO
+    PERFORM UNTIL IDX-KONTO > ANTAL-KONTI
+        IF T-KUNDE-ID (IDX-KONTO) = KUNDEID OF KUNDEOPL
+            ADD T-BALANCE (IDX-KONTO) TO WS-KUNDE-SALDO
+        END-IF
+        ADD 1 TO IDX-KONTO
+    END-PERFORM
+    .
+
+*>--------------------------------------------------
+*>  SKRIV-LUKKET-LINJE – én linje i den lukkede-kunde-rapport
+*>--------------------------------------------------
+SKRIV-LUKKET-LINJE.
+    ADD 1 TO ANTAL-LUKKEDE
+    MOVE SPACES TO LUKKET-TEXT
+    STRING
+        FUNCTION TRIM(KUNDEID OF KUNDEOPL)    DELIMITED BY SIZE
+        "   "                                 DELIMITED BY SIZE
+        FUNCTION TRIM(NAVN OF KUNDEOPL)       DELIMITED BY SIZE
+        "   "                                 DELIMITED BY SIZE
+        STATUS-DATO OF KUNDEOPL               DELIMITED BY SIZE
+    INTO LUKKET-TEXT
+    END-STRING
+    WRITE LUKKET-REC
+    .
 END PROGRAM OPGAVE6.

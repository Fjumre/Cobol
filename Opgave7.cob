@@ -12,6 +12,12 @@ FILE-CONTROL.
            ASSIGN TO "KundeoplysningerOut.txt"
            ORGANIZATION IS LINE SEQUENTIAL.
 
+    *> Samme kundedata, som en kolonneopdelt CSV til regneark/import,
+    *> ved siden af det fritekst-udseende ovenfor
+    SELECT KundeoplysningerCsv
+           ASSIGN TO "KundeoplysningerCSV.txt"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
 DATA DIVISION.
 FILE SECTION.
 FD  Kundeoplysninger.
@@ -22,12 +28,27 @@ FD  KundeoplysningerOut.
 01  KUNDE-ADR.
     02 NAVN-ADR PIC X(200).
 
+FD  KundeoplysningerCsv.
+01  KUNDE-CSV-REC.
+    02 KUNDE-CSV-TEXT PIC X(250).
+
 WORKING-STORAGE SECTION.
 01  EOF-FLAG  PIC X VALUE "N".
 
 PROCEDURE DIVISION.
     OPEN INPUT  Kundeoplysninger
-         OUTPUT KundeoplysningerOut.
+         OUTPUT KundeoplysningerOut
+         OUTPUT KundeoplysningerCsv.
+
+    MOVE SPACES TO KUNDE-CSV-TEXT
+    STRING
+        "KundeID,Fornavn,Efternavn,Vejnavn,Husnr,Etage,Side,"
+        DELIMITED BY SIZE
+        "Postnr,Bynavn,Landkode,Telefon,Email"
+        DELIMITED BY SIZE
+    INTO KUNDE-CSV-TEXT
+    END-STRING
+    WRITE KUNDE-CSV-REC
 
     PERFORM UNTIL EOF-FLAG = "Y"
         READ Kundeoplysninger
@@ -107,10 +128,48 @@ PROCEDURE DIVISION.
                 *> 6) Blank linje mellem kunder
                 MOVE SPACES TO NAVN-ADR
                 WRITE KUNDE-ADR
+
+                *> 7) Samme oplysninger, kommasepareret
+                PERFORM SKRIV-KUNDE-CSV-LINJE
         END-READ
     END-PERFORM
 
     CLOSE Kundeoplysninger
-          KundeoplysningerOut.
+          KundeoplysningerOut
+          KundeoplysningerCsv.
     STOP RUN.
+
+*> =====================================================
+*>  SKRIV-KUNDE-CSV-LINJE – kundens data som én CSV-linje
+*> =====================================================
+SKRIV-KUNDE-CSV-LINJE.
+    MOVE SPACES TO KUNDE-CSV-TEXT
+    STRING
+        FUNCTION TRIM(KUNDEID OF KUNDEOPL)             DELIMITED BY SIZE
+        ","                                             DELIMITED BY SIZE
+        FUNCTION TRIM(FORNAVN OF KUNDEOPL)             DELIMITED BY SIZE
+        ","                                             DELIMITED BY SIZE
+        FUNCTION TRIM(EFTERNAVN OF KUNDEOPL)           DELIMITED BY SIZE
+        ","                                             DELIMITED BY SIZE
+        FUNCTION TRIM(VEJNAVN OF ADRESSE OF KUNDEOPL)  DELIMITED BY SIZE
+        ","                                             DELIMITED BY SIZE
+        FUNCTION TRIM(HUSNR OF ADRESSE OF KUNDEOPL)    DELIMITED BY SIZE
+        ","                                             DELIMITED BY SIZE
+        FUNCTION TRIM(ETAGE OF ADRESSE OF KUNDEOPL)    DELIMITED BY SIZE
+        ","                                             DELIMITED BY SIZE
+        FUNCTION TRIM(SIDE OF ADRESSE OF KUNDEOPL)     DELIMITED BY SIZE
+        ","                                             DELIMITED BY SIZE
+        FUNCTION TRIM(POSTNR OF ADRESSE OF KUNDEOPL)   DELIMITED BY SIZE
+        ","                                             DELIMITED BY SIZE
+        FUNCTION TRIM(BYNAVN OF ADRESSE OF KUNDEOPL)   DELIMITED BY SIZE
+        ","                                             DELIMITED BY SIZE
+        FUNCTION TRIM(LANDKODE OF ADRESSE OF KUNDEOPL) DELIMITED BY SIZE
+        ","                                             DELIMITED BY SIZE
+        FUNCTION TRIM(TELEFON OF KONTAKTOPL OF KUNDEOPL) DELIMITED BY SIZE
+        ","                                             DELIMITED BY SIZE
+        FUNCTION TRIM(EMAIL OF KONTAKTOPL OF KUNDEOPL) DELIMITED BY SIZE
+    INTO KUNDE-CSV-TEXT
+    END-STRING
+    WRITE KUNDE-CSV-REC
+    .
 END PROGRAM OPGAVE7.

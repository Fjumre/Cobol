@@ -0,0 +1,47 @@
+>>SOURCE FORMAT FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID. BATCH-STYRING.
+
+ENVIRONMENT DIVISION.
+
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+
+*> Kommandoer til at køre de kompilerede batchprogrammer i den
+*> rækkefølge, kørslen kræver: load_banker skal have opdateret
+*> bank.db, før OPGAVE10 kan slå bankoplysninger op
+01 CMD-LOAD-BANKER  PIC X(40) VALUE "./load_banker".
+01 CMD-OPGAVE10     PIC X(40) VALUE "./Opgave10".
+01 CMD-OPGAVE11     PIC X(40) VALUE "./Opgave11".
+
+PROCEDURE DIVISION.
+    DISPLAY "BATCH-STYRING: kører load_banker..."
+    CALL "SYSTEM" USING CMD-LOAD-BANKER
+
+    IF RETURN-CODE NOT = 0
+        DISPLAY "BATCH-STYRING: load_banker fejlede (returkode "
+                RETURN-CODE ") - OPGAVE10 køres ikke"
+        STOP RUN
+    END-IF
+
+    DISPLAY "BATCH-STYRING: kører OPGAVE10..."
+    CALL "SYSTEM" USING CMD-OPGAVE10
+
+    IF RETURN-CODE NOT = 0
+        DISPLAY "BATCH-STYRING: OPGAVE10 fejlede (returkode "
+                RETURN-CODE ") - OPGAVE11 køres ikke"
+        STOP RUN
+    END-IF
+
+    DISPLAY "BATCH-STYRING: kører OPGAVE11..."
+    CALL "SYSTEM" USING CMD-OPGAVE11
+
+    IF RETURN-CODE NOT = 0
+        DISPLAY "BATCH-STYRING: OPGAVE11 fejlede (returkode "
+                RETURN-CODE ")"
+    ELSE
+        DISPLAY "BATCH-STYRING: kørslen er gennemført"
+    END-IF
+
+    STOP RUN.
+END PROGRAM BATCH-STYRING.

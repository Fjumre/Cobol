@@ -0,0 +1,311 @@
+>>SOURCE FORMAT FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID. SLET-KUNDE.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT SletteAnmodningerFil
+        ASSIGN TO "SletteAnmodninger.txt"
+        ORGANIZATION IS LINE SEQUENTIAL.
+
+    SELECT Kundeoplysninger
+        ASSIGN TO "Kundeoplysninger.txt"
+        ORGANIZATION IS LINE SEQUENTIAL.
+
+    SELECT KundeoplysningerNyFil
+        ASSIGN TO "Kundeoplysninger.new"
+        ORGANIZATION IS LINE SEQUENTIAL.
+
+    SELECT SlettedeKunderFil
+        ASSIGN TO "SlettedeKunder.txt"
+        ORGANIZATION IS LINE SEQUENTIAL.
+
+    *> Konti tilhørende en anmodt kunde - bruges til at finde de
+    *> transaktioner i Transaktioner.txt, der også skal anonymiseres
+    SELECT Kontofil
+        ASSIGN TO "KontoOpl.txt"
+        ORGANIZATION IS LINE SEQUENTIAL.
+
+    SELECT Transfil
+        ASSIGN TO "Transaktioner.txt"
+        ORGANIZATION IS LINE SEQUENTIAL.
+
+    SELECT TransfilNyFil
+        ASSIGN TO "Transaktioner.new"
+        ORGANIZATION IS LINE SEQUENTIAL.
+
+DATA DIVISION.
+FILE SECTION.
+
+*> -------- SLETTEANMODNINGER (GDPR-anmodninger om sletning) --------
+FD SletteAnmodningerFil.
+01 SLETTE-ANMODNING-REC.
+   02 SA-KUNDEID  PIC 9(10).
+
+*> -------- KUNDEOPLYSNINGER (kundestamdata) --------
+FD Kundeoplysninger.
+01 RAW-KUNDE PIC X(278).
+01 KUNDEOPL REDEFINES RAW-KUNDE.
+   COPY "KUNDER.cpy".
+
+FD KundeoplysningerNyFil.
+01 RAW-KUNDE-NY PIC X(278).
+
+FD SlettedeKunderFil.
+01 SLETTET-REC.
+   02 SLETTET-TEXT PIC X(100).
+
+*> -------- KONTOOPL (til at finde en anmodt kundes konti) --------
+FD Kontofil.
+01 RAW-KONTO PIC X(52).
+01 KONTO-REC REDEFINES RAW-KONTO.
+   COPY "KONTOOPL.cpy".
+
+*> -------- TRANSAKTIONER (indeholder selv CPR/navn/adresse) --------
+FD Transfil.
+01 RAW-TRANS PIC X(215).
+01 TRANS-REC REDEFINES RAW-TRANS.
+   COPY "TRANSAKTIONER.cpy".
+
+FD TransfilNyFil.
+01 RAW-TRANS-NY PIC X(215).
+
+WORKING-STORAGE SECTION.
+01 EOF-ANMODNING   PIC X VALUE "N".
+01 EOF-KUNDE       PIC X VALUE "N".
+01 EOF-KONTO       PIC X VALUE "N".
+01 EOF-TRANS       PIC X VALUE "N".
+
+*> Anmodninger indlæses én gang i et array, så Kundeoplysninger.txt
+*> kun skal gennemløbes sekventielt én gang
+01 MAX-ANMODNINGER PIC 9(5) VALUE 5000.
+01 ANTAL-ANMODNINGER PIC 9(5) VALUE 0.
+01 IDX-ANMODNING     PIC 9(5).
+01 ANMODNING-TABEL.
+   02 T-SLET-KUNDEID OCCURS 5000 TIMES PIC 9(10).
+
+01 WS-ER-ANMODT    PIC X VALUE "N".
+01 ANTAL-SLETTET   PIC 9(7) VALUE 0.
+
+*> Konti fundet i KontoOpl.txt der tilhører en anmodt kunde - bruges
+*> til at finde de af kundens transaktioner, der skal anonymiseres
+01 MAX-SLETTET-KONTI    PIC 9(5) VALUE 5000.
+01 ANTAL-SLETTET-KONTI  PIC 9(5) VALUE 0.
+01 IDX-SLETTET-KONTO    PIC 9(5).
+01 SLETTET-KONTI-TABEL.
+   02 T-SLETTET-KONTO-ID OCCURS 5000 TIMES PIC X(14).
+
+01 WS-KONTO-ER-SLETTET  PIC X VALUE "N".
+01 ANTAL-TRANS-ANONYM   PIC 9(7) VALUE 0.
+
+PROCEDURE DIVISION.
+    *> Åbnes først af alt, så en overfyldt tabel kan logges til
+    *> SlettedeKunderFil, lige så snart den opdages, i stedet for at
+    *> blive opdaget efter kundefilen allerede er gennemløbet
+    OPEN OUTPUT SlettedeKunderFil
+
+    OPEN INPUT SletteAnmodningerFil
+    PERFORM UNTIL EOF-ANMODNING = "Y"
+        READ SletteAnmodningerFil
+            AT END
+                MOVE "Y" TO EOF-ANMODNING
+            NOT AT END
+                IF ANTAL-ANMODNINGER < MAX-ANMODNINGER
+                    ADD 1 TO ANTAL-ANMODNINGER
+                    MOVE SA-KUNDEID TO T-SLET-KUNDEID(ANTAL-ANMODNINGER)
+                ELSE
+                    MOVE SPACES TO SLETTET-TEXT
+                    STRING
+                        "ADVARSEL: sletteanmodning for kunde "  DELIMITED BY SIZE
+                        FUNCTION TRIM(SA-KUNDEID)                DELIMITED BY SIZE
+                        " ikke behandlet - ANMODNING-TABEL fuld" DELIMITED BY SIZE
+                    INTO SLETTET-TEXT
+                    END-STRING
+                    WRITE SLETTET-REC
+                END-IF
+        END-READ
+    END-PERFORM
+    CLOSE SletteAnmodningerFil
+
+    *> Find alle konti, der tilhører en anmodt kunde, så de posteringer
+    *> i Transaktioner.txt der afslører kundens CPR/navn/adresse også
+    *> kan anonymiseres, ikke kun kundestamdata i Kundeoplysninger.txt
+    OPEN INPUT Kontofil
+    PERFORM UNTIL EOF-KONTO = "Y"
+        READ Kontofil
+            AT END
+                MOVE "Y" TO EOF-KONTO
+            NOT AT END
+                PERFORM TJEK-ANMODT-KONTO
+                IF WS-KONTO-ER-SLETTET = "Y"
+                    IF ANTAL-SLETTET-KONTI < MAX-SLETTET-KONTI
+                        ADD 1 TO ANTAL-SLETTET-KONTI
+                        MOVE KONTO-ID OF KONTO-REC
+                            TO T-SLETTET-KONTO-ID(ANTAL-SLETTET-KONTI)
+                    ELSE
+                        MOVE SPACES TO SLETTET-TEXT
+                        STRING
+                            "ADVARSEL: konto "                         DELIMITED BY SIZE
+                            FUNCTION TRIM(KONTO-ID OF KONTO-REC)        DELIMITED BY SIZE
+                            " ikke anonymiseret i Transaktioner.txt - " DELIMITED BY SIZE
+                            "SLETTET-KONTI-TABEL fuld"                 DELIMITED BY SIZE
+                        INTO SLETTET-TEXT
+                        END-STRING
+                        WRITE SLETTET-REC
+                    END-IF
+                END-IF
+        END-READ
+    END-PERFORM
+    CLOSE Kontofil
+
+    OPEN INPUT  Kundeoplysninger
+    OPEN OUTPUT KundeoplysningerNyFil
+
+    PERFORM UNTIL EOF-KUNDE = "Y"
+        READ Kundeoplysninger
+            AT END
+                MOVE "Y" TO EOF-KUNDE
+            NOT AT END
+                PERFORM TJEK-ANMODT
+                IF WS-ER-ANMODT = "Y" AND NOT STATUS-SLETTET OF KUNDEOPL
+                    PERFORM ANONYMISER-KUNDE
+                END-IF
+                MOVE RAW-KUNDE TO RAW-KUNDE-NY
+                WRITE RAW-KUNDE-NY
+        END-READ
+    END-PERFORM
+
+    CLOSE Kundeoplysninger KundeoplysningerNyFil SlettedeKunderFil
+
+    *> Kundeoplysninger.new erstatter nu kundestamdata-filen
+    CALL "SYSTEM" USING
+        "mv Kundeoplysninger.new Kundeoplysninger.txt"
+
+    *> Anonymiser de samme kunders posteringer i Transaktioner.txt,
+    *> som i forvejen selv bærer CPR/navn/adresse pr. linje
+    IF ANTAL-SLETTET-KONTI > 0
+        OPEN INPUT  Transfil
+        OPEN OUTPUT TransfilNyFil
+
+        PERFORM UNTIL EOF-TRANS = "Y"
+            READ Transfil
+                AT END
+                    MOVE "Y" TO EOF-TRANS
+                NOT AT END
+                    PERFORM TJEK-SLETTET-KONTO
+                    IF WS-KONTO-ER-SLETTET = "Y"
+                        PERFORM ANONYMISER-TRANSAKTION
+                    END-IF
+                    MOVE RAW-TRANS TO RAW-TRANS-NY
+                    WRITE RAW-TRANS-NY
+            END-READ
+        END-PERFORM
+
+        CLOSE Transfil TransfilNyFil
+
+        *> Transaktioner.new erstatter nu transaktionsfilen
+        CALL "SYSTEM" USING
+            "mv Transaktioner.new Transaktioner.txt"
+    END-IF
+
+    DISPLAY "GDPR-sletning gennemført - " ANTAL-SLETTET
+            " kunde(r) anonymiseret, " ANTAL-TRANS-ANONYM
+            " transaktion(er) anonymiseret"
+
+    STOP RUN.
+
+*>-----------------------------------------------------------------
+*>  TJEK-ANMODT-KONTO – tilhører den aktuelle konto (KontoOpl.txt) en
+*>  kunde, der er omfattet af en sletteanmodning?
+*>-----------------------------------------------------------------
+TJEK-ANMODT-KONTO.
+    MOVE "N" TO WS-KONTO-ER-SLETTET
+    MOVE 1   TO IDX-ANMODNING
+    PERFORM UNTIL IDX-ANMODNING > ANTAL-ANMODNINGER
+        IF T-SLET-KUNDEID(IDX-ANMODNING) = KUNDE-ID OF KONTO-REC
+            MOVE "Y" TO WS-KONTO-ER-SLETTET
+            EXIT PERFORM
+        END-IF
+        ADD 1 TO IDX-ANMODNING
+    END-PERFORM
+    .
+
+*>-----------------------------------------------------------------
+*>  TJEK-SLETTET-KONTO – er den aktuelle transaktions konto en af de
+*>  konti, der blev fundet at tilhøre en anmodt kunde?
+*>-----------------------------------------------------------------
+TJEK-SLETTET-KONTO.
+    MOVE "N" TO WS-KONTO-ER-SLETTET
+    MOVE 1   TO IDX-SLETTET-KONTO
+    PERFORM UNTIL IDX-SLETTET-KONTO > ANTAL-SLETTET-KONTI
+        IF T-SLETTET-KONTO-ID(IDX-SLETTET-KONTO) = KONTO-ID OF TRANS-REC
+            MOVE "Y" TO WS-KONTO-ER-SLETTET
+            EXIT PERFORM
+        END-IF
+        ADD 1 TO IDX-SLETTET-KONTO
+    END-PERFORM
+    .
+
+*>-----------------------------------------------------------------
+*>  ANONYMISER-TRANSAKTION – overskriver CPR/navn/adresse på en
+*>  postering, der tilhører en anmodt kundes konto. Beløb, konto-ID,
+*>  dato og øvrige regnskabsfelter bevares, af samme grund som
+*>  KUNDEID/kontoreferencen bevares i ANONYMISER-KUNDE
+*>-----------------------------------------------------------------
+ANONYMISER-TRANSAKTION.
+    MOVE SPACES TO CPR     OF TRANS-REC
+    MOVE "SLETTET EFTER GDPR-ANMODNING" TO NAVN OF TRANS-REC
+    MOVE SPACES TO ADRESSE OF TRANS-REC
+    ADD 1 TO ANTAL-TRANS-ANONYM
+    .
+
+*>-----------------------------------------------------------------
+*>  TJEK-ANMODT – er den aktuelle kunde omfattet af en sletteanmodning?
+*>-----------------------------------------------------------------
+TJEK-ANMODT.
+    MOVE "N" TO WS-ER-ANMODT
+    MOVE 1   TO IDX-ANMODNING
+    PERFORM UNTIL IDX-ANMODNING > ANTAL-ANMODNINGER
+        IF T-SLET-KUNDEID(IDX-ANMODNING) = KUNDEID OF KUNDEOPL
+            MOVE "Y" TO WS-ER-ANMODT
+            MOVE ANTAL-ANMODNINGER TO IDX-ANMODNING
+        END-IF
+        ADD 1 TO IDX-ANMODNING
+    END-PERFORM
+    .
+
+*>-----------------------------------------------------------------
+*>  ANONYMISER-KUNDE – overskriver kundens personoplysninger med
+*>  neutrale værdier og markerer kunden som slettet (KUNDE-STATUS
+*>  = "S"). KUNDEID og kontoreferencen bevares, da de er nødvendige
+*>  for fortsat kontoafstemning og regnskabsmæssig sporbarhed
+*>-----------------------------------------------------------------
+ANONYMISER-KUNDE.
+    MOVE "SLETTET"      TO FORNAVN   OF KUNDEOPL
+    MOVE SPACES         TO EFTERNAVN OF KUNDEOPL
+    MOVE "SLETTET EFTER GDPR-ANMODNING" TO NAVN OF KUNDEOPL
+    MOVE SPACES         TO VEJNAVN   OF ADRESSE OF KUNDEOPL
+    MOVE SPACES         TO HUSNR     OF ADRESSE OF KUNDEOPL
+    MOVE SPACES         TO ETAGE     OF ADRESSE OF KUNDEOPL
+    MOVE SPACES         TO SIDE      OF ADRESSE OF KUNDEOPL
+    MOVE SPACES         TO BYNAVN    OF ADRESSE OF KUNDEOPL
+    MOVE 0               TO POSTNR    OF ADRESSE OF KUNDEOPL
+    MOVE SPACES         TO LANDKODE  OF ADRESSE OF KUNDEOPL
+    MOVE SPACES         TO TELEFON   OF KONTAKTOPL OF KUNDEOPL
+    MOVE SPACES         TO EMAIL     OF KONTAKTOPL OF KUNDEOPL
+    SET STATUS-SLETTET OF KUNDEOPL TO TRUE
+    MOVE FUNCTION CURRENT-DATE(1:8) TO STATUS-DATO OF KUNDEOPL
+
+    ADD 1 TO ANTAL-SLETTET
+    MOVE SPACES TO SLETTET-TEXT
+    STRING
+        "Kunde "                              DELIMITED BY SIZE
+        FUNCTION TRIM(KUNDEID OF KUNDEOPL)    DELIMITED BY SIZE
+        " anonymiseret "                      DELIMITED BY SIZE
+        STATUS-DATO OF KUNDEOPL               DELIMITED BY SIZE
+    INTO SLETTET-TEXT
+    END-STRING
+    WRITE SLETTET-REC
+    .
+END PROGRAM SLET-KUNDE.

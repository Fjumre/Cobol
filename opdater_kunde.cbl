@@ -0,0 +1,213 @@
+>>SOURCE FORMAT FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID. OPDATER-KUNDE.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT KundeOpdateringFil
+        ASSIGN TO "KundeOpdatering.txt"
+        ORGANIZATION IS LINE SEQUENTIAL.
+
+    SELECT Kundeoplysninger
+        ASSIGN TO "Kundeoplysninger.txt"
+        ORGANIZATION IS LINE SEQUENTIAL.
+
+    SELECT KundeoplysningerNyFil
+        ASSIGN TO "Kundeoplysninger.new"
+        ORGANIZATION IS LINE SEQUENTIAL.
+
+    SELECT OpdateretKunderFil
+        ASSIGN TO "OpdateretKunder.txt"
+        ORGANIZATION IS LINE SEQUENTIAL.
+
+DATA DIVISION.
+FILE SECTION.
+
+*> -------- KUNDEOPDATERING (ønskede adresse-/kontaktændringer) --------
+FD KundeOpdateringFil.
+01 RAW-OPDATERING PIC X(146).
+01 OPDATERING-REC REDEFINES RAW-OPDATERING.
+   COPY "KUNDEOPDATERING.cpy".
+
+*> -------- KUNDEOPLYSNINGER (kundestamdata) --------
+FD Kundeoplysninger.
+01 RAW-KUNDE PIC X(278).
+01 KUNDEOPL REDEFINES RAW-KUNDE.
+   COPY "KUNDER.cpy".
+
+FD KundeoplysningerNyFil.
+01 RAW-KUNDE-NY PIC X(278).
+
+FD OpdateretKunderFil.
+01 OPDATERET-REC.
+   02 OPDATERET-TEXT PIC X(100).
+
+WORKING-STORAGE SECTION.
+01 EOF-OPDATERING  PIC X VALUE "N".
+01 EOF-KUNDE       PIC X VALUE "N".
+
+*> Ønskede opdateringer indlæses én gang i et array, så
+*> Kundeoplysninger.txt kun skal gennemløbes sekventielt én gang -
+*> samme fremgangsmåde som SLET-KUNDE bruger for GDPR-sletninger
+01 MAX-OPDATERINGER   PIC 9(5) VALUE 5000.
+01 ANTAL-OPDATERINGER PIC 9(5) VALUE 0.
+01 IDX-OPDATERING     PIC 9(5).
+
+01 OPDATERING-TABEL.
+   02 T-OPD-POST OCCURS 5000 TIMES.
+      03 T-OPD-KUNDEID  PIC 9(10).
+      03 T-OPD-VEJNAVN  PIC X(35).
+      03 T-OPD-HUSNR    PIC X(6).
+      03 T-OPD-ETAGE    PIC X(3).
+      03 T-OPD-SIDE     PIC X(3).
+      03 T-OPD-BYNAVN   PIC X(35).
+      03 T-OPD-POSTNR   PIC 9(4).
+      03 T-OPD-LANDKODE PIC X(2).
+      03 T-OPD-TELEFON  PIC X(18).
+      03 T-OPD-EMAIL    PIC X(30).
+
+01 WS-ER-OPDATERET PIC X VALUE "N".
+01 IDX-MATCH       PIC 9(5) VALUE 0.
+01 ANTAL-OPDATERET PIC 9(7) VALUE 0.
+
+PROCEDURE DIVISION.
+    *> Åbnes først af alt, så en overfyldt OPDATERING-TABEL kan logges,
+    *> lige så snart den opdages
+    OPEN OUTPUT OpdateretKunderFil
+
+    OPEN INPUT KundeOpdateringFil
+    PERFORM UNTIL EOF-OPDATERING = "Y"
+        READ KundeOpdateringFil
+            AT END
+                MOVE "Y" TO EOF-OPDATERING
+            NOT AT END
+                IF ANTAL-OPDATERINGER < MAX-OPDATERINGER
+                    ADD 1 TO ANTAL-OPDATERINGER
+                    MOVE KO-KUNDEID  OF OPDATERING-REC
+                        TO T-OPD-KUNDEID  (ANTAL-OPDATERINGER)
+                    MOVE KO-VEJNAVN  OF OPDATERING-REC
+                        TO T-OPD-VEJNAVN  (ANTAL-OPDATERINGER)
+                    MOVE KO-HUSNR    OF OPDATERING-REC
+                        TO T-OPD-HUSNR    (ANTAL-OPDATERINGER)
+                    MOVE KO-ETAGE    OF OPDATERING-REC
+                        TO T-OPD-ETAGE    (ANTAL-OPDATERINGER)
+                    MOVE KO-SIDE     OF OPDATERING-REC
+                        TO T-OPD-SIDE     (ANTAL-OPDATERINGER)
+                    MOVE KO-BYNAVN   OF OPDATERING-REC
+                        TO T-OPD-BYNAVN   (ANTAL-OPDATERINGER)
+                    MOVE KO-POSTNR   OF OPDATERING-REC
+                        TO T-OPD-POSTNR   (ANTAL-OPDATERINGER)
+                    MOVE KO-LANDKODE OF OPDATERING-REC
+                        TO T-OPD-LANDKODE (ANTAL-OPDATERINGER)
+                    MOVE KO-TELEFON  OF OPDATERING-REC
+                        TO T-OPD-TELEFON  (ANTAL-OPDATERINGER)
+                    MOVE KO-EMAIL    OF OPDATERING-REC
+                        TO T-OPD-EMAIL    (ANTAL-OPDATERINGER)
+                ELSE
+                    MOVE SPACES TO OPDATERET-TEXT
+                    STRING
+                        "ADVARSEL: opdatering for kunde "    DELIMITED BY SIZE
+                        FUNCTION TRIM(KO-KUNDEID OF OPDATERING-REC)
+                                                              DELIMITED BY SIZE
+                        " ikke anvendt - OPDATERING-TABEL fuld" DELIMITED BY SIZE
+                    INTO OPDATERET-TEXT
+                    END-STRING
+                    WRITE OPDATERET-REC
+                END-IF
+        END-READ
+    END-PERFORM
+    CLOSE KundeOpdateringFil
+
+    OPEN INPUT  Kundeoplysninger
+    OPEN OUTPUT KundeoplysningerNyFil
+
+    PERFORM UNTIL EOF-KUNDE = "Y"
+        READ Kundeoplysninger
+            AT END
+                MOVE "Y" TO EOF-KUNDE
+            NOT AT END
+                PERFORM FIND-OPDATERING
+                IF WS-ER-OPDATERET = "Y"
+                    PERFORM ANVEND-OPDATERING
+                END-IF
+                MOVE RAW-KUNDE TO RAW-KUNDE-NY
+                WRITE RAW-KUNDE-NY
+        END-READ
+    END-PERFORM
+
+    CLOSE Kundeoplysninger KundeoplysningerNyFil OpdateretKunderFil
+
+    *> Kundeoplysninger.new erstatter nu kundestamdata-filen
+    CALL "SYSTEM" USING
+        "mv Kundeoplysninger.new Kundeoplysninger.txt"
+
+    DISPLAY "Kundeopdatering gennemført - " ANTAL-OPDATERET
+            " kunde(r) opdateret"
+
+    STOP RUN.
+
+*>-----------------------------------------------------------------
+*>  FIND-OPDATERING – er den aktuelle kunde omfattet af en ønsket
+*>  adresse-/kontaktopdatering?
+*>-----------------------------------------------------------------
+FIND-OPDATERING.
+    MOVE "N" TO WS-ER-OPDATERET
+    MOVE 1   TO IDX-MATCH
+    PERFORM UNTIL IDX-MATCH > ANTAL-OPDATERINGER
+        IF T-OPD-KUNDEID(IDX-MATCH) = KUNDEID OF KUNDEOPL
+            MOVE "Y" TO WS-ER-OPDATERET
+            EXIT PERFORM
+        END-IF
+        ADD 1 TO IDX-MATCH
+    END-PERFORM
+    .
+
+*>-----------------------------------------------------------------
+*>  ANVEND-OPDATERING – overskriver kundens adresse-/kontaktfelter
+*>  med de nye værdier fra KundeOpdatering.txt. Et tomt (blankt eller
+*>  0000) felt i opdateringen betyder "ingen ændring", så eksisterende
+*>  værdi bevares - dette er en delvis opdatering, ikke en fuld
+*>  erstatning af kundens stamdata
+*>-----------------------------------------------------------------
+ANVEND-OPDATERING.
+    IF T-OPD-VEJNAVN(IDX-MATCH) NOT = SPACES
+        MOVE T-OPD-VEJNAVN(IDX-MATCH) TO VEJNAVN OF ADRESSE OF KUNDEOPL
+    END-IF
+    IF T-OPD-HUSNR(IDX-MATCH) NOT = SPACES
+        MOVE T-OPD-HUSNR(IDX-MATCH) TO HUSNR OF ADRESSE OF KUNDEOPL
+    END-IF
+    IF T-OPD-ETAGE(IDX-MATCH) NOT = SPACES
+        MOVE T-OPD-ETAGE(IDX-MATCH) TO ETAGE OF ADRESSE OF KUNDEOPL
+    END-IF
+    IF T-OPD-SIDE(IDX-MATCH) NOT = SPACES
+        MOVE T-OPD-SIDE(IDX-MATCH) TO SIDE OF ADRESSE OF KUNDEOPL
+    END-IF
+    IF T-OPD-BYNAVN(IDX-MATCH) NOT = SPACES
+        MOVE T-OPD-BYNAVN(IDX-MATCH) TO BYNAVN OF ADRESSE OF KUNDEOPL
+    END-IF
+    IF T-OPD-POSTNR(IDX-MATCH) NOT = 0
+        MOVE T-OPD-POSTNR(IDX-MATCH) TO POSTNR OF ADRESSE OF KUNDEOPL
+    END-IF
+    IF T-OPD-LANDKODE(IDX-MATCH) NOT = SPACES
+        MOVE T-OPD-LANDKODE(IDX-MATCH) TO LANDKODE OF ADRESSE OF KUNDEOPL
+    END-IF
+    IF T-OPD-TELEFON(IDX-MATCH) NOT = SPACES
+        MOVE T-OPD-TELEFON(IDX-MATCH) TO TELEFON OF KONTAKTOPL OF KUNDEOPL
+    END-IF
+    IF T-OPD-EMAIL(IDX-MATCH) NOT = SPACES
+        MOVE T-OPD-EMAIL(IDX-MATCH) TO EMAIL OF KONTAKTOPL OF KUNDEOPL
+    END-IF
+
+    ADD 1 TO ANTAL-OPDATERET
+    MOVE SPACES TO OPDATERET-TEXT
+    STRING
+        "Kunde "                           DELIMITED BY SIZE
+        FUNCTION TRIM(KUNDEID OF KUNDEOPL) DELIMITED BY SIZE
+        " adresse-/kontaktoplysninger opdateret " DELIMITED BY SIZE
+        FUNCTION CURRENT-DATE(1:8)         DELIMITED BY SIZE
+    INTO OPDATERET-TEXT
+    END-STRING
+    WRITE OPDATERET-REC
+    .
+END PROGRAM OPDATER-KUNDE.

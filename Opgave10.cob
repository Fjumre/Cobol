@@ -13,10 +13,93 @@ FILE-CONTROL.
         ASSIGN TO "Transaktioner.txt"
         ORGANIZATION IS LINE SEQUENTIAL.
 
+    SELECT Valutafil
+        ASSIGN TO "Valutakurser.txt"
+        ORGANIZATION IS LINE SEQUENTIAL.
+
     SELECT UdFil
-        ASSIGN TO "Kontoudskrifter.txt"
+        ASSIGN TO WS-UDFIL-NAVN
+        ORGANIZATION IS LINE SEQUENTIAL.
+
+    SELECT ValutaExceptionFil
+        ASSIGN TO "ValutaExceptions.txt"
+        ORGANIZATION IS LINE SEQUENTIAL.
+
+    SELECT BankOverflowFil
+        ASSIGN TO "BankOverflow.txt"
+        ORGANIZATION IS LINE SEQUENTIAL.
+
+    SELECT Kontofil
+        ASSIGN TO "KontoOpl.txt"
+        ORGANIZATION IS LINE SEQUENTIAL.
+
+    SELECT KontoMasterOverflowFil
+        ASSIGN TO "KontoMasterOverflow.txt"
+        ORGANIZATION IS LINE SEQUENTIAL.
+
+    SELECT OvertraekFil
+        ASSIGN TO "Overtraek.txt"
+        ORGANIZATION IS LINE SEQUENTIAL.
+
+    SELECT BankRapportFil
+        ASSIGN TO "BankRapport.txt"
         ORGANIZATION IS LINE SEQUENTIAL.
 
+    SELECT DuplikatFil
+        ASSIGN TO "Duplikater.txt"
+        ORGANIZATION IS LINE SEQUENTIAL.
+
+    *> Kørslens samlede afstemning - summen af alt hvad der reelt blev
+    *> bogført på tværs af alle konti, til at afstemme mod inputfilens
+    *> egne totaler
+    SELECT AfstemningFil
+        ASSIGN TO "Afstemning.txt"
+        ORGANIZATION IS LINE SEQUENTIAL.
+
+    *> Valgfrie kontroltotal-filer - findes de, sammenlignes deres
+    *> postantal/hashtotal med, hvad der faktisk blev læst fra
+    *> Banker.txt / Transaktioner.txt (overførselskontrol)
+    SELECT BankerKontrolFil
+        ASSIGN TO "Banker.ctl"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-BANK-KONTROL-STATUS.
+
+    SELECT TransKontrolFil
+        ASSIGN TO "Transaktioner.ctl"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-TRANS-KONTROL-STATUS.
+
+    SELECT KontrolAfvigelseFil
+        ASSIGN TO "KontrolAfvigelser.txt"
+        ORGANIZATION IS LINE SEQUENTIAL.
+
+    *> Valgfri styring af hvilken opgørelsesperiode kørslen dækker.
+    *> Findes filen ikke, køres der som hidtil uden periodebegrænsning
+    SELECT PeriodeFil
+        ASSIGN TO "Periode.txt"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-PERIODE-STATUS.
+
+    *> Checkpoint/restart: hvor langt inde i Transaktioner.txt kørslen
+    *> nåede, sidst den blev standset midt i et fuldt gennemløb
+    SELECT CheckpointFil
+        ASSIGN TO "Opgave10.ckp"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-CKP-STATUS.
+
+    *> Valgfri åbningsindbetaling pr. konto - den reelle indbetaling,
+    *> kontoen blev oprettet med, til konti kontostamdata (endnu) ikke
+    *> selv har en opdateret saldo for
+    SELECT KontoAabningFil
+        ASSIGN TO "KontoAabning.txt"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-AABNING-STATUS.
+
+    SELECT BankGruppeFil
+        ASSIGN TO "BankGruppe.txt"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-BANKGRUPPE-STATUS.
+
 DATA DIVISION.
 FILE SECTION.
 
@@ -32,28 +115,205 @@ FD Transfil.
 01 TRANS-REC REDEFINES RAW-TRANS.
    COPY "TRANSAKTIONER.cpy".
 
+*> -------- VALUTAKURSER --------
+FD Valutafil.
+01 RAW-VALUTA      PIC X(20).
+01 VALUTAKURS-REC REDEFINES RAW-VALUTA.
+   COPY "VALUTAKURS.cpy".
+
 *> -------- OUTPUT --------
 FD UdFil.
 01 OUT-REC.
    02 OUT-TEXT     PIC X(200).
 
+FD ValutaExceptionFil.
+01 VALUTA-EXCEPTION-REC.
+   02 VALUTA-EXCEPTION-TEXT PIC X(100).
+
+FD BankOverflowFil.
+01 BANK-OVERFLOW-REC.
+   02 BANK-OVERFLOW-TEXT PIC X(100).
+
+*> -------- KONTOOPL (kontostamdata, til dvale-udskrifter) --------
+FD Kontofil.
+01 RAW-KONTO       PIC X(52).
+01 KONTO-REC REDEFINES RAW-KONTO.
+   COPY "KONTOOPL.cpy".
+
+FD KontoMasterOverflowFil.
+01 KONTO-MASTER-OVERFLOW-REC.
+   02 KONTO-MASTER-OVERFLOW-TEXT PIC X(100).
+
+FD OvertraekFil.
+01 OVERTRAEK-REC.
+   02 OVERTRAEK-TEXT PIC X(100).
+
+FD BankRapportFil.
+01 BANK-RAPPORT-REC.
+   02 BANK-RAPPORT-TEXT PIC X(150).
+
+FD DuplikatFil.
+01 DUPLIKAT-REC.
+   02 DUPLIKAT-TEXT PIC X(100).
+
+FD AfstemningFil.
+01 AFSTEMNING-REC.
+   02 AFSTEMNING-TEXT PIC X(100).
+
+FD BankerKontrolFil.
+01 BANK-KONTROL-REC.
+   02 BK-ANTAL PIC 9(9).
+   02 FILLER   PIC X(1).
+   02 BK-HASH  PIC 9(15).
+
+FD TransKontrolFil.
+01 TRANS-KONTROL-REC.
+   02 TK-ANTAL PIC 9(9).
+   02 FILLER   PIC X(1).
+   02 TK-HASH  PIC 9(13)V99.
+
+FD KontrolAfvigelseFil.
+01 KONTROL-AFVIGELSE-REC.
+   02 KONTROL-AFVIGELSE-TEXT PIC X(150).
+
+FD CheckpointFil.
+01 CHECKPOINT-REC.
+   02 CKP-RECORDS-READ PIC 9(9).
+
+FD PeriodeFil.
+01 PERIODE-REC.
+   02 PERIODE-START-INP PIC X(8).
+   02 FILLER            PIC X(1).
+   02 PERIODE-SLUT-INP  PIC X(8).
+
+FD KontoAabningFil.
+01 RAW-AABNING PIC X(37).     *> 14+8+15 = 37
+01 AABNING-REC REDEFINES RAW-AABNING.
+   COPY "KONTOAABNING.cpy".
+
+FD BankGruppeFil.
+01 RAW-BANKGRUPPE PIC X(54).     *> 4+30+20 = 54
+01 BANKGRUPPE-REC REDEFINES RAW-BANKGRUPPE.
+   COPY "BANKGRUPPE.cpy".
+
 WORKING-STORAGE SECTION.
 
 01 EOF-BANK        PIC X VALUE "N".
 01 EOF-TRANS       PIC X VALUE "N".
+01 EOF-VALUTA      PIC X VALUE "N".
+01 EOF-KONTO       PIC X VALUE "N".
+
+*> Periodestyring (req. "kør for en bestemt opgørelsesperiode") - hvis
+*> Periode.txt findes, medtages kun transaktioner med TIDSPUNKT inden
+*> for [WS-PERIODE-START ; WS-PERIODE-SLUT] (format YYYYMMDD)
+01 WS-PERIODE-STATUS  PIC XX   VALUE SPACES.
+01 WS-PERIODE-AKTIV   PIC X    VALUE "N".
+01 WS-PERIODE-START   PIC X(8) VALUE LOW-VALUES.
+01 WS-PERIODE-SLUT    PIC X(8) VALUE HIGH-VALUES.
+01 WS-LINJE-DATO      PIC X(8).
+01 WS-UDENFOR-PERIODE PIC X    VALUE "N".
+
+*> Dublet-/genbehandlingskontrol - opdages via TRANS-REFERENCE, som
+*> forventes unik pr. transaktion. Tabellen holder kun referencer for
+*> den konto, der aktuelt behandles (nulstilles ved kontoskift), da
+*> Transaktioner.txt er grupperet pr. konto
+01 MAX-TRANS-REF-PR-KONTO PIC 9(5)  VALUE 5000.
+01 ANTAL-TRANS-REF        PIC 9(5)  VALUE 0.
+01 IDX-TRANS-REF          PIC 9(5).
+01 WS-ER-DUPLIKAT         PIC X     VALUE "N".
+
+*> Kontosporing og beløb til brug i SKIP-TIL-CHECKPOINT - holdes
+*> adskilt fra SIDSTE-KONTO-ID, så det spring ikke påvirker hoved-
+*> løkkens opfattelse af første konto efter genstart som "ny konto"
+01 WS-SKIP-KONTO-ID       PIC X(14) VALUE SPACES.
+01 WS-SKIP-BELOEB-DKK-NUM PIC S9(13)V99.
+
+01 TRANS-REF-TABEL.
+   02 TRANS-REF-POST OCCURS 5000 TIMES PIC X(20).
+
+*> Kontroltotaller til afstemning af Banker.txt/Transaktioner.txt mod
+*> de valgfrie Banker.ctl/Transaktioner.ctl kontrolfiler
+01 WS-BANK-KONTROL-STATUS  PIC XX.
+01 WS-TRANS-KONTROL-STATUS PIC XX.
+01 ANTAL-BANK-LAEST        PIC 9(9) VALUE 0.
+01 WS-BANK-HASH-NUM        PIC S9(15)     VALUE 0.
+01 WS-TRANS-HASH-NUM       PIC S9(13)V99  VALUE 0.
+
+*> Arkivering af denne kørsels kontoudskrifter - én tidsstemplet
+*> undermappe pr. kørsel, uden at fjerne de "aktuelle" filer
+01 WS-ARKIV-STAMP PIC X(14).
+01 WS-ARKIV-CMD   PIC X(200).
+
+*> Checkpoint/restart for Transfil-gennemløbet. Der checkpointes
+*> for hver CHECKPOINT-INTERVAL afsluttede konti (dvs. kun ved en
+*> naturlig kontogrænse, aldrig midt i en kontoudskrift), så en
+*> genstart altid kan springe frem til en ren kontogrænse i stedet
+*> for at gentage hele filen fra begyndelsen.
+01 WS-CKP-STATUS              PIC XX VALUE SPACES.
+01 WS-RECORDS-READ            PIC 9(9) VALUE 0.
+01 WS-RESTART-COUNT           PIC 9(9) VALUE 0.
+01 WS-CKP-CANDIDATE           PIC 9(9) VALUE 0.
+01 CHECKPOINT-INTERVAL        PIC 9(5) VALUE 100.
+01 WS-KONTI-SIDEN-CHECKPOINT  PIC 9(5) VALUE 0.
 
 *> Array til banker
-01 ANTAL-BANKER    PIC 9(3) VALUE 0.
-01 IDX-BANK        PIC 9(3) VALUE 0.
-
+01 ANTAL-BANKER    PIC 9(5) VALUE 0.
+01 IDX-BANK        PIC 9(5) VALUE 0.
+01 MAX-BANKER      PIC 9(5) VALUE 5000.
+01 ANTAL-BANK-OVERFLOW PIC 9(5) VALUE 0.
 
 01 BANK-TABEL.
-   02 BANK-POST OCCURS 100 TIMES.
+   02 BANK-POST OCCURS 5000 TIMES.
       03 T-REG-NR        PIC X(4).
       03 T-BANKNAVN      PIC X(30).
       03 T-BANKADRESSE   PIC X(51).
       03 T-TELEFON       PIC X(15).
       03 T-EMAIL         PIC X(30).
+      03 T-BANK-ANTAL-KONTI PIC 9(7)      VALUE 0.
+      03 T-BANK-SALDO       PIC S9(15)V99 VALUE 0.
+      03 T-BANK-MODER       PIC X(30)     VALUE "Ukendt".
+      03 T-BANK-REGION      PIC X(20)     VALUE "Ukendt".
+
+*> Array til BankGruppe.txt (REG-NR -> moderinstitut/region)
+01 WS-BANKGRUPPE-STATUS PIC XX VALUE SPACES.
+01 EOF-BANKGRUPPE       PIC X    VALUE "N".
+01 ANTAL-BANKGRUPPER    PIC 9(5) VALUE 0.
+01 IDX-BANKGRUPPE       PIC 9(5) VALUE 0.
+01 MAX-BANKGRUPPER      PIC 9(5) VALUE 5000.
+
+01 BANKGRUPPE-TABEL.
+   02 BANKGRUPPE-POST OCCURS 5000 TIMES.
+      03 T-BG-REG-NR        PIC X(4).
+      03 T-BG-MODERINSTITUT PIC X(30).
+      03 T-BG-REGION        PIC X(20).
+
+*> Rollup pr. moderinstitut til BankRapport.txt
+01 ANTAL-GRUPPER    PIC 9(5) VALUE 0.
+01 IDX-GRUPPE       PIC 9(5) VALUE 0.
+01 MAX-GRUPPER      PIC 9(5) VALUE 5000.
+
+01 GRUPPE-TABEL.
+   02 GRUPPE-POST OCCURS 5000 TIMES.
+      03 T-GRUPPE-NAVN        PIC X(30).
+      03 T-GRUPPE-ANTAL-KONTI PIC 9(7)      VALUE 0.
+      03 T-GRUPPE-SALDO       PIC S9(15)V99 VALUE 0.
+
+*> Array til valutakurser (Valutakurser.txt)
+01 ANTAL-VALUTAKURSER PIC 9(5) VALUE 0.
+01 IDX-VALUTA         PIC 9(5) VALUE 0.
+
+01 VALUTA-TABEL.
+   02 VALUTA-POST OCCURS 2000 TIMES.
+      03 VT-VALUTAKODE     PIC X(3).
+      03 VT-EFFEKTIV-DATO  PIC X(8).
+      03 VT-KURS           PIC 9(5)V9999.
+
+*> Til opslag af kurs for én transaktion
+01 WS-TRANS-DATO      PIC X(8).
+01 WS-KURS-FUNDET     PIC X VALUE "N".
+01 WS-KURS            PIC 9(5)V9999.
+01 WS-BEST-DATO       PIC X(8) VALUE LOW-VALUES.
+01 WS-VALUTA-TRIM     PIC X(6).
 
 *> Til opslag under behandling
 01 AKT-BANKNAVN      PIC X(30).
@@ -65,9 +325,29 @@ WORKING-STORAGE SECTION.
 *> Kontogruppering
 01 SIDSTE-KONTO-ID   PIC X(14) VALUE SPACES.
 
-*> Startsaldo pr. konto (DKK)
+*> Ét kontoudskriftsfil pr. konto
+01 WS-UDFIL-NAVN     PIC X(40) VALUE SPACES.
+
+*> Startsaldo pr. konto (DKK). Bruges kun som absolut sidste udvej,
+*> hvis kontoen hverken har en opdateret saldo i kontostamdata eller
+*> en åbningsindbetaling i KontoAabning.txt (se SAET-AABNINGSSALDO)
 01 START-SALDO-DKK   PIC S9(13)V99 VALUE 50000.00.
 
+*> Array til åbningsindbetalinger (KontoAabning.txt) - valgfri fil,
+*> én linje pr. konto med det beløb, kontoen reelt blev åbnet med
+01 WS-AABNING-STATUS   PIC XX   VALUE SPACES.
+01 EOF-AABNING         PIC X    VALUE "N".
+01 ANTAL-AABNINGER     PIC 9(5) VALUE 0.
+01 IDX-AABNING         PIC 9(5) VALUE 0.
+01 MAX-AABNINGER       PIC 9(5) VALUE 50000.
+01 WS-AABNING-FUNDET   PIC X    VALUE "N".
+01 WS-AABNINGSBELOB-NUM PIC S9(13)V99 VALUE 0.
+
+01 AABNING-TABEL.
+   02 AABNING-POST OCCURS 50000 TIMES.
+      03 T-AB-KONTO-ID  PIC X(14).
+      03 T-AB-BELOB     PIC S9(13)V99.
+
 *> Beløb (numerisk) og i DKK
 01 BELØB-NUM        PIC S9(11)V99.
 01 BELØB-DKK-NUM    PIC S9(13)V99.
@@ -77,16 +357,80 @@ WORKING-STORAGE SECTION.
 01 TOTAL-UD-NUM     PIC S9(13)V99 VALUE 0.
 01 SALDO-NUM        PIC S9(13)V99 VALUE 0.
 
+*> Gebyr- og rente-transaktioner (TRANSAKTIONSTYPE) holdes ude af de
+*> almindelige ind-/udbetalingstotaler, så de kan udskrives for sig
+01 TOTAL-GEBYR-NUM  PIC S9(13)V99 VALUE 0.
+01 TOTAL-RENTE-NUM  PIC S9(13)V99 VALUE 0.
+01 WS-TRANS-TYPE-STR PIC X(20).
+
+*> Kørslens samlede varighed - kun start- og sluttidspunkt inden for
+*> samme døgn understøttes præcist, en kørsel der krydser midnat
+*> tæller med et helt døgns sekunder ekstra
+01 WS-KOERSEL-START  PIC 9(6) VALUE 0.
+01 WS-KOERSEL-SLUT   PIC 9(6) VALUE 0.
+01 WS-START-SEK      PIC 9(8) VALUE 0.
+01 WS-SLUT-SEK       PIC 9(8) VALUE 0.
+01 WS-ELAPSED-SEK    PIC 9(8) VALUE 0.
+01 WS-ELAPSED-EDIT   PIC ZZZZZZ9.
+
+*> Kørslens samlede kontroltotal, summeret på tværs af alle konti
+*> (dvalekonti bidrager intet, da de ikke har nogen bogført linje)
+01 GT-TOTAL-IN-NUM   PIC S9(15)V99 VALUE 0.
+01 GT-TOTAL-UD-NUM   PIC S9(15)V99 VALUE 0.
+01 GT-TOTAL-NETTO-NUM PIC S9(15)V99 VALUE 0.
+01 GT-ANTAL-TRANS    PIC 9(9)      VALUE 0.
+01 GT-EDIT           PIC -(15)9.99.
+01 GT-ANTAL-EDIT     PIC Z,ZZZ,ZZ9.
+
+*> Rentetilskrivning ved statement-afslutning, sats afhænger af
+*> kontoens KONTO-TYPE (årlig rente, tilskrives pr. opgørelsesperiode)
+01 AKT-KONTO-TYPE    PIC X(10).
+01 WS-AARLIG-RENTE   PIC SV9(4) VALUE 0.
+01 RENTE-BELOB-NUM   PIC S9(13)V99 VALUE 0.
+01 RENTE-EDIT        PIC ZZ,ZZZ,ZZ9.99.
+
 *> Editerede beløb til udskrift
 01 BELØB-ORG-EDIT   PIC ZZ,ZZZ,ZZ9.99.
 01 BELØB-DKK-EDIT   PIC ZZ,ZZZ,ZZ9.99.
 01 TOTAL-IN-EDIT    PIC ZZ,ZZZ,ZZ9.99.
 01 TOTAL-UD-EDIT    PIC ZZ,ZZZ,ZZ9.99.
+01 TOTAL-GEBYR-EDIT PIC ZZ,ZZZ,ZZ9.99.
+01 TOTAL-RENTE-EDIT PIC ZZ,ZZZ,ZZ9.99.
 01 SALDO-EDIT       PIC ZZ,ZZZ,ZZ9.99.
+01 OVERTRAEK-EDIT   PIC -Z,ZZZ,ZZ9.99.
+01 BANK-SALDO-EDIT  PIC -Z,ZZZ,ZZZ,ZZ9.99.
+
+*> Array til kontostamdata (KontoOpl.txt) - bruges til at finde
+*> konti uden nogen transaktioner i Transaktioner.txt (dvalekonti)
+01 ANTAL-KONTI               PIC 9(5) VALUE 0.
+01 IDX-KONTO                 PIC 9(5) VALUE 0.
+01 MAX-KONTI                 PIC 9(5) VALUE 50000.
+01 ANTAL-KONTO-MASTER-OVERFLOW PIC 9(5) VALUE 0.
+
+01 KONTO-MASTER-TABEL.
+   02 KONTO-MASTER-POST OCCURS 50000 TIMES.
+      03 T-KM-KONTO-ID     PIC X(14).
+      03 T-KM-KUNDE-ID     PIC X(10).
+      03 T-KM-KONTO-TYPE   PIC X(10).
+      03 T-KM-BALANCE      PIC S9(11)V99.
+      03 T-KM-VALUTA-KD    PIC X(3).
+      03 T-KM-SET          PIC X VALUE "N".
+      *> Bank (REG-NR) kendes kun for konti med mindst én transaktion
+      *> denne kørsel - KONTOOPL.cpy gemmer ikke selv en bank-reference
+      03 T-KM-REG-NR       PIC X(6) VALUE SPACES.
 
 PROCEDURE DIVISION.
+    *> Kørslens starttidspunkt, til brug i køresammendraget i
+    *> Afstemning.txt (se SKRIV-AFSTEMNING)
+    MOVE FUNCTION CURRENT-DATE(9:6) TO WS-KOERSEL-START
+
+    *> 0) Læs en evt. BankGruppe.txt ind, så bankernes moderinstitut/
+    *>    region kan slås op, mens banklisten indlæses herunder
+    PERFORM LAES-BANKGRUPPER
+
     *> 1) Læs alle banker ind i array
     OPEN INPUT Bankfil
+    OPEN OUTPUT BankOverflowFil
 
     MOVE "N" TO EOF-BANK
     PERFORM UNTIL EOF-BANK = "Y"
@@ -94,74 +438,1050 @@ PROCEDURE DIVISION.
             AT END
                 MOVE "Y" TO EOF-BANK
             NOT AT END
-                ADD 1 TO ANTAL-BANKER
-                IF ANTAL-BANKER <= 100
+                ADD 1 TO ANTAL-BANK-LAEST
+                IF REG-NR OF BANK-REC NOT = SPACES
+                    ADD FUNCTION NUMVAL(REG-NR OF BANK-REC)
+                        TO WS-BANK-HASH-NUM
+                END-IF
+                IF ANTAL-BANKER < MAX-BANKER
+                    ADD 1 TO ANTAL-BANKER
                     MOVE REG-NR       OF BANK-REC TO T-REG-NR      (ANTAL-BANKER)
                     MOVE BANKNAVN     OF BANK-REC TO T-BANKNAVN    (ANTAL-BANKER)
                     MOVE BANKADRESSE  OF BANK-REC TO T-BANKADRESSE (ANTAL-BANKER)
                     MOVE TELEFON      OF BANK-REC TO T-TELEFON     (ANTAL-BANKER)
                     MOVE EMAIL        OF BANK-REC TO T-EMAIL       (ANTAL-BANKER)
+                    PERFORM SAET-BANKGRUPPE
+                ELSE
+                    PERFORM SKRIV-BANK-OVERFLOW
+                END-IF
+        END-READ
+    END-PERFORM
+
+    CLOSE Bankfil BankOverflowFil
+
+    OPEN OUTPUT KontrolAfvigelseFil
+    PERFORM TJEK-BANK-KONTROLTOTAL
+
+    *> 1b) Læs alle valutakurser ind i array
+    OPEN INPUT Valutafil
+
+    MOVE "N" TO EOF-VALUTA
+    PERFORM UNTIL EOF-VALUTA = "Y"
+        READ Valutafil
+            AT END
+                MOVE "Y" TO EOF-VALUTA
+            NOT AT END
+                IF ANTAL-VALUTAKURSER < 2000
+                    ADD 1 TO ANTAL-VALUTAKURSER
+                    MOVE VK-VALUTAKODE    OF VALUTAKURS-REC
+                        TO VT-VALUTAKODE    (ANTAL-VALUTAKURSER)
+                    MOVE VK-EFFEKTIV-DATO OF VALUTAKURS-REC
+                        TO VT-EFFEKTIV-DATO (ANTAL-VALUTAKURSER)
+                    MOVE VK-KURS          OF VALUTAKURS-REC
+                        TO VT-KURS          (ANTAL-VALUTAKURSER)
                 END-IF
         END-READ
     END-PERFORM
 
-    CLOSE Bankfil
+    CLOSE Valutafil
 
-    *> 2) Behandl transaktioner og skriv kontoudskrifter
+    *> 1c) Læs kontostamdata ind i array, til brug for dvale-udskrifter
+    OPEN INPUT  Kontofil
+    OPEN OUTPUT KontoMasterOverflowFil
+
+    PERFORM UNTIL EOF-KONTO = "Y"
+        READ Kontofil
+            AT END
+                MOVE "Y" TO EOF-KONTO
+            NOT AT END
+                IF ANTAL-KONTI < MAX-KONTI
+                    ADD 1 TO ANTAL-KONTI
+                    MOVE KONTO-ID   OF KONTO-REC TO T-KM-KONTO-ID   (ANTAL-KONTI)
+                    MOVE KUNDE-ID   OF KONTO-REC TO T-KM-KUNDE-ID   (ANTAL-KONTI)
+                    MOVE KONTO-TYPE OF KONTO-REC TO T-KM-KONTO-TYPE (ANTAL-KONTI)
+                    MOVE BALANCE    OF KONTO-REC TO T-KM-BALANCE    (ANTAL-KONTI)
+                    MOVE VALUTA-KD  OF KONTO-REC TO T-KM-VALUTA-KD  (ANTAL-KONTI)
+                    MOVE "N"                     TO T-KM-SET        (ANTAL-KONTI)
+                ELSE
+                    PERFORM SKRIV-KONTO-MASTER-OVERFLOW
+                END-IF
+        END-READ
+    END-PERFORM
+
+    CLOSE Kontofil KontoMasterOverflowFil
+
+    *> 1c-2) Læs evt. åbningsindbetalinger ind i array, til brug for
+    *> konti kontostamdata endnu ikke selv har en opdateret saldo for
+    PERFORM LAES-AABNINGER
+
+    *> 1d) Er dette en genstart efter en tidligere afbrudt kørsel?
+    PERFORM LAES-CHECKPOINT
+
+    *> 1e) Skal kørslen begrænses til en bestemt opgørelsesperiode?
+    PERFORM LAES-PERIODE
+
+    *> 2) Behandl transaktioner og skriv én kontoudskrift pr. konto
     OPEN INPUT  Transfil
-         OUTPUT UdFil
+         OUTPUT AfstemningFil
+
+    *> ValutaExceptions.txt/Overtraek.txt/Duplikater.txt får kun deres
+    *> linjer for de konti, der reelt behandles i denne kørsel -
+    *> SKIP-TIL-CHECKPOINT genbehandler ikke konti før checkpointet.
+    *> Ved en genstart står de linjer, en tidligere afbrudt kørsel
+    *> allerede skrev for de konti, stadig i filerne, og må ikke gå
+    *> tabt ved at åbne dem med OUTPUT - derfor EXTEND ved en genstart
+    IF WS-RESTART-COUNT > 0
+        OPEN EXTEND ValutaExceptionFil
+             EXTEND OvertraekFil
+             EXTEND DuplikatFil
+    ELSE
+        OPEN OUTPUT ValutaExceptionFil
+             OUTPUT OvertraekFil
+             OUTPUT DuplikatFil
+    END-IF
 
     MOVE "N"    TO EOF-TRANS
     MOVE SPACES TO SIDSTE-KONTO-ID
 
+    IF WS-RESTART-COUNT > 0
+        PERFORM SKIP-TIL-CHECKPOINT
+    END-IF
+
        PERFORM UNTIL EOF-TRANS = "Y"
         READ Transfil
             AT END
                 MOVE "Y" TO EOF-TRANS
             NOT AT END
+                ADD 1 TO WS-RECORDS-READ
+                *> Kontroltotal - lægges til for hver post, uanset
+                *> efterfølgende filtrering, så den kan afstemmes mod
+                *> Transaktioner.ctl
+                IF BELØB-TEXT NOT = SPACES
+                    ADD FUNCTION NUMVAL(BELØB-TEXT) TO WS-TRANS-HASH-NUM
+                END-IF
                 *> Spring helt over tomme linjer (ingen konto, ingen navn)
-                IF KONTO-ID = SPACES AND NAVN = SPACES
+                *> samt transaktioner uden for en evt. valgt opgørelses-
+                *> periode (se LAES-PERIODE)
+                PERFORM TJEK-PERIODE
+                IF (KONTO-ID OF TRANS-REC = SPACES AND NAVN = SPACES)
+                        OR WS-UDENFOR-PERIODE = "Y"
                     CONTINUE
                 ELSE
                     *> Ny konto?
-                    IF KONTO-ID NOT = SIDSTE-KONTO-ID
+                    IF KONTO-ID OF TRANS-REC NOT = SIDSTE-KONTO-ID
 
-                        *> Hvis det IKKE er første konto: skriv totals for forrige konto
+                        *> Hvis det IKKE er første konto: skriv totals og
+                        *> luk kontoudskriften for forrige konto
                         IF SIDSTE-KONTO-ID NOT = SPACES
+                            *> Tilskriv evt. rente inden totals skrives
+                            PERFORM BEREGN-RENTE
                             PERFORM SKRIV-TOTAL-LINJER
-
-                            *> Blank linje mellem kontoudskrifter
-                            MOVE SPACES TO OUT-TEXT
-                            WRITE OUT-REC
-                            WRITE OUT-REC
+                            CLOSE UdFil
+
+                            *> Skriv den beregnede slutsaldo tilbage til
+                            *> kontostamdata, så KontoOpl.txt afspejler
+                            *> resultatet af denne kørsel
+                            PERFORM OPDATER-KONTO-BALANCE
+
+                            *> Endte kontoen i overtræk?
+                            PERFORM TJEK-OVERTRAEK
+
+                            *> Forrige konto er nu helt færdigbehandlet
+                            *> og skrevet til disk - en gyldig genstarts-
+                            *> position, hvis den ikke lige er passeret
+                            MOVE WS-RECORDS-READ TO WS-CKP-CANDIDATE
+                            SUBTRACT 1 FROM WS-CKP-CANDIDATE
+                            PERFORM MAYBE-CHECKPOINT
                         END-IF
 
-                        MOVE KONTO-ID TO SIDSTE-KONTO-ID
+                        MOVE KONTO-ID OF TRANS-REC TO SIDSTE-KONTO-ID
+
+                        *> Denne konto har mindst én transaktion - skal
+                        *> ikke have en dvale-udskrift bagefter
+                        PERFORM MARKER-KONTO-SET
 
                         *> Reset totals for ny konto
                         MOVE 0              TO TOTAL-IN-NUM
                                              TOTAL-UD-NUM
-                        MOVE START-SALDO-DKK TO SALDO-NUM
+                                             TOTAL-GEBYR-NUM
+                                             TOTAL-RENTE-NUM
+                        PERFORM SAET-AABNINGSSALDO
+
+                        *> Nulstil dublet-tabellen - den dækker kun den
+                        *> konto, der nu påbegyndes
+                        MOVE 0 TO ANTAL-TRANS-REF
+
+                        *> Åbn ny kontoudskriftsfil for denne konto
+                        PERFORM AABN-KONTOUDSKRIFT
 
                         *> Skriv konto-header + bankinfo
                         PERFORM SKRIV-KONTO-HEADER
                     END-IF
 
-                    *> Behandl én transaktionslinje
-                    PERFORM BEHANDL-TRANS-LINJE
+                    *> Er denne transaktion allerede set for kontoen
+                    *> (samme TRANS-REFERENCE genindlæst/reprocesseret)?
+                    PERFORM TJEK-DUPLIKAT
+                    IF WS-ER-DUPLIKAT = "N"
+                        *> Behandl én transaktionslinje
+                        PERFORM BEHANDL-TRANS-LINJE
+                    END-IF
                 END-IF
         END-READ
     END-PERFORM
 
 
-    *> Efter løkken: skriv totals for sidste konto (hvis der var nogen)
+    *> Efter løkken: skriv totals og luk sidste kontoudskrift (hvis nogen)
     IF SIDSTE-KONTO-ID NOT = SPACES
+        PERFORM BEREGN-RENTE
         PERFORM SKRIV-TOTAL-LINJER
+        CLOSE UdFil
+        PERFORM OPDATER-KONTO-BALANCE
+        PERFORM TJEK-OVERTRAEK
     END-IF
 
-    CLOSE Transfil UdFil
+    *> Kørslens samlede kontroltotal på tværs af alle konti, til
+    *> afstemning mod inputfilens egne totaler
+    PERFORM SKRIV-AFSTEMNING
+
+    CLOSE Transfil ValutaExceptionFil DuplikatFil AfstemningFil
+
+    *> Afstem det, der faktisk blev læst fra Transaktioner.txt, mod
+    *> en evt. Transaktioner.ctl kontroltotal
+    PERFORM TJEK-TRANS-KONTROLTOTAL
+
+    *> 3) Skriv en kontoudskrift for hver konto uden transaktioner
+    MOVE 1 TO IDX-KONTO
+    PERFORM UNTIL IDX-KONTO > ANTAL-KONTI
+        IF T-KM-SET(IDX-KONTO) = "N"
+            PERFORM SKRIV-DORMANT-UDSKRIFT
+            PERFORM TJEK-OVERTRAEK-DVALE
+        END-IF
+        ADD 1 TO IDX-KONTO
+    END-PERFORM
+
+    CLOSE OvertraekFil
+
+    *> 4) Konsolideret bankrapport - saldi rullet op pr. bank
+    PERFORM BEREGN-BANK-ROLLUP
+    PERFORM SKRIV-BANK-RAPPORT
+
+    *> Skriv de opdaterede saldi tilbage til KontoOpl.txt, uanset om
+    *> der lige er passeret et checkpoint eller ej
+    PERFORM SKRIV-KONTO-MASTER
+
+    *> Hele kørslen er gennemført uden afbrydelse - nulstil
+    *> checkpointet, så en efterfølgende kørsel starter forfra
+    PERFORM SLET-CHECKPOINT
+
+    CLOSE KontrolAfvigelseFil
+
+    *> Arkiver denne kørsels kontoudskrifter i en tidsstemplet undermappe
+    PERFORM ARKIVER-KONTOUDSKRIFTER
+
     STOP RUN.
 
+*>-----------------------------------------------------------------
+*>  LAES-CHECKPOINT – læs et evt. checkpoint fra en tidligere,
+*>  afbrudt kørsel, så vi ved hvor mange Transfil-poster der allerede
+*>  er fuldt færdigbehandlede
+*>-----------------------------------------------------------------
+LAES-CHECKPOINT.
+    MOVE 0 TO WS-RESTART-COUNT
+    OPEN INPUT CheckpointFil
+    IF WS-CKP-STATUS = "00"
+        READ CheckpointFil
+            AT END
+                CONTINUE
+            NOT AT END
+                MOVE CKP-RECORDS-READ TO WS-RESTART-COUNT
+        END-READ
+        CLOSE CheckpointFil
+        IF WS-RESTART-COUNT > 0
+            DISPLAY "Genstart fundet - springer de foerste "
+                    WS-RESTART-COUNT " transaktioner over"
+        END-IF
+    END-IF
+    .
+
+*>-----------------------------------------------------------------
+*>  SKIP-TIL-CHECKPOINT – genindlæs (uden at skrive kontoudskrifter)
+*>  de transaktioner, der allerede blev fuldt færdigbehandlet før
+*>  checkpointet, så konti med transaktioner i det spring ikke fejl-
+*>  agtigt ender som dvale-konti bagefter. Kørslens bogførte grand-
+*>  totaler (GT-TOTAL-IN-NUM/GT-TOTAL-UD-NUM/GT-ANTAL-TRANS) skal
+*>  dække HELE filen, også ved en genstart - derfor genberegnes DKK-
+*>  beløbet og dublet-status for hver springet transaktion her, på
+*>  samme måde som i hovedløkkens BEHANDL-TRANS-LINJE/TJEK-DUPLIKAT.
+*>  Der skrives bevidst ikke til ValutaExceptionFil/DuplikatFil herfra
+*>  - de linjer blev allerede skrevet af den afbrudte kørsel, og
+*>  filerne er åbnet EXTEND netop for at bevare dem uændrede
+*>-----------------------------------------------------------------
+SKIP-TIL-CHECKPOINT.
+    PERFORM UNTIL WS-RECORDS-READ >= WS-RESTART-COUNT
+                OR EOF-TRANS = "Y"
+        READ Transfil
+            AT END
+                MOVE "Y" TO EOF-TRANS
+            NOT AT END
+                ADD 1 TO WS-RECORDS-READ
+                IF BELØB-TEXT NOT = SPACES
+                    ADD FUNCTION NUMVAL(BELØB-TEXT) TO WS-TRANS-HASH-NUM
+                END-IF
+                PERFORM TJEK-PERIODE
+                IF NOT (KONTO-ID OF TRANS-REC = SPACES AND NAVN = SPACES)
+                        AND WS-UDENFOR-PERIODE = "N"
+                    PERFORM MARKER-KONTO-SET
+
+                    *> Nulstil dublet-tabellen ved kontoskift, som
+                    *> hovedløkken gør det for SIDSTE-KONTO-ID
+                    IF KONTO-ID OF TRANS-REC NOT = WS-SKIP-KONTO-ID
+                        MOVE KONTO-ID OF TRANS-REC TO WS-SKIP-KONTO-ID
+                        MOVE 0 TO ANTAL-TRANS-REF
+                    END-IF
+
+                    PERFORM SKIP-TJEK-DUPLIKAT
+                    IF WS-ER-DUPLIKAT = "N"
+                        PERFORM SKIP-BEREGN-DKK
+                        IF WS-SKIP-BELOEB-DKK-NUM > 0
+                            ADD WS-SKIP-BELOEB-DKK-NUM TO GT-TOTAL-IN-NUM
+                        ELSE
+                            ADD WS-SKIP-BELOEB-DKK-NUM TO GT-TOTAL-UD-NUM
+                        END-IF
+                        ADD 1 TO GT-ANTAL-TRANS
+                    END-IF
+                END-IF
+        END-READ
+    END-PERFORM
+    .
+
+*>-----------------------------------------------------------------
+*>  SKIP-TJEK-DUPLIKAT – som TJEK-DUPLIKAT, men uden at skrive til
+*>  Duplikater.txt (den linje blev allerede skrevet før genstarten)
+*>-----------------------------------------------------------------
+SKIP-TJEK-DUPLIKAT.
+    MOVE "N" TO WS-ER-DUPLIKAT
+    MOVE 1   TO IDX-TRANS-REF
+    PERFORM UNTIL IDX-TRANS-REF > ANTAL-TRANS-REF
+        IF TRANS-REF-POST(IDX-TRANS-REF) = TRANS-REFERENCE
+            MOVE "Y" TO WS-ER-DUPLIKAT
+            MOVE ANTAL-TRANS-REF TO IDX-TRANS-REF
+        END-IF
+        ADD 1 TO IDX-TRANS-REF
+    END-PERFORM
+
+    IF WS-ER-DUPLIKAT = "N" AND ANTAL-TRANS-REF < MAX-TRANS-REF-PR-KONTO
+        ADD 1 TO ANTAL-TRANS-REF
+        MOVE TRANS-REFERENCE TO TRANS-REF-POST(ANTAL-TRANS-REF)
+    END-IF
+    .
+
+*>-----------------------------------------------------------------
+*>  SKIP-BEREGN-DKK – som CONVERT-TO-DKK, men uden at logge ukendte
+*>  valutakoder til ValutaExceptionFil (den linje blev allerede
+*>  skrevet før genstarten); resultatet lægges i en selvstændig
+*>  feltet, så hovedløkkens BELØB-NUM/BELØB-DKK-NUM ikke berøres
+*>-----------------------------------------------------------------
+SKIP-BEREGN-DKK.
+    MOVE FUNCTION NUMVAL(BELØB-TEXT) TO BELØB-NUM
+    MOVE FUNCTION TRIM(VALUTA)       TO WS-VALUTA-TRIM
+
+    PERFORM FIND-VALUTAKURS
+
+    IF WS-KURS-FUNDET = "Y"
+        COMPUTE WS-SKIP-BELOEB-DKK-NUM = BELØB-NUM * WS-KURS
+    ELSE
+        EVALUATE WS-VALUTA-TRIM
+            WHEN "USD"
+                COMPUTE WS-SKIP-BELOEB-DKK-NUM = BELØB-NUM * 6.8
+            WHEN "EUR"
+                COMPUTE WS-SKIP-BELOEB-DKK-NUM = BELØB-NUM * 7.5
+            WHEN "GBP"
+                COMPUTE WS-SKIP-BELOEB-DKK-NUM = BELØB-NUM * 8.7
+            WHEN "SEK"
+                COMPUTE WS-SKIP-BELOEB-DKK-NUM = BELØB-NUM * 0.65
+            WHEN "NOK"
+                COMPUTE WS-SKIP-BELOEB-DKK-NUM = BELØB-NUM * 0.64
+            WHEN "CHF"
+                COMPUTE WS-SKIP-BELOEB-DKK-NUM = BELØB-NUM * 7.8
+            WHEN "DKK"
+            WHEN SPACES
+                MOVE BELØB-NUM TO WS-SKIP-BELOEB-DKK-NUM
+            WHEN OTHER
+                *> Ukendt valutakode - allerede logget til exceptions
+                *> af den afbrudte kørsel, holdes ude af DKK-totalerne
+                MOVE 0 TO WS-SKIP-BELOEB-DKK-NUM
+        END-EVALUATE
+    END-IF
+    .
+
+*>-----------------------------------------------------------------
+*>  LAES-PERIODE – læs en evt. Periode.txt med den opgørelsesperiode
+*>  (YYYYMMDD-YYYYMMDD) kørslen skal begrænses til. Findes filen
+*>  ikke, køres der som hidtil uden periodebegrænsning
+*>-----------------------------------------------------------------
+LAES-PERIODE.
+    MOVE "N" TO WS-PERIODE-AKTIV
+    OPEN INPUT PeriodeFil
+    IF WS-PERIODE-STATUS = "00"
+        READ PeriodeFil
+            AT END
+                CONTINUE
+            NOT AT END
+                MOVE PERIODE-START-INP TO WS-PERIODE-START
+                MOVE PERIODE-SLUT-INP  TO WS-PERIODE-SLUT
+                MOVE "Y"                TO WS-PERIODE-AKTIV
+        END-READ
+        CLOSE PeriodeFil
+        IF WS-PERIODE-AKTIV = "Y"
+            DISPLAY "Periode.txt fundet - medtager kun transaktioner fra "
+                    WS-PERIODE-START " til " WS-PERIODE-SLUT
+        END-IF
+    END-IF
+    .
+
+*>-----------------------------------------------------------------
+*>  LAES-AABNINGER – læs en evt. KontoAabning.txt med den reelle
+*>  åbningsindbetaling pr. konto. Findes filen ikke, forbliver
+*>  ANTAL-AABNINGER 0, og SAET-AABNINGSSALDO falder tilbage til
+*>  kontostamdata / START-SALDO-DKK som hidtil
+*>-----------------------------------------------------------------
+LAES-AABNINGER.
+    OPEN INPUT KontoAabningFil
+    IF WS-AABNING-STATUS = "00"
+        PERFORM UNTIL EOF-AABNING = "Y"
+            READ KontoAabningFil
+                AT END
+                    MOVE "Y" TO EOF-AABNING
+                NOT AT END
+                    IF ANTAL-AABNINGER < MAX-AABNINGER
+                        ADD 1 TO ANTAL-AABNINGER
+                        MOVE KA-KONTO-ID OF AABNING-REC
+                            TO T-AB-KONTO-ID (ANTAL-AABNINGER)
+                        MOVE FUNCTION NUMVAL(KA-AABNINGSBELOB OF AABNING-REC)
+                            TO T-AB-BELOB    (ANTAL-AABNINGER)
+                    END-IF
+            END-READ
+        END-PERFORM
+        CLOSE KontoAabningFil
+    END-IF
+    .
+
+*>-----------------------------------------------------------------
+*>  SAET-AABNINGSSALDO – find den saldo, en (ny) konto skal påbegynde
+*>  sin opgørelse med. Kontostamdata (KontoOpl.txt, indlæst i
+*>  KONTO-MASTER-TABEL) er facit, når kontoen findes der - dens
+*>  T-KM-BALANCE er enten den oprindelige åbningssaldo eller en
+*>  tidligere kørsels beregnede slutsaldo (se OPDATER-KONTO-BALANCE).
+*>  Findes kontoen slet ikke i kontostamdata, bruges dens registrerede
+*>  åbningsindbetaling fra KontoAabning.txt, og kun i mangel af begge
+*>  dele det gamle faste standardbeløb
+*>-----------------------------------------------------------------
+SAET-AABNINGSSALDO.
+    IF IDX-KONTO <= ANTAL-KONTI
+        MOVE T-KM-BALANCE(IDX-KONTO) TO SALDO-NUM
+    ELSE
+        PERFORM FIND-AABNINGSBELOB
+        IF WS-AABNING-FUNDET = "J"
+            MOVE WS-AABNINGSBELOB-NUM TO SALDO-NUM
+        ELSE
+            MOVE START-SALDO-DKK TO SALDO-NUM
+        END-IF
+    END-IF
+    .
+
+*>-----------------------------------------------------------------
+*>  FIND-AABNINGSBELOB – slå SIDSTE-KONTO-ID op i AABNING-TABEL
+*>-----------------------------------------------------------------
+FIND-AABNINGSBELOB.
+    MOVE "N" TO WS-AABNING-FUNDET
+    MOVE 1   TO IDX-AABNING
+    PERFORM UNTIL IDX-AABNING > ANTAL-AABNINGER
+        IF T-AB-KONTO-ID(IDX-AABNING) = SIDSTE-KONTO-ID
+            MOVE "J"                        TO WS-AABNING-FUNDET
+            MOVE T-AB-BELOB(IDX-AABNING)     TO WS-AABNINGSBELOB-NUM
+            EXIT PERFORM
+        END-IF
+        ADD 1 TO IDX-AABNING
+    END-PERFORM
+    .
+
+*>-----------------------------------------------------------------
+*>  LAES-BANKGRUPPER – læs en evt. BankGruppe.txt med hver banks
+*>  moderinstitut og region. Findes filen ikke, forbliver alle
+*>  banker under "Ukendt" moderinstitut/region som hidtil
+*>-----------------------------------------------------------------
+LAES-BANKGRUPPER.
+    OPEN INPUT BankGruppeFil
+    IF WS-BANKGRUPPE-STATUS = "00"
+        MOVE "N" TO EOF-BANKGRUPPE
+        PERFORM UNTIL EOF-BANKGRUPPE = "Y"
+            READ BankGruppeFil
+                AT END
+                    MOVE "Y" TO EOF-BANKGRUPPE
+                NOT AT END
+                    IF ANTAL-BANKGRUPPER < MAX-BANKGRUPPER
+                        ADD 1 TO ANTAL-BANKGRUPPER
+                        MOVE BG-REG-NR        OF BANKGRUPPE-REC
+                            TO T-BG-REG-NR        (ANTAL-BANKGRUPPER)
+                        MOVE BG-MODERINSTITUT OF BANKGRUPPE-REC
+                            TO T-BG-MODERINSTITUT (ANTAL-BANKGRUPPER)
+                        MOVE BG-REGION        OF BANKGRUPPE-REC
+                            TO T-BG-REGION        (ANTAL-BANKGRUPPER)
+                    END-IF
+            END-READ
+        END-PERFORM
+        CLOSE BankGruppeFil
+        DISPLAY "BankGruppe.txt fundet - " ANTAL-BANKGRUPPER
+                " bank(er) tilknyttet en moderinstitut/region"
+    END-IF
+    .
+
+*>-----------------------------------------------------------------
+*>  SAET-BANKGRUPPE – slå den bank, der lige er lagt i BANK-TABEL
+*>  (indeks ANTAL-BANKER), op i BANKGRUPPE-TABEL. Findes ingen
+*>  tilknytning, bevares standardværdien "Ukendt"
+*>-----------------------------------------------------------------
+SAET-BANKGRUPPE.
+    MOVE 1 TO IDX-BANKGRUPPE
+    PERFORM UNTIL IDX-BANKGRUPPE > ANTAL-BANKGRUPPER
+        IF FUNCTION TRIM(T-BG-REG-NR(IDX-BANKGRUPPE)) =
+           FUNCTION TRIM(T-REG-NR(ANTAL-BANKER))
+            MOVE T-BG-MODERINSTITUT(IDX-BANKGRUPPE)
+                TO T-BANK-MODER  (ANTAL-BANKER)
+            MOVE T-BG-REGION(IDX-BANKGRUPPE)
+                TO T-BANK-REGION (ANTAL-BANKER)
+            EXIT PERFORM
+        END-IF
+        ADD 1 TO IDX-BANKGRUPPE
+    END-PERFORM
+    .
+
+*>-----------------------------------------------------------------
+*>  FIND-ELLER-OPRET-GRUPPE – find moderinstitut-navnet fra den
+*>  bank, IDX-BANK peger på, i GRUPPE-TABEL, eller opret en ny
+*>  gruppe-post, hvis den ikke findes i forvejen
+*>-----------------------------------------------------------------
+FIND-ELLER-OPRET-GRUPPE.
+    MOVE 1 TO IDX-GRUPPE
+    PERFORM UNTIL IDX-GRUPPE > ANTAL-GRUPPER
+               OR T-GRUPPE-NAVN(IDX-GRUPPE) = T-BANK-MODER(IDX-BANK)
+        ADD 1 TO IDX-GRUPPE
+    END-PERFORM
+
+    IF IDX-GRUPPE > ANTAL-GRUPPER
+        IF ANTAL-GRUPPER < MAX-GRUPPER
+            ADD 1 TO ANTAL-GRUPPER
+            MOVE ANTAL-GRUPPER TO IDX-GRUPPE
+            MOVE T-BANK-MODER(IDX-BANK) TO T-GRUPPE-NAVN(IDX-GRUPPE)
+        END-IF
+    END-IF
+    .
+
+*>-----------------------------------------------------------------
+*>  TJEK-PERIODE – sæt WS-UDENFOR-PERIODE = "Y", hvis den aktuelle
+*>  transaktion ligger uden for en evt. valgt opgørelsesperiode
+*>-----------------------------------------------------------------
+TJEK-PERIODE.
+    MOVE "N" TO WS-UDENFOR-PERIODE
+    IF WS-PERIODE-AKTIV = "Y"
+        STRING
+            TIDSPUNKT(1:4) DELIMITED BY SIZE
+            TIDSPUNKT(6:2) DELIMITED BY SIZE
+            TIDSPUNKT(9:2) DELIMITED BY SIZE
+        INTO WS-LINJE-DATO
+        END-STRING
+        IF WS-LINJE-DATO < WS-PERIODE-START
+                OR WS-LINJE-DATO > WS-PERIODE-SLUT
+            MOVE "Y" TO WS-UDENFOR-PERIODE
+        END-IF
+    END-IF
+    .
+
+*>-----------------------------------------------------------------
+*>  TJEK-DUPLIKAT – opdager, om denne transaktion (identificeret ved
+*>  TRANS-REFERENCE) allerede er behandlet for den aktuelle konto.
+*>  Er tabellen fuld, behandles transaktionen som hidtil (bedste
+*>  forsøg - ingen falsk-positiv dublet-markering)
+*>-----------------------------------------------------------------
+TJEK-DUPLIKAT.
+    MOVE "N" TO WS-ER-DUPLIKAT
+    MOVE 1   TO IDX-TRANS-REF
+    PERFORM UNTIL IDX-TRANS-REF > ANTAL-TRANS-REF
+        IF TRANS-REF-POST(IDX-TRANS-REF) = TRANS-REFERENCE
+            MOVE "Y" TO WS-ER-DUPLIKAT
+            PERFORM SKRIV-DUPLIKAT-LINJE
+            MOVE ANTAL-TRANS-REF TO IDX-TRANS-REF
+        END-IF
+        ADD 1 TO IDX-TRANS-REF
+    END-PERFORM
+
+    IF WS-ER-DUPLIKAT = "N" AND ANTAL-TRANS-REF < MAX-TRANS-REF-PR-KONTO
+        ADD 1 TO ANTAL-TRANS-REF
+        MOVE TRANS-REFERENCE TO TRANS-REF-POST(ANTAL-TRANS-REF)
+    END-IF
+    .
+
+*>-----------------------------------------------------------------
+*>  SKRIV-DUPLIKAT-LINJE – log én genkendt dublet-transaktion
+*>-----------------------------------------------------------------
+SKRIV-DUPLIKAT-LINJE.
+    MOVE SPACES TO DUPLIKAT-TEXT
+    STRING
+        "Dublet-transaktion sprunget over - konto "  DELIMITED BY SIZE
+        FUNCTION TRIM(KONTO-ID OF TRANS-REC)         DELIMITED BY SIZE
+        ", reference "                                DELIMITED BY SIZE
+        FUNCTION TRIM(TRANS-REFERENCE)                DELIMITED BY SIZE
+    INTO DUPLIKAT-TEXT
+    END-STRING
+    WRITE DUPLIKAT-REC
+    .
+
+*>-----------------------------------------------------------------
+*>  ARKIVER-KONTOUDSKRIFTER – kopiér denne kørsels kontoudskrifter
+*>  (Kontoudskrift_<konto-id>.txt) til en tidsstemplet undermappe
+*>  under Arkiv/, så de ikke overskrives af næste kørsel. De
+*>  "aktuelle" filer i arbejdsmappen røres ikke
+*>-----------------------------------------------------------------
+ARKIVER-KONTOUDSKRIFTER.
+    MOVE FUNCTION CURRENT-DATE(1:14) TO WS-ARKIV-STAMP
+    MOVE SPACES TO WS-ARKIV-CMD
+    STRING
+        "mkdir -p Arkiv/Opgave10_"           DELIMITED BY SIZE
+        WS-ARKIV-STAMP                       DELIMITED BY SIZE
+        " && cp Kontoudskrift_*.txt Arkiv/Opgave10_" DELIMITED BY SIZE
+        WS-ARKIV-STAMP                       DELIMITED BY SIZE
+        "/ 2>/dev/null"                      DELIMITED BY SIZE
+    INTO WS-ARKIV-CMD
+    END-STRING
+    CALL "SYSTEM" USING WS-ARKIV-CMD
+    .
+
+*>-----------------------------------------------------------------
+*>  SKRIV-AFSTEMNING – kørslens samlede kontroltotal: summen af alt
+*>  hvad der reelt blev bogført hen over samtlige konti, så kørslen
+*>  kan afstemmes mod inputfilens egne totaler (f.eks. via en
+*>  Transaktioner.ctl kontroltotal, se TJEK-TRANS-KONTROLTOTAL)
+*>-----------------------------------------------------------------
+SKRIV-AFSTEMNING.
+    COMPUTE GT-TOTAL-NETTO-NUM = GT-TOTAL-IN-NUM + GT-TOTAL-UD-NUM
+
+    MOVE GT-TOTAL-IN-NUM TO GT-EDIT
+    MOVE SPACES TO AFSTEMNING-TEXT
+    STRING
+        "Samlet indbetalt (DKK):  " DELIMITED BY SIZE
+        FUNCTION TRIM(GT-EDIT)      DELIMITED BY SIZE
+    INTO AFSTEMNING-TEXT
+    END-STRING
+    WRITE AFSTEMNING-REC
+
+    MOVE GT-TOTAL-UD-NUM TO GT-EDIT
+    MOVE SPACES TO AFSTEMNING-TEXT
+    STRING
+        "Samlet udbetalt (DKK):   " DELIMITED BY SIZE
+        FUNCTION TRIM(GT-EDIT)      DELIMITED BY SIZE
+    INTO AFSTEMNING-TEXT
+    END-STRING
+    WRITE AFSTEMNING-REC
+
+    MOVE GT-TOTAL-NETTO-NUM TO GT-EDIT
+    MOVE SPACES TO AFSTEMNING-TEXT
+    STRING
+        "Netto (DKK):             " DELIMITED BY SIZE
+        FUNCTION TRIM(GT-EDIT)      DELIMITED BY SIZE
+    INTO AFSTEMNING-TEXT
+    END-STRING
+    WRITE AFSTEMNING-REC
+
+    MOVE GT-ANTAL-TRANS TO GT-ANTAL-EDIT
+    MOVE SPACES TO AFSTEMNING-TEXT
+    STRING
+        "Antal bogfoerte transaktionslinjer: " DELIMITED BY SIZE
+        FUNCTION TRIM(GT-ANTAL-EDIT)          DELIMITED BY SIZE
+    INTO AFSTEMNING-TEXT
+    END-STRING
+    WRITE AFSTEMNING-REC
+
+    MOVE WS-TRANS-HASH-NUM TO GT-EDIT
+    MOVE SPACES TO AFSTEMNING-TEXT
+    STRING
+        "Til reference - inputfilens beloebs-hashtotal (original valuta): "
+                                    DELIMITED BY SIZE
+        FUNCTION TRIM(GT-EDIT)      DELIMITED BY SIZE
+    INTO AFSTEMNING-TEXT
+    END-STRING
+    WRITE AFSTEMNING-REC
+
+    PERFORM SKRIV-KOERSEL-SAMMENDRAG
+    .
+
+*>-----------------------------------------------------------------
+*>  SKRIV-KOERSEL-SAMMENDRAG – batchvinduets varighed og postantal,
+*>  tilføjet nederst i Afstemning.txt
+*>-----------------------------------------------------------------
+SKRIV-KOERSEL-SAMMENDRAG.
+    MOVE FUNCTION CURRENT-DATE(9:6) TO WS-KOERSEL-SLUT
+
+    COMPUTE WS-START-SEK =
+        FUNCTION NUMVAL(WS-KOERSEL-START(1:2)) * 3600
+        + FUNCTION NUMVAL(WS-KOERSEL-START(3:2)) * 60
+        + FUNCTION NUMVAL(WS-KOERSEL-START(5:2))
+    COMPUTE WS-SLUT-SEK =
+        FUNCTION NUMVAL(WS-KOERSEL-SLUT(1:2)) * 3600
+        + FUNCTION NUMVAL(WS-KOERSEL-SLUT(3:2)) * 60
+        + FUNCTION NUMVAL(WS-KOERSEL-SLUT(5:2))
+
+    IF WS-SLUT-SEK >= WS-START-SEK
+        COMPUTE WS-ELAPSED-SEK = WS-SLUT-SEK - WS-START-SEK
+    ELSE
+        COMPUTE WS-ELAPSED-SEK = WS-SLUT-SEK - WS-START-SEK + 86400
+    END-IF
+
+    MOVE WS-ELAPSED-SEK TO WS-ELAPSED-EDIT
+
+    MOVE SPACES TO AFSTEMNING-TEXT
+    WRITE AFSTEMNING-REC
+
+    MOVE SPACES TO AFSTEMNING-TEXT
+    STRING
+        "Koerslens varighed (sekunder): "  DELIMITED BY SIZE
+        FUNCTION TRIM(WS-ELAPSED-EDIT)     DELIMITED BY SIZE
+    INTO AFSTEMNING-TEXT
+    END-STRING
+    WRITE AFSTEMNING-REC
+
+    MOVE SPACES TO AFSTEMNING-TEXT
+    STRING
+        "Antal banker indlaest: "     DELIMITED BY SIZE
+        FUNCTION TRIM(ANTAL-BANKER)   DELIMITED BY SIZE
+    INTO AFSTEMNING-TEXT
+    END-STRING
+    WRITE AFSTEMNING-REC
+
+    MOVE SPACES TO AFSTEMNING-TEXT
+    STRING
+        "Antal konti behandlet: "     DELIMITED BY SIZE
+        FUNCTION TRIM(ANTAL-KONTI)    DELIMITED BY SIZE
+    INTO AFSTEMNING-TEXT
+    END-STRING
+    WRITE AFSTEMNING-REC
+    .
+
+*>-----------------------------------------------------------------
+*>  TJEK-BANK-KONTROLTOTAL – afstem det faktisk indlæste postantal
+*>  og hashtotal fra Banker.txt mod en evt. Banker.ctl kontrolfil
+*>-----------------------------------------------------------------
+TJEK-BANK-KONTROLTOTAL.
+    OPEN INPUT BankerKontrolFil
+    IF WS-BANK-KONTROL-STATUS = "00"
+        READ BankerKontrolFil
+            AT END
+                CONTINUE
+            NOT AT END
+                IF BK-ANTAL NOT = ANTAL-BANK-LAEST
+                        OR BK-HASH NOT = WS-BANK-HASH-NUM
+                    MOVE SPACES TO KONTROL-AFVIGELSE-TEXT
+                    STRING
+                        "Banker.txt: kontroltotal-afvigelse - forventet " DELIMITED BY SIZE
+                        BK-ANTAL " poster / hash " DELIMITED BY SIZE
+                        BK-HASH  DELIMITED BY SIZE
+                        ", fundet "                DELIMITED BY SIZE
+                        ANTAL-BANK-LAEST " poster / hash " DELIMITED BY SIZE
+                        WS-BANK-HASH-NUM           DELIMITED BY SIZE
+                    INTO KONTROL-AFVIGELSE-TEXT
+                    END-STRING
+                    WRITE KONTROL-AFVIGELSE-REC
+                END-IF
+        END-READ
+        CLOSE BankerKontrolFil
+    END-IF
+    .
+
+*>-----------------------------------------------------------------
+*>  TJEK-TRANS-KONTROLTOTAL – afstem det faktisk indlæste postantal
+*>  og hashtotal fra Transaktioner.txt mod en evt. Transaktioner.ctl
+*>-----------------------------------------------------------------
+TJEK-TRANS-KONTROLTOTAL.
+    OPEN INPUT TransKontrolFil
+    IF WS-TRANS-KONTROL-STATUS = "00"
+        READ TransKontrolFil
+            AT END
+                CONTINUE
+            NOT AT END
+                IF TK-ANTAL NOT = WS-RECORDS-READ
+                        OR TK-HASH NOT = WS-TRANS-HASH-NUM
+                    MOVE SPACES TO KONTROL-AFVIGELSE-TEXT
+                    STRING
+                        "Transaktioner.txt: kontroltotal-afvigelse - "  DELIMITED BY SIZE
+                        "forventet "               DELIMITED BY SIZE
+                        TK-ANTAL " poster / hash " DELIMITED BY SIZE
+                        TK-HASH                    DELIMITED BY SIZE
+                        ", fundet "                DELIMITED BY SIZE
+                        WS-RECORDS-READ " poster / hash " DELIMITED BY SIZE
+                        WS-TRANS-HASH-NUM          DELIMITED BY SIZE
+                    INTO KONTROL-AFVIGELSE-TEXT
+                    END-STRING
+                    WRITE KONTROL-AFVIGELSE-REC
+                END-IF
+        END-READ
+        CLOSE TransKontrolFil
+    END-IF
+    .
+
+*>-----------------------------------------------------------------
+*>  MAYBE-CHECKPOINT – skriv et nyt checkpoint for hver
+*>  CHECKPOINT-INTERVAL afsluttede konti
+*>-----------------------------------------------------------------
+MAYBE-CHECKPOINT.
+    ADD 1 TO WS-KONTI-SIDEN-CHECKPOINT
+    IF WS-KONTI-SIDEN-CHECKPOINT >= CHECKPOINT-INTERVAL
+        *> Saldi for alle hidtil afsluttede konti skal med ud på disk
+        *> sammen med checkpointet, så en genstart aldrig starter op
+        *> med en KontoOpl.txt der er bagud i forhold til det den
+        *> netop har sprunget over
+        PERFORM SKRIV-KONTO-MASTER
+
+        MOVE WS-CKP-CANDIDATE TO CKP-RECORDS-READ
+        OPEN OUTPUT CheckpointFil
+        WRITE CHECKPOINT-REC
+        CLOSE CheckpointFil
+        MOVE 0 TO WS-KONTI-SIDEN-CHECKPOINT
+    END-IF
+    .
+
+*>-----------------------------------------------------------------
+*>  SLET-CHECKPOINT – nulstil checkpointet ved en fuldført kørsel
+*>-----------------------------------------------------------------
+SLET-CHECKPOINT.
+    MOVE 0 TO CKP-RECORDS-READ
+    OPEN OUTPUT CheckpointFil
+    WRITE CHECKPOINT-REC
+    CLOSE CheckpointFil
+    .
+
+*>-----------------------------------------------------------------
+*>  MARKER-KONTO-SET – markér i KONTO-MASTER-TABEL at denne konto
+*>  har mindst én transaktion, så den ikke får en dvale-udskrift
+*>-----------------------------------------------------------------
+MARKER-KONTO-SET.
+    MOVE 1 TO IDX-KONTO
+    PERFORM UNTIL IDX-KONTO > ANTAL-KONTI
+        IF T-KM-KONTO-ID(IDX-KONTO) = KONTO-ID OF TRANS-REC
+            MOVE "Y"                 TO T-KM-SET(IDX-KONTO)
+            MOVE REG-NR OF TRANS-REC TO T-KM-REG-NR(IDX-KONTO)
+            EXIT PERFORM
+        END-IF
+        ADD 1 TO IDX-KONTO
+    END-PERFORM
+    .
+
+*>-----------------------------------------------------------------
+*>  BEREGN-RENTE – tilskriv rente på SIDSTE-KONTO-ID's slutsaldo,
+*>  efter kontoens type (KONTO-TYPE fra KONTOOPL.cpy). Der tilskrives
+*>  kun rente af et positivt indestående - konti i overtræk rammes i
+*>  stedet af Overtraek.txt, ikke af en negativ rentetilskrivning.
+*>-----------------------------------------------------------------
+BEREGN-RENTE.
+    MOVE SPACES TO AKT-KONTO-TYPE
+    MOVE 1      TO IDX-KONTO
+    PERFORM UNTIL IDX-KONTO > ANTAL-KONTI
+        IF T-KM-KONTO-ID(IDX-KONTO) = SIDSTE-KONTO-ID
+            MOVE T-KM-KONTO-TYPE(IDX-KONTO) TO AKT-KONTO-TYPE
+            EXIT PERFORM
+        END-IF
+        ADD 1 TO IDX-KONTO
+    END-PERFORM
+
+    EVALUATE FUNCTION TRIM(AKT-KONTO-TYPE)
+        WHEN "Opsparing"
+            MOVE 0.0150 TO WS-AARLIG-RENTE
+        WHEN "Budget"
+            MOVE 0.0025 TO WS-AARLIG-RENTE
+        WHEN "Løn"
+            MOVE 0      TO WS-AARLIG-RENTE
+        WHEN OTHER
+            MOVE 0.0010 TO WS-AARLIG-RENTE
+    END-EVALUATE
+
+    IF SALDO-NUM > 0 AND WS-AARLIG-RENTE > 0
+        COMPUTE RENTE-BELOB-NUM ROUNDED = SALDO-NUM * WS-AARLIG-RENTE / 12
+        ADD RENTE-BELOB-NUM TO SALDO-NUM
+        ADD RENTE-BELOB-NUM TO TOTAL-IN-NUM
+        ADD RENTE-BELOB-NUM TO TOTAL-RENTE-NUM
+        ADD RENTE-BELOB-NUM TO GT-TOTAL-IN-NUM
+
+        MOVE RENTE-BELOB-NUM TO RENTE-EDIT
+        MOVE SPACES TO OUT-TEXT
+        STRING
+            "Rente tilskrevet ("                  DELIMITED BY SIZE
+            FUNCTION TRIM(AKT-KONTO-TYPE)          DELIMITED BY SIZE
+            "):    "                              DELIMITED BY SIZE
+            RENTE-EDIT                             DELIMITED BY SIZE
+        INTO OUT-TEXT
+        END-STRING
+        WRITE OUT-REC
+    END-IF
+    .
+
+*>-----------------------------------------------------------------
+*>  OPDATER-KONTO-BALANCE – skriv den netop beregnede SALDO-NUM for
+*>  SIDSTE-KONTO-ID tilbage i KONTO-MASTER-TABEL, klar til at blive
+*>  gemt på disk af SKRIV-KONTO-MASTER
+*>-----------------------------------------------------------------
+OPDATER-KONTO-BALANCE.
+    MOVE 1 TO IDX-KONTO
+    PERFORM UNTIL IDX-KONTO > ANTAL-KONTI
+        IF T-KM-KONTO-ID(IDX-KONTO) = SIDSTE-KONTO-ID
+            MOVE SALDO-NUM TO T-KM-BALANCE(IDX-KONTO)
+            EXIT PERFORM
+        END-IF
+        ADD 1 TO IDX-KONTO
+    END-PERFORM
+    .
+
+*>-----------------------------------------------------------------
+*>  SKRIV-KONTO-MASTER – genskriv KontoOpl.txt ud fra
+*>  KONTO-MASTER-TABEL, så beregnede slutsaldi bliver stående som
+*>  kontoens nye stamdata-saldo til næste kørsel
+*>-----------------------------------------------------------------
+SKRIV-KONTO-MASTER.
+    OPEN OUTPUT Kontofil
+    MOVE 1 TO IDX-KONTO
+    PERFORM UNTIL IDX-KONTO > ANTAL-KONTI
+        MOVE SPACES                      TO RAW-KONTO
+        MOVE T-KM-KONTO-ID   (IDX-KONTO) TO KONTO-ID   OF KONTO-REC
+        MOVE T-KM-KUNDE-ID   (IDX-KONTO) TO KUNDE-ID   OF KONTO-REC
+        MOVE T-KM-KONTO-TYPE (IDX-KONTO) TO KONTO-TYPE OF KONTO-REC
+        MOVE T-KM-BALANCE    (IDX-KONTO) TO BALANCE    OF KONTO-REC
+        MOVE T-KM-VALUTA-KD  (IDX-KONTO) TO VALUTA-KD  OF KONTO-REC
+        WRITE KONTO-REC
+        ADD 1 TO IDX-KONTO
+    END-PERFORM
+    CLOSE Kontofil
+    .
+
+*>-----------------------------------------------------------------
+*>  TJEK-OVERTRAEK – log konti der slutter i overtræk (negativ saldo)
+*>-----------------------------------------------------------------
+TJEK-OVERTRAEK.
+    IF SALDO-NUM < 0
+        MOVE SALDO-NUM TO OVERTRAEK-EDIT
+        MOVE SPACES TO OVERTRAEK-TEXT
+        STRING
+            "Konto "                             DELIMITED BY SIZE
+            FUNCTION TRIM(SIDSTE-KONTO-ID)        DELIMITED BY SIZE
+            " sluttede i overtræk - saldo (DKK): " DELIMITED BY SIZE
+            FUNCTION TRIM(OVERTRAEK-EDIT)         DELIMITED BY SIZE
+        INTO OVERTRAEK-TEXT
+        END-STRING
+        WRITE OVERTRAEK-REC
+    END-IF
+    .
+
+*>-----------------------------------------------------------------
+*>  TJEK-OVERTRAEK-DVALE – samme tjek som TJEK-OVERTRAEK, men for en
+*>  dvalekonto der allerede stod i overtræk uden nogen transaktioner
+*>-----------------------------------------------------------------
+TJEK-OVERTRAEK-DVALE.
+    IF T-KM-BALANCE(IDX-KONTO) < 0
+        MOVE T-KM-BALANCE(IDX-KONTO) TO OVERTRAEK-EDIT
+        MOVE SPACES TO OVERTRAEK-TEXT
+        STRING
+            "Konto "                             DELIMITED BY SIZE
+            FUNCTION TRIM(T-KM-KONTO-ID(IDX-KONTO)) DELIMITED BY SIZE
+            " (dvale) står i overtræk - saldo (DKK): " DELIMITED BY SIZE
+            FUNCTION TRIM(OVERTRAEK-EDIT)         DELIMITED BY SIZE
+        INTO OVERTRAEK-TEXT
+        END-STRING
+        WRITE OVERTRAEK-REC
+    END-IF
+    .
+
+*>-----------------------------------------------------------------
+*>  SKRIV-KONTO-MASTER-OVERFLOW – KontoOpl.txt-post ud over MAX-KONTI
+*>-----------------------------------------------------------------
+SKRIV-KONTO-MASTER-OVERFLOW.
+    ADD 1 TO ANTAL-KONTO-MASTER-OVERFLOW
+    MOVE SPACES TO KONTO-MASTER-OVERFLOW-TEXT
+    STRING
+        "Konto-tabel fuld - konto "          DELIMITED BY SIZE
+        FUNCTION TRIM(KONTO-ID OF KONTO-REC) DELIMITED BY SIZE
+        " ikke medtaget i dvale-tjek"        DELIMITED BY SIZE
+    INTO KONTO-MASTER-OVERFLOW-TEXT
+    END-STRING
+    WRITE KONTO-MASTER-OVERFLOW-REC
+    .
+
+*>-----------------------------------------------------------------
+*>  SKRIV-DORMANT-UDSKRIFT – kontoudskrift for en konto uden
+*>  transaktioner i Transaktioner.txt
+*>-----------------------------------------------------------------
+SKRIV-DORMANT-UDSKRIFT.
+    MOVE SPACES TO WS-UDFIL-NAVN
+    STRING
+        "Kontoudskrift_"                        DELIMITED BY SIZE
+        FUNCTION TRIM(T-KM-KONTO-ID(IDX-KONTO)) DELIMITED BY SIZE
+        ".txt"                                  DELIMITED BY SIZE
+    INTO WS-UDFIL-NAVN
+    END-STRING
+
+    OPEN OUTPUT UdFil
+
+    MOVE SPACES TO OUT-TEXT
+    STRING "--------------------------------------------------------"
+        DELIMITED BY SIZE
+    INTO OUT-TEXT
+    END-STRING
+    WRITE OUT-REC
+
+    MOVE SPACES TO OUT-TEXT
+    STRING "Kontoudskrift for kontonr.: " DELIMITED BY SIZE
+           T-KM-KONTO-ID(IDX-KONTO)       DELIMITED BY SIZE
+    INTO OUT-TEXT
+    END-STRING
+    WRITE OUT-REC
+
+    MOVE SPACES TO OUT-TEXT
+    STRING "Kunde-ID: " DELIMITED BY SIZE
+           FUNCTION TRIM(T-KM-KUNDE-ID(IDX-KONTO)) DELIMITED BY SIZE
+    INTO OUT-TEXT
+    END-STRING
+    WRITE OUT-REC
+
+    MOVE SPACES TO OUT-TEXT
+    STRING "Ingen transaktioner i perioden - konto er hvilende"
+        DELIMITED BY SIZE
+    INTO OUT-TEXT
+    END-STRING
+    WRITE OUT-REC
+
+    MOVE T-KM-BALANCE(IDX-KONTO) TO SALDO-EDIT
+    MOVE SPACES TO OUT-TEXT
+    STRING "Saldo (" DELIMITED BY SIZE
+           FUNCTION TRIM(T-KM-VALUTA-KD(IDX-KONTO)) DELIMITED BY SIZE
+           "):             " DELIMITED BY SIZE
+           SALDO-EDIT DELIMITED BY SIZE
+    INTO OUT-TEXT
+    END-STRING
+    WRITE OUT-REC
+
+    CLOSE UdFil
+    .
+
+*>-----------------------------------------------------------------
+*>  AABN-KONTOUDSKRIFT – åbner en ny udskriftsfil for KONTO-ID
+*>-----------------------------------------------------------------
+AABN-KONTOUDSKRIFT.
+    MOVE SPACES TO WS-UDFIL-NAVN
+    STRING
+        "Kontoudskrift_"        DELIMITED BY SIZE
+        FUNCTION TRIM(KONTO-ID OF TRANS-REC) DELIMITED BY SIZE
+        ".txt"                  DELIMITED BY SIZE
+    INTO WS-UDFIL-NAVN
+    END-STRING
+
+    OPEN OUTPUT UdFil
+    .
+
 *>-----------------------------------------------------------------
 *>  SKRIV-KONTO-HEADER – én gang pr. konto
 *>-----------------------------------------------------------------
@@ -196,11 +1516,22 @@ SKRIV-KONTO-HEADER.
     MOVE SPACES TO OUT-TEXT
     STRING "Kontoudskrift for kontonr.: "
            DELIMITED BY SIZE
-           KONTO-ID DELIMITED BY SIZE
+           KONTO-ID OF TRANS-REC DELIMITED BY SIZE
     INTO OUT-TEXT
     END-STRING
     WRITE OUT-REC
 
+    IF WS-PERIODE-AKTIV = "Y"
+        MOVE SPACES TO OUT-TEXT
+        STRING "     Periode: " DELIMITED BY SIZE
+               WS-PERIODE-START DELIMITED BY SIZE
+               " til "          DELIMITED BY SIZE
+               WS-PERIODE-SLUT  DELIMITED BY SIZE
+        INTO OUT-TEXT
+        END-STRING
+        WRITE OUT-REC
+    END-IF
+
     MOVE SPACES TO OUT-TEXT
     STRING "     Registreringsnummer: "
            DELIMITED BY SIZE
@@ -263,12 +1594,25 @@ BEHANDL-TRANS-LINJE.
     *> 2) Opdatér totals i DKK
     IF BELØB-DKK-NUM > 0
         ADD BELØB-DKK-NUM TO TOTAL-IN-NUM
+        ADD BELØB-DKK-NUM TO GT-TOTAL-IN-NUM
     ELSE
         ADD BELØB-DKK-NUM TO TOTAL-UD-NUM
+        ADD BELØB-DKK-NUM TO GT-TOTAL-UD-NUM
     END-IF
+    ADD 1 TO GT-ANTAL-TRANS
 
     ADD BELØB-DKK-NUM TO SALDO-NUM
 
+    *> Gebyr og rente holdes desuden på egne totaler, så de kan
+    *> udskrives for sig i stedet for kun at indgå i ind-/udbetalt
+    MOVE FUNCTION TRIM(TRANSAKTIONSTYPE) TO WS-TRANS-TYPE-STR
+    EVALUATE WS-TRANS-TYPE-STR
+        WHEN "Gebyr"
+            ADD BELØB-DKK-NUM TO TOTAL-GEBYR-NUM
+        WHEN "Rente"
+            ADD BELØB-DKK-NUM TO TOTAL-RENTE-NUM
+    END-EVALUATE
+
     *> 3) Formater beløb til tekst
     MOVE FUNCTION NUMVAL(BELØB-TEXT) TO BELØB-NUM
     MOVE BELØB-NUM     TO BELØB-ORG-EDIT
@@ -316,6 +1660,28 @@ SKRIV-TOTAL-LINJER.
     END-STRING
     WRITE OUT-REC
 
+    IF TOTAL-GEBYR-NUM NOT = 0
+        MOVE TOTAL-GEBYR-NUM TO TOTAL-GEBYR-EDIT
+        MOVE SPACES TO OUT-TEXT
+        STRING
+            "Deraf gebyrer (DKK):     "
+            TOTAL-GEBYR-EDIT DELIMITED BY SIZE
+        INTO OUT-TEXT
+        END-STRING
+        WRITE OUT-REC
+    END-IF
+
+    IF TOTAL-RENTE-NUM NOT = 0
+        MOVE TOTAL-RENTE-NUM TO TOTAL-RENTE-EDIT
+        MOVE SPACES TO OUT-TEXT
+        STRING
+            "Deraf renter (DKK):      "
+            TOTAL-RENTE-EDIT DELIMITED BY SIZE
+        INTO OUT-TEXT
+        END-STRING
+        WRITE OUT-REC
+    END-IF
+
     MOVE SPACES TO OUT-TEXT
     STRING
         "Saldo (DKK):             "
@@ -366,21 +1732,231 @@ FIND-BANK.
 
 
 
+*>-----------------------------------------------------------------
+*>  BEREGN-BANK-ROLLUP – ruller kontosaldi op pr. bank (REG-NR), til
+*>  brug i den konsoliderede bankrapport. Konti uden nogen transaktion
+*>  denne kørsel har ingen kendt bank (KONTOOPL.cpy gemmer ikke selv
+*>  en bank-reference) og tælles derfor ikke med her
+*>-----------------------------------------------------------------
+BEREGN-BANK-ROLLUP.
+    MOVE 1 TO IDX-KONTO
+    PERFORM UNTIL IDX-KONTO > ANTAL-KONTI
+        IF T-KM-REG-NR(IDX-KONTO) NOT = SPACES
+            MOVE FUNCTION TRIM(T-KM-REG-NR(IDX-KONTO)) TO WS-REG-KEY
+
+            MOVE 1 TO IDX-BANK
+            PERFORM UNTIL IDX-BANK > ANTAL-BANKER
+                       OR FUNCTION TRIM(T-REG-NR(IDX-BANK)) = FUNCTION TRIM(WS-REG-KEY)
+                ADD 1 TO IDX-BANK
+            END-PERFORM
+
+            IF IDX-BANK <= ANTAL-BANKER
+                ADD 1                          TO T-BANK-ANTAL-KONTI(IDX-BANK)
+                ADD T-KM-BALANCE(IDX-KONTO)     TO T-BANK-SALDO(IDX-BANK)
+
+                PERFORM FIND-ELLER-OPRET-GRUPPE
+                IF IDX-GRUPPE <= ANTAL-GRUPPER
+                    ADD 1                      TO T-GRUPPE-ANTAL-KONTI(IDX-GRUPPE)
+                    ADD T-KM-BALANCE(IDX-KONTO) TO T-GRUPPE-SALDO(IDX-GRUPPE)
+                END-IF
+            END-IF
+        END-IF
+        ADD 1 TO IDX-KONTO
+    END-PERFORM
+    .
+
+*>-----------------------------------------------------------------
+*>  SKRIV-BANK-RAPPORT – konsolideret bankrapport (antal konti og
+*>  samlet saldo pr. bank)
+*>-----------------------------------------------------------------
+SKRIV-BANK-RAPPORT.
+    OPEN OUTPUT BankRapportFil
+
+    MOVE SPACES TO BANK-RAPPORT-TEXT
+    STRING
+        "Reg.nr.  Bank                            Antal konti   Saldo i alt (DKK)   Moderinstitut                  Region"
+        DELIMITED BY SIZE
+    INTO BANK-RAPPORT-TEXT
+    END-STRING
+    WRITE BANK-RAPPORT-REC
+
+    MOVE 1 TO IDX-BANK
+    PERFORM UNTIL IDX-BANK > ANTAL-BANKER
+        IF T-BANK-ANTAL-KONTI(IDX-BANK) > 0
+            MOVE T-BANK-SALDO(IDX-BANK) TO BANK-SALDO-EDIT
+            MOVE SPACES TO BANK-RAPPORT-TEXT
+            STRING
+                FUNCTION TRIM(T-REG-NR(IDX-BANK))     DELIMITED BY SIZE
+                "     "                                DELIMITED BY SIZE
+                T-BANKNAVN(IDX-BANK)                   DELIMITED BY SIZE
+                "  "                                   DELIMITED BY SIZE
+                T-BANK-ANTAL-KONTI(IDX-BANK)            DELIMITED BY SIZE
+                "   "                                  DELIMITED BY SIZE
+                BANK-SALDO-EDIT                        DELIMITED BY SIZE
+                "   "                                  DELIMITED BY SIZE
+                T-BANK-MODER(IDX-BANK)                 DELIMITED BY SIZE
+                "  "                                   DELIMITED BY SIZE
+                T-BANK-REGION(IDX-BANK)                DELIMITED BY SIZE
+            INTO BANK-RAPPORT-TEXT
+            END-STRING
+            WRITE BANK-RAPPORT-REC
+        END-IF
+        ADD 1 TO IDX-BANK
+    END-PERFORM
+
+    PERFORM SKRIV-GRUPPE-RAPPORT
+
+    CLOSE BankRapportFil
+    .
+
+*>-----------------------------------------------------------------
+*>  SKRIV-GRUPPE-RAPPORT – rollup af bankrapporten pr. moderinstitut,
+*>  tilføjet nederst i BankRapport.txt. Banker uden en tilknytning i
+*>  BankGruppe.txt tælles med under "Ukendt"
+*>-----------------------------------------------------------------
+SKRIV-GRUPPE-RAPPORT.
+    MOVE SPACES TO BANK-RAPPORT-TEXT
+    WRITE BANK-RAPPORT-REC
+
+    MOVE SPACES TO BANK-RAPPORT-TEXT
+    STRING
+        "Rapport pr. moderinstitut:"
+        DELIMITED BY SIZE
+    INTO BANK-RAPPORT-TEXT
+    END-STRING
+    WRITE BANK-RAPPORT-REC
+
+    MOVE SPACES TO BANK-RAPPORT-TEXT
+    STRING
+        "Moderinstitut                   Antal konti   Saldo i alt (DKK)"
+        DELIMITED BY SIZE
+    INTO BANK-RAPPORT-TEXT
+    END-STRING
+    WRITE BANK-RAPPORT-REC
+
+    MOVE 1 TO IDX-GRUPPE
+    PERFORM UNTIL IDX-GRUPPE > ANTAL-GRUPPER
+        IF T-GRUPPE-ANTAL-KONTI(IDX-GRUPPE) > 0
+            MOVE T-GRUPPE-SALDO(IDX-GRUPPE) TO BANK-SALDO-EDIT
+            MOVE SPACES TO BANK-RAPPORT-TEXT
+            STRING
+                T-GRUPPE-NAVN(IDX-GRUPPE)             DELIMITED BY SIZE
+                "  "                                   DELIMITED BY SIZE
+                T-GRUPPE-ANTAL-KONTI(IDX-GRUPPE)       DELIMITED BY SIZE
+                "   "                                  DELIMITED BY SIZE
+                BANK-SALDO-EDIT                        DELIMITED BY SIZE
+            INTO BANK-RAPPORT-TEXT
+            END-STRING
+            WRITE BANK-RAPPORT-REC
+        END-IF
+        ADD 1 TO IDX-GRUPPE
+    END-PERFORM
+    .
+
+*>-----------------------------------------------------------------
+*>  SKRIV-BANK-OVERFLOW – Banker.txt-post ud over MAX-BANKER
+*>-----------------------------------------------------------------
+SKRIV-BANK-OVERFLOW.
+    ADD 1 TO ANTAL-BANK-OVERFLOW
+    MOVE SPACES TO BANK-OVERFLOW-TEXT
+    STRING
+        "Bank-tabel fuld - reg.nr. "        DELIMITED BY SIZE
+        FUNCTION TRIM(REG-NR OF BANK-REC)   DELIMITED BY SIZE
+        " ("                                DELIMITED BY SIZE
+        FUNCTION TRIM(BANKNAVN OF BANK-REC) DELIMITED BY SIZE
+        ") ikke medtaget"                   DELIMITED BY SIZE
+    INTO BANK-OVERFLOW-TEXT
+    END-STRING
+    WRITE BANK-OVERFLOW-REC
+    .
+
+*>-----------------------------------------------------------------
+*>  FIND-VALUTAKURS – slå transaktionens dato + valuta op i
+*>  VALUTA-TABEL og find den nyeste kurs, der var gældende den dag
+*>-----------------------------------------------------------------
+FIND-VALUTAKURS.
+    MOVE "N"        TO WS-KURS-FUNDET
+    MOVE LOW-VALUES TO WS-BEST-DATO
+    MOVE 0          TO WS-KURS
+
+    *> TIDSPUNKT er "YYYY-MM-DD..." -> byg YYYYMMDD til sammenligning
+    STRING
+        TIDSPUNKT(1:4) DELIMITED BY SIZE
+        TIDSPUNKT(6:2) DELIMITED BY SIZE
+        TIDSPUNKT(9:2) DELIMITED BY SIZE
+    INTO WS-TRANS-DATO
+    END-STRING
+
+    MOVE 1 TO IDX-VALUTA
+    PERFORM UNTIL IDX-VALUTA > ANTAL-VALUTAKURSER
+        IF FUNCTION TRIM(VT-VALUTAKODE(IDX-VALUTA)) =
+           FUNCTION TRIM(VALUTA)
+           AND VT-EFFEKTIV-DATO(IDX-VALUTA) <= WS-TRANS-DATO
+           AND VT-EFFEKTIV-DATO(IDX-VALUTA) >= WS-BEST-DATO
+            MOVE VT-EFFEKTIV-DATO(IDX-VALUTA) TO WS-BEST-DATO
+            MOVE VT-KURS(IDX-VALUTA)          TO WS-KURS
+            MOVE "Y"                          TO WS-KURS-FUNDET
+        END-IF
+        ADD 1 TO IDX-VALUTA
+    END-PERFORM
+    .
+
 *>-----------------------------------------------------------------
 *>  CONVERT-TO-DKK – konverter BELØB-TEXT til DKK
 *>-----------------------------------------------------------------
 CONVERT-TO-DKK.
     *> BELØB-TEXT er fx '        -1234.56'
     MOVE FUNCTION NUMVAL(BELØB-TEXT) TO BELØB-NUM
+    MOVE FUNCTION TRIM(VALUTA)       TO WS-VALUTA-TRIM
 
-    EVALUATE FUNCTION TRIM(VALUTA)
-        WHEN "USD"
-            COMPUTE BELØB-DKK-NUM = BELØB-NUM * 6.8
-        WHEN "EUR"
-            COMPUTE BELØB-DKK-NUM = BELØB-NUM * 7.5
-        WHEN OTHER
-            *> DKK eller andet => ingen konvertering
-            MOVE BELØB-NUM TO BELØB-DKK-NUM
-    END-EVALUATE
+    *> Slå den kurs op der var gældende på transaktionsdatoen
+    PERFORM FIND-VALUTAKURS
+
+    IF WS-KURS-FUNDET = "Y"
+        COMPUTE BELØB-DKK-NUM = BELØB-NUM * WS-KURS
+    ELSE
+        *> Ingen kurs fundet i Valutakurser.txt - brug fast kurs som
+        *> reserveløsning for de valutaer vi handler med i forvejen
+        EVALUATE WS-VALUTA-TRIM
+            WHEN "USD"
+                COMPUTE BELØB-DKK-NUM = BELØB-NUM * 6.8
+            WHEN "EUR"
+                COMPUTE BELØB-DKK-NUM = BELØB-NUM * 7.5
+            WHEN "GBP"
+                COMPUTE BELØB-DKK-NUM = BELØB-NUM * 8.7
+            WHEN "SEK"
+                COMPUTE BELØB-DKK-NUM = BELØB-NUM * 0.65
+            WHEN "NOK"
+                COMPUTE BELØB-DKK-NUM = BELØB-NUM * 0.64
+            WHEN "CHF"
+                COMPUTE BELØB-DKK-NUM = BELØB-NUM * 7.8
+            WHEN "DKK"
+            WHEN SPACES
+                *> DKK => ingen konvertering
+                MOVE BELØB-NUM TO BELØB-DKK-NUM
+            WHEN OTHER
+                *> Ukendt valutakode - log til exceptions i stedet for
+                *> stiltiende at antage DKK. Beløbet holdes ude af de
+                *> efterfølgende DKK-totaler ved at sætte det til 0
+                PERFORM SKRIV-VALUTA-EXCEPTION
+                MOVE 0 TO BELØB-DKK-NUM
+        END-EVALUATE
+    END-IF
+    .
+
+*>-----------------------------------------------------------------
+*>  SKRIV-VALUTA-EXCEPTION – ukendt valutakode på en transaktion
+*>-----------------------------------------------------------------
+SKRIV-VALUTA-EXCEPTION.
+    MOVE SPACES TO VALUTA-EXCEPTION-TEXT
+    STRING
+        "Ukendt valutakode '"     DELIMITED BY SIZE
+        WS-VALUTA-TRIM            DELIMITED BY SIZE
+        "' på konto "             DELIMITED BY SIZE
+        FUNCTION TRIM(KONTO-ID OF TRANS-REC)   DELIMITED BY SIZE
+        " - ikke konverteret"     DELIMITED BY SIZE
+    INTO VALUTA-EXCEPTION-TEXT
+    END-STRING
+    WRITE VALUTA-EXCEPTION-REC
     .
 END PROGRAM OPGAVE10.
